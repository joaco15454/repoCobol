@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMURPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDAS     ASSIGN       TO SALIDASE
+                              FILE STATUS  IS WS-FILE-STATUS
+                              RECORD KEY   IS 0001-EMPNO
+                              ALTERNATE RECORD KEY IS 0001-WORKDEPT
+                                 WITH DUPLICATES
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC.
+
+           SELECT REPFILE     ASSIGN       TO REPORTE
+                              FILE STATUS  IS WS-FILE-STATUS-REP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDAS.
+       01  REG-ESCRIVSAM.
+           COPY NEEC0001.
+
+       FD  REPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-REPORTE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VARIABLES.
+           05 WS-FILE-STATUS                PIC X(02) VALUE SPACE.
+           05 WS-FILE-STATUS-REP            PIC X(02) VALUE SPACE.
+           05 WS-FIN-ARCH                   PIC X(02) VALUE SPACE.
+              88 SI-FIN-ARCH                           VALUE '10'.
+           05 WS-WORKDEPT-ANT               PIC X(03) VALUE SPACES.
+           05 WS-PRIMER-DEPT                PIC X(01) VALUE 'S'.
+              88 SI-PRIMER-DEPT                        VALUE 'S'.
+           05 WS-CONTADOR-DEPT              PIC 9(05) VALUE ZEROS.
+           05 WS-CONTADOR-TOTAL             PIC 9(05) VALUE ZEROS.
+
+       01  WS-LINEA-TITULO.
+           05 FILLER                        PIC X(31)
+              VALUE "REPORTE DE EMPLEADOS - SIMU0001".
+           05 FILLER                        PIC X(49) VALUE SPACES.
+
+       01  WS-LINEA-COLUMNAS.
+           05 FILLER                        PIC X(80) VALUE
+              "EMPNO   NOMBRE       APELLIDO        DEPT PUESTO  TELEF".
+
+       01  WS-LINEA-DEPTO.
+           05 FILLER                        PIC X(14) VALUE
+              "DEPARTAMENTO: ".
+           05 LIN-DEPTO-WORKDEPT            PIC X(03).
+           05 FILLER                        PIC X(63) VALUE SPACES.
+
+       01  WS-LINEA-DETALLE.
+           05 LIN-DET-EMPNO                 PIC X(06).
+           05 FILLER                        PIC X(02) VALUE SPACES.
+           05 LIN-DET-FIRSTNME              PIC X(12).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-LASTNAME              PIC X(15).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-WORKDEPT              PIC X(03).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-JOB                   PIC X(08).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-PHONENO               PIC X(04).
+           05 FILLER                        PIC X(26) VALUE SPACES.
+
+       01  WS-LINEA-SUBTOTAL.
+           05 FILLER                        PIC X(20) VALUE
+              "TOTAL DEPARTAMENTO: ".
+           05 LIN-SUB-CONTADOR              PIC ZZZZ9.
+           05 FILLER                        PIC X(55) VALUE SPACES.
+
+       01  WS-LINEA-TOTAL-GENERAL.
+           05 FILLER                        PIC X(20) VALUE
+              "TOTAL DE EMPLEADOS: ".
+           05 LIN-TOT-CONTADOR              PIC ZZZZ9.
+           05 FILLER                        PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+              UNTIL SI-FIN-ARCH
+
+           PERFORM 3000-FINAL
+           .
+
+       1000-INICIO.
+
+           OPEN INPUT SALIDAS
+           IF WS-FILE-STATUS IS NOT EQUAL '00'
+              DISPLAY 'ERROR OPEN SALIDAS  CODE: ' WS-FILE-STATUS
+              MOVE 8                  TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPFILE
+           IF WS-FILE-STATUS-REP IS NOT EQUAL '00'
+              DISPLAY 'ERROR OPEN REPORTE  CODE: ' WS-FILE-STATUS-REP
+              MOVE 8                  TO RETURN-CODE
+              CLOSE SALIDAS
+              STOP RUN
+           END-IF
+
+           WRITE REG-REPORTE FROM WS-LINEA-TITULO
+           WRITE REG-REPORTE FROM WS-LINEA-COLUMNAS
+
+           MOVE LOW-VALUES TO 0001-WORKDEPT
+           START SALIDAS KEY IS NOT LESS THAN 0001-WORKDEPT
+              INVALID KEY
+                 MOVE '10' TO WS-FIN-ARCH
+           END-START
+
+           IF NOT SI-FIN-ARCH
+              PERFORM 2100-LEER-ARCHIVO
+                 THRU 2100-LEER-ARCHIVO-EXIT
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           IF 0001-WORKDEPT IS NOT EQUAL TO WS-WORKDEPT-ANT
+              IF NOT SI-PRIMER-DEPT
+                 PERFORM 2400-SUBTOTAL-DEPT
+                    THRU 2400-SUBTOTAL-DEPT-EXIT
+              END-IF
+              MOVE 'N'            TO WS-PRIMER-DEPT
+              MOVE 0001-WORKDEPT  TO WS-WORKDEPT-ANT
+              MOVE 0              TO WS-CONTADOR-DEPT
+              PERFORM 2200-ENCABEZADO-DEPT
+                 THRU 2200-ENCABEZADO-DEPT-EXIT
+           END-IF
+
+           PERFORM 2300-DETALLE
+              THRU 2300-DETALLE-EXIT
+
+           PERFORM 2100-LEER-ARCHIVO
+              THRU 2100-LEER-ARCHIVO-EXIT
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+
+       2100-LEER-ARCHIVO.
+           READ SALIDAS NEXT RECORD
+                AT END
+                MOVE '10' TO WS-FIN-ARCH
+           END-READ
+           .
+       2100-LEER-ARCHIVO-EXIT.
+           EXIT.
+
+       2200-ENCABEZADO-DEPT.
+           MOVE 0001-WORKDEPT TO LIN-DEPTO-WORKDEPT
+           WRITE REG-REPORTE FROM WS-LINEA-DEPTO
+           .
+       2200-ENCABEZADO-DEPT-EXIT.
+           EXIT.
+
+       2300-DETALLE.
+           MOVE 0001-EMPNO       TO LIN-DET-EMPNO
+           MOVE 0001-FIRSTNME    TO LIN-DET-FIRSTNME
+           MOVE 0001-LASTNAME    TO LIN-DET-LASTNAME
+           MOVE 0001-WORKDEPT    TO LIN-DET-WORKDEPT
+           MOVE 0001-JOB         TO LIN-DET-JOB
+           MOVE 0001-PHONENO     TO LIN-DET-PHONENO
+           WRITE REG-REPORTE FROM WS-LINEA-DETALLE
+
+           ADD 1 TO WS-CONTADOR-DEPT
+           ADD 1 TO WS-CONTADOR-TOTAL
+           .
+       2300-DETALLE-EXIT.
+           EXIT.
+
+       2400-SUBTOTAL-DEPT.
+           MOVE WS-CONTADOR-DEPT TO LIN-SUB-CONTADOR
+           WRITE REG-REPORTE FROM WS-LINEA-SUBTOTAL
+           .
+       2400-SUBTOTAL-DEPT-EXIT.
+           EXIT.
+
+       3000-FINAL.
+           IF NOT SI-PRIMER-DEPT
+              PERFORM 2400-SUBTOTAL-DEPT
+                 THRU 2400-SUBTOTAL-DEPT-EXIT
+           END-IF
+
+           MOVE WS-CONTADOR-TOTAL TO LIN-TOT-CONTADOR
+           WRITE REG-REPORTE FROM WS-LINEA-TOTAL-GENERAL
+
+           CLOSE SALIDAS
+           CLOSE REPFILE
+
+           DISPLAY "REGISTROS DEL REPORTE: " WS-CONTADOR-TOTAL
+
+           STOP RUN.
