@@ -0,0 +1,409 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEO4RCON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT S1DQVSAM    ASSIGN       TO S1DQVSAM
+                              ORGANIZATION IS INDEXED
+                              ACCESS       IS DYNAMIC
+                              RECORD KEY   IS EMP-EMPNO
+                              FILE STATUS  IS FS-VSAM.
+
+           SELECT REPFILE     ASSIGN       TO REPORTE
+                              FILE STATUS  IS FS-REP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  S1DQVSAM
+           LABEL     RECORDS   ARE STANDARD
+           RECORD    CONTAINS  152 CHARACTERS.
+       01  REG-S1DQVSAM.
+           COPY NETCEMP0.
+
+       FD  REPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 90 CHARACTERS.
+       01  REG-REPORTE                      PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       01  CT-CONSTANTES.
+           05 CT-1                          PIC 9(01) VALUE 1.
+           05 CT-EMPSTATUS-ACTIVO           PIC X(01) VALUE 'A'.
+
+       01  CN-CONTADORES.
+           05 CN-COINCIDENTES               PIC 9(05) VALUE ZEROS.
+           05 CN-DIFERENCIAS                PIC 9(05) VALUE ZEROS.
+           05 CN-SOLO-VSAM                  PIC 9(05) VALUE ZEROS.
+           05 CN-SOLO-DB2                   PIC 9(05) VALUE ZEROS.
+
+       01  WS-VARIABLES.
+           05 FS-VSAM                       PIC X(02) VALUE SPACES.
+           05 FS-REP                        PIC X(02) VALUE SPACES.
+           05 WS-FIN-VSAM                   PIC 9(02) VALUE ZEROS.
+           05 WS-FIN-DB2                    PIC 9(02) VALUE ZEROS.
+           05 SW-END-STATUS                 PIC X(02) VALUE 'NN'.
+           05 SW-DIF-ENCONTRADA             PIC X(01) VALUE 'N'.
+              88 SI-DIF-ENCONTRADA                     VALUE 'S'.
+              88 NO-DIF-ENCONTRADA                     VALUE 'N'.
+           05 WS-CAMPO-NOMBRE               PIC X(10) VALUE SPACES.
+           05 WS-CAMPO-VSAM                 PIC X(15) VALUE SPACES.
+           05 WS-CAMPO-DB2                  PIC X(15) VALUE SPACES.
+
+       01  WS-LINEA-TITULO.
+           05 FILLER                        PIC X(38) VALUE
+              "RECONCILIACION S1DQVSAM / NEOSB36.EMP".
+           05 FILLER                        PIC X(52) VALUE SPACES.
+
+       01  WS-LINEA-COLUMNAS.
+           05 FILLER                        PIC X(90) VALUE
+              "TIPO                 EMPNO  CAMPO      VALOR-VSAM      VA
+      -        "LOR-DB2".
+
+       01  WS-LINEA-DETALLE.
+           05 LIN-DET-TIPO                  PIC X(20).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-EMPNO                 PIC X(06).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-CAMPO                 PIC X(10).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-VSAM                  PIC X(15).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-DB2                   PIC X(15).
+           05 FILLER                        PIC X(19) VALUE SPACES.
+
+       01  WS-LINEA-TOT-COINC.
+           05 FILLER                        PIC X(25) VALUE
+              "TOTAL COINCIDENTES     : ".
+           05 LIN-TOT-COINC                 PIC ZZZZ9.
+           05 FILLER                        PIC X(60) VALUE SPACES.
+
+       01  WS-LINEA-TOT-DIF.
+           05 FILLER                        PIC X(25) VALUE
+              "TOTAL DIFERENCIAS      : ".
+           05 LIN-TOT-DIF                   PIC ZZZZ9.
+           05 FILLER                        PIC X(60) VALUE SPACES.
+
+       01  WS-LINEA-TOT-SOLO-VSAM.
+           05 FILLER                        PIC X(25) VALUE
+              "TOTAL SOLO EN S1DQVSAM : ".
+           05 LIN-TOT-SOLO-VSAM             PIC ZZZZ9.
+           05 FILLER                        PIC X(60) VALUE SPACES.
+
+       01  WS-LINEA-TOT-SOLO-DB2.
+           05 FILLER                        PIC X(25) VALUE
+              "TOTAL SOLO EN NEOSB36  : ".
+           05 LIN-TOT-SOLO-DB2              PIC ZZZZ9.
+           05 FILLER                        PIC X(60) VALUE SPACES.
+
+      ******************************************************************
+      *                      SQL SECTION                               *
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+           EXEC SQL INCLUDE NEGTEMP END-EXEC.
+
+           EXEC SQL
+              DECLARE CURDB2 CURSOR FOR
+              SELECT         E.EMPNO,
+                             E.FIRSTNME,
+                             E.MIDINIT,
+                             E.LASTNAME,
+                             E.WORKDEPT,
+                             E.PHONENO,
+                             E.HIREDATE,
+                             E.JOB,
+                             E.EDLEVEL,
+                             E.SEX,
+                             E.BIRTHDATE,
+                             E.SALARY,
+                             E.BONUS,
+                             E.COMM
+            FROM NEOSB36.EMP AS E
+           WHERE E.EMPSTATUS = :CT-EMPSTATUS-ACTIVO
+            ORDER BY E.EMPNO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-START
+              THRU 1000-START-EXIT
+
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+              UNTIL SW-END-STATUS EQUAL 'SS'
+
+           PERFORM 3000-FINAL
+           .
+
+       1000-START.
+
+           OPEN INPUT S1DQVSAM
+           IF FS-VSAM NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR S1DQVSAM. FS=' FS-VSAM
+              MOVE 8                         TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPFILE
+           IF FS-REP NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR REPORTE. FS=' FS-REP
+              MOVE 8                         TO RETURN-CODE
+              CLOSE S1DQVSAM
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              OPEN CURDB2
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              DISPLAY "ERROR EN APERTURA DE CURSOR.SQLCODE : " SQLCODE
+              MOVE 8                         TO RETURN-CODE
+              CLOSE S1DQVSAM
+              CLOSE REPFILE
+              STOP RUN
+           END-IF
+
+           WRITE REG-REPORTE FROM WS-LINEA-TITULO
+           WRITE REG-REPORTE FROM WS-LINEA-COLUMNAS
+
+           MOVE LOW-VALUES                  TO EMP-EMPNO
+           START S1DQVSAM
+                 KEY IS GREATER THAN EMP-EMPNO
+              INVALID KEY
+                 MOVE 10                    TO WS-FIN-VSAM
+                 MOVE 'SN'                  TO SW-END-STATUS
+           END-START
+
+           PERFORM 2100-LEE-VSAM
+              THRU 2100-LEE-VSAM-EXIT
+
+           PERFORM 2200-LEE-DB2
+              THRU 2200-LEE-DB2-EXIT
+           .
+       1000-START-EXIT.
+           EXIT.
+
+       2000-PROCESO.
+           EVALUATE SW-END-STATUS
+           WHEN 'NN'
+              IF EMP-EMPNO EQUAL TO DCLEMP-EMPNO
+                 PERFORM 2500-COMPARA-CAMPOS
+                    THRU 2500-COMPARA-CAMPOS-EXIT
+                 PERFORM 2100-LEE-VSAM
+                    THRU 2100-LEE-VSAM-EXIT
+                 PERFORM 2200-LEE-DB2
+                    THRU 2200-LEE-DB2-EXIT
+              ELSE
+                 IF EMP-EMPNO IS LESS THAN DCLEMP-EMPNO
+                    PERFORM 2700-SOLO-VSAM
+                       THRU 2700-SOLO-VSAM-EXIT
+                    PERFORM 2100-LEE-VSAM
+                       THRU 2100-LEE-VSAM-EXIT
+                 ELSE
+                    PERFORM 2800-SOLO-DB2
+                       THRU 2800-SOLO-DB2-EXIT
+                    PERFORM 2200-LEE-DB2
+                       THRU 2200-LEE-DB2-EXIT
+                 END-IF
+              END-IF
+           WHEN 'NS'
+              PERFORM 2700-SOLO-VSAM
+                 THRU 2700-SOLO-VSAM-EXIT
+              PERFORM 2100-LEE-VSAM
+                 THRU 2100-LEE-VSAM-EXIT
+           WHEN 'SN'
+              PERFORM 2800-SOLO-DB2
+                 THRU 2800-SOLO-DB2-EXIT
+              PERFORM 2200-LEE-DB2
+                 THRU 2200-LEE-DB2-EXIT
+           WHEN OTHER
+              DISPLAY "ERROR"
+              MOVE 8                        TO RETURN-CODE
+              PERFORM 3000-FINAL
+           END-EVALUATE
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+
+       2100-LEE-VSAM.
+           IF WS-FIN-VSAM NOT EQUAL 10
+              READ S1DQVSAM NEXT RECORD
+                   AT END
+                   MOVE 10                  TO WS-FIN-VSAM
+              END-READ
+           END-IF
+
+           IF WS-FIN-VSAM EQUAL 10
+              IF WS-FIN-DB2 EQUAL 10
+                 MOVE 'SS'                  TO SW-END-STATUS
+              ELSE
+                 MOVE 'SN'                  TO SW-END-STATUS
+              END-IF
+           END-IF
+           .
+       2100-LEE-VSAM-EXIT.
+           EXIT.
+
+       2200-LEE-DB2.
+           IF WS-FIN-DB2 NOT EQUAL 10
+              EXEC SQL
+                 FETCH CURDB2
+                 INTO :DCLEMP-EMPNO,
+                      :DCLEMP-FIRSTNME,
+                      :DCLEMP-MIDINIT,
+                      :DCLEMP-LASTNAME,
+                      :DCLEMP-WORKDEPT,
+                      :DCLEMP-PHONENO,
+                      :DCLEMP-HIREDATE,
+                      :DCLEMP-JOB,
+                      :DCLEMP-EDLEVEL,
+                      :DCLEMP-SEX,
+                      :DCLEMP-BIRTHDATE,
+                      :DCLEMP-SALARY,
+                      :DCLEMP-BONUS,
+                      :DCLEMP-COMM
+              END-EXEC
+
+              EVALUATE SQLCODE
+              WHEN ZEROS
+                 CONTINUE
+              WHEN +100
+                 MOVE 10                    TO WS-FIN-DB2
+              WHEN OTHER
+                 DISPLAY "ERROR EN FETCH DE CURDB2.SQLCODE : " SQLCODE
+                 MOVE 8                     TO RETURN-CODE
+                 PERFORM 3000-FINAL
+              END-EVALUATE
+           END-IF
+
+           IF WS-FIN-DB2 EQUAL 10
+              IF WS-FIN-VSAM EQUAL 10
+                 MOVE 'SS'                  TO SW-END-STATUS
+              ELSE
+                 MOVE 'NS'                  TO SW-END-STATUS
+              END-IF
+           END-IF
+           .
+       2200-LEE-DB2-EXIT.
+           EXIT.
+
+       2500-COMPARA-CAMPOS.
+           SET NO-DIF-ENCONTRADA            TO TRUE
+
+           IF EMP-WORKDEPT IS NOT EQUAL TO DCLEMP-WORKDEPT
+              MOVE "WORKDEPT"               TO WS-CAMPO-NOMBRE
+              MOVE EMP-WORKDEPT             TO WS-CAMPO-VSAM
+              MOVE DCLEMP-WORKDEPT          TO WS-CAMPO-DB2
+              PERFORM 2550-ESCRIBE-DIFERENCIA
+                 THRU 2550-ESCRIBE-DIFERENCIA-EXIT
+           END-IF
+
+           IF EMP-LASTNAME IS NOT EQUAL TO DCLEMP-LASTNAME
+              MOVE "LASTNAME"               TO WS-CAMPO-NOMBRE
+              MOVE EMP-LASTNAME             TO WS-CAMPO-VSAM
+              MOVE DCLEMP-LASTNAME          TO WS-CAMPO-DB2
+              PERFORM 2550-ESCRIBE-DIFERENCIA
+                 THRU 2550-ESCRIBE-DIFERENCIA-EXIT
+           END-IF
+
+           IF EMP-JOB IS NOT EQUAL TO DCLEMP-JOB
+              MOVE "JOB"                    TO WS-CAMPO-NOMBRE
+              MOVE EMP-JOB                  TO WS-CAMPO-VSAM
+              MOVE DCLEMP-JOB               TO WS-CAMPO-DB2
+              PERFORM 2550-ESCRIBE-DIFERENCIA
+                 THRU 2550-ESCRIBE-DIFERENCIA-EXIT
+           END-IF
+
+           IF EMP-SALARY IS NOT EQUAL TO DCLEMP-SALARY
+              MOVE "SALARY"                 TO WS-CAMPO-NOMBRE
+              MOVE EMP-SALARY               TO WS-CAMPO-VSAM
+              MOVE DCLEMP-SALARY            TO WS-CAMPO-DB2
+              PERFORM 2550-ESCRIBE-DIFERENCIA
+                 THRU 2550-ESCRIBE-DIFERENCIA-EXIT
+           END-IF
+
+           IF SI-DIF-ENCONTRADA
+              ADD CT-1                      TO CN-DIFERENCIAS
+           ELSE
+              ADD CT-1                      TO CN-COINCIDENTES
+           END-IF
+           .
+       2500-COMPARA-CAMPOS-EXIT.
+           EXIT.
+
+       2550-ESCRIBE-DIFERENCIA.
+           MOVE SPACES                      TO WS-LINEA-DETALLE
+           MOVE "DIFERENCIA DE DATOS"       TO LIN-DET-TIPO
+           MOVE EMP-EMPNO                   TO LIN-DET-EMPNO
+           MOVE WS-CAMPO-NOMBRE             TO LIN-DET-CAMPO
+           MOVE WS-CAMPO-VSAM               TO LIN-DET-VSAM
+           MOVE WS-CAMPO-DB2                TO LIN-DET-DB2
+           WRITE REG-REPORTE FROM WS-LINEA-DETALLE
+           SET SI-DIF-ENCONTRADA            TO TRUE
+           .
+       2550-ESCRIBE-DIFERENCIA-EXIT.
+           EXIT.
+
+       2700-SOLO-VSAM.
+           MOVE SPACES                      TO WS-LINEA-DETALLE
+           MOVE "SOLO EN S1DQVSAM"          TO LIN-DET-TIPO
+           MOVE EMP-EMPNO                   TO LIN-DET-EMPNO
+           WRITE REG-REPORTE FROM WS-LINEA-DETALLE
+           ADD CT-1                         TO CN-SOLO-VSAM
+           .
+       2700-SOLO-VSAM-EXIT.
+           EXIT.
+
+       2800-SOLO-DB2.
+           MOVE SPACES                      TO WS-LINEA-DETALLE
+           MOVE "SOLO EN NEOSB36.EMP"       TO LIN-DET-TIPO
+           MOVE DCLEMP-EMPNO                TO LIN-DET-EMPNO
+           WRITE REG-REPORTE FROM WS-LINEA-DETALLE
+           ADD CT-1                         TO CN-SOLO-DB2
+           .
+       2800-SOLO-DB2-EXIT.
+           EXIT.
+
+       3000-FINAL.
+           MOVE CN-COINCIDENTES             TO LIN-TOT-COINC
+           WRITE REG-REPORTE FROM WS-LINEA-TOT-COINC
+
+           MOVE CN-DIFERENCIAS              TO LIN-TOT-DIF
+           WRITE REG-REPORTE FROM WS-LINEA-TOT-DIF
+
+           MOVE CN-SOLO-VSAM                TO LIN-TOT-SOLO-VSAM
+           WRITE REG-REPORTE FROM WS-LINEA-TOT-SOLO-VSAM
+
+           MOVE CN-SOLO-DB2                 TO LIN-TOT-SOLO-DB2
+           WRITE REG-REPORTE FROM WS-LINEA-TOT-SOLO-DB2
+
+           DISPLAY "***************************************************"
+           DISPLAY "REPORTE DE RECONCILIACION S1DQVSAM / NEOSB36.EMP"
+           DISPLAY "COINCIDENTES         : " CN-COINCIDENTES
+           DISPLAY "DIFERENCIAS          : " CN-DIFERENCIAS
+           DISPLAY "SOLO EN S1DQVSAM     : " CN-SOLO-VSAM
+           DISPLAY "SOLO EN NEOSB36.EMP  : " CN-SOLO-DB2
+           DISPLAY "***************************************************"
+
+           IF RETURN-CODE EQUAL ZERO
+              IF CN-DIFERENCIAS IS GREATER THAN ZEROS OR
+                 CN-SOLO-VSAM   IS GREATER THAN ZEROS OR
+                 CN-SOLO-DB2    IS GREATER THAN ZEROS
+                 MOVE 4                     TO RETURN-CODE
+              END-IF
+           END-IF
+
+           EXEC SQL
+              CLOSE CURDB2
+           END-EXEC
+
+           CLOSE S1DQVSAM
+           CLOSE REPFILE
+
+           STOP RUN.
