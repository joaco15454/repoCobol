@@ -24,8 +24,11 @@
        01  WS-VARIABLES-PGM.
            05 WS-FIN-PGM                   PIC X(02) VALUE '1'.
            05 WS-FILE-STATUS               PIC X(02) VALUE SPACE.
-           05 WS-FILE-READ                 PIC 9(01) VALUE ZERO.
+           05 WS-FILE-READ                 PIC 9(05) VALUE ZERO.
        01 WS-CALLING-SUB                    PIC X(07) VALUE 'PRECRUD'.
+
+       01  WS-CONTADORES.
+           COPY PRXCNTL.
     
        01  WS-VARIABLES-FORMATO.
            05  FECHA-AUX.
@@ -58,13 +61,17 @@
       ******************************************************************
        1000-INICIO.
 
+           INITIALIZE WS-CONTADORES
+           MOVE 'N' TO CNT-CIERRE
+
            OPEN INPUT SALIDAS
            EVALUATE TRUE
                WHEN WS-FILE-STATUS EQUAL '00'
-                    CONTINUE 
+                    CONTINUE
                WHEN OTHER
                     DISPLAY "ERROR EN EL ARCHIVO SALISE" WS-FILE-STATUS
-                    PERFORM 3000-FINAL
+                    MOVE 8                     TO RETURN-CODE
+                    STOP RUN
            END-EVALUATE
            PERFORM 2100-LEER-ARCHIVO
               THRU 2100-LEER-ARCHIVO-EXIT
@@ -89,12 +96,11 @@
                DISPLAY "EMP-HIREDATE: " EMP-HIREDATE   
                DISPLAY "EMP-JOB: " EMP-JOB
                DISPLAY "EMP-SEX: " EMP-SEX   
-               DISPLAY "EMP-BIRT: " EMP-FECHA-AUX    
-               IF EMP-LETRA IS EQUAL TO 'D'
-                 CALL WS-CALLING-SUB USING REG-ESCRIQSAM 
-               END-IF
-               
-               PERFORM 2100-LEER-ARCHIVO 
+               DISPLAY "EMP-BIRT: " EMP-FECHA-AUX
+               CALL WS-CALLING-SUB USING REG-ESCRIQSAM
+                                          WS-CONTADORES
+
+               PERFORM 2100-LEER-ARCHIVO
                   THRU 2100-LEER-ARCHIVO-EXIT  
               .
            
@@ -113,7 +119,30 @@
            EXIT.
 
        3000-FINAL.
-           DISPLAY "ARCHIVOS LEIDOS: " WS-FILE-READ
+           SET CNT-88-CIERRE TO TRUE
+           CALL WS-CALLING-SUB USING REG-ESCRIQSAM
+                                      WS-CONTADORES
+
+           DISPLAY "***************************************************"
+           DISPLAY "REPORTE DE RECONCILIACION PREXAMO / PRECRUD"
+           DISPLAY "ARCHIVOS LEIDOS      : " WS-FILE-READ
+           DISPLAY "REGS CREADOS         : " CNT-CREADOS
+           DISPLAY "REGS LEIDOS          : " CNT-LEIDOS
+           DISPLAY "REGS ACTUALIZADOS    : " CNT-ACTUALIZADOS
+           DISPLAY "REGS ELIMINADOS      : " CNT-ELIMINADOS
+           DISPLAY "REGS RECHAZADOS      : " CNT-RECHAZADOS
+           IF WS-FILE-READ IS NOT EQUAL TO CNT-CREADOS  +
+                                            CNT-LEIDOS  +
+                                            CNT-ACTUALIZADOS +
+                                            CNT-ELIMINADOS +
+                                            CNT-RECHAZADOS
+              DISPLAY "*** ALERTA: DIFERENCIA LEIDOS/APLICADOS ***"
+              IF RETURN-CODE EQUAL ZERO
+                 MOVE 4                  TO RETURN-CODE
+              END-IF
+           END-IF
+           DISPLAY "***************************************************"
+
            CLOSE  SALIDAS
            STOP RUN.
  
