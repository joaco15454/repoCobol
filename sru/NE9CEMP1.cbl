@@ -13,8 +13,19 @@
                               FILE STATUS  IS WS-FILE-STATUS.
            SELECT OUTFIL1     ASSIGN       TO OUTFILE1                     
                               FILE STATUS  IS WS-FILE-STATUS.
-           SELECT OUTFIL2     ASSIGN       TO OUTFILE2                     
-                              FILE STATUS  IS WS-FILE-STATUS.        
+           SELECT OUTFIL2     ASSIGN       TO OUTFILE2
+                              FILE STATUS  IS WS-FILE-STATUS.
+           SELECT EXCEPCION   ASSIGN       TO EXCEPCION
+                              FILE STATUS  IS WS-FILE-STATUS.
+           SELECT ARCCTRL     ASSIGN       TO ARCCTRL
+                              FILE STATUS  IS WS-FILE-STATUS.
+           SELECT ARCCHKP     ASSIGN       TO ARCCHKP
+                              ORGANIZATION IS RELATIVE
+                              ACCESS MODE  IS RANDOM
+                              RELATIVE KEY IS WS-CHKP-KEY
+                              FILE STATUS  IS WS-FILE-STATUS.
+           SELECT PARMOPC     ASSIGN       TO PARMOPC
+                              FILE STATUS  IS WS-FILE-STATUS-PARM.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,7 +46,7 @@
                          
        FD  OUTFIL1
            RECORDING MODE IS F
-           RECORD CONTAINS 75 CHARACTERS.
+           RECORD CONTAINS 407 CHARACTERS.
        01  REG-OUT1      .
            COPY UPEMP001.
 
@@ -44,48 +55,147 @@
            RECORDING MODE IS F
            RECORD CONTAINS 73 CHARACTERS.
        01  REG-OUT2      PIC X(73).
-                 
+
+       FD  EXCEPCION
+           RECORDING MODE IS F
+           RECORD CONTAINS 66 CHARACTERS.
+       01  REG-EXCEPCION .
+           COPY EXEMP001.
+
+       FD  ARCCTRL
+           RECORDING MODE IS F
+           RECORD CONTAINS 62 CHARACTERS.
+       01  REG-ARCCTRL.
+           05 CTL-PROGRAMA               PIC X(08).
+           05 CTL-FECHA.
+              10 CTL-FECHA-AAAA          PIC 9(04).
+              10 CTL-FECHA-MM            PIC 9(02).
+              10 CTL-FECHA-DD            PIC 9(02).
+           05 CTL-CREADOS                PIC 9(05).
+           05 CTL-LEIDOS                 PIC 9(05).
+           05 CTL-ACTUALIZADOS           PIC 9(05).
+           05 CTL-ELIMINADOS             PIC 9(05).
+           05 CTL-EXCEPCIONES            PIC 9(05).
+           05 FILLER                     PIC X(21).
+
+      *****************************************************************
+      *          ARCHIVO DE CHECKPOINT PARA REINICIO DEL JOB          *
+      *****************************************************************
+       FD  ARCCHKP
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS.
+       01  REG-ARCCHKP.
+           05 CHK-PROGRAMA               PIC X(08).
+           05 CHK-REGISTROS-PROC         PIC 9(05).
+
+      *****************************************************************
+      *      ARCHIVO DE PARAMETROS PARA MODO DE VALIDACION (DRY-RUN)  *
+      *****************************************************************
+       FD  PARMOPC
+           RECORDING MODE IS F
+           RECORD CONTAINS 01 CHARACTERS.
+       01  REG-PARMOPC.
+           05 PARM-MODO-VALIDA           PIC X(01).
+
        WORKING-STORAGE SECTION.
        01  SW-OPTIONS.
            10 SW-OP-C                        PIC X(01) VALUE 'C'.
            10 SW-OP-R                        PIC X(01) VALUE 'R'.
            10 SW-OP-U                        PIC X(01) VALUE 'U'.
            10 SW-OP-D                        PIC X(01) VALUE 'D'.
-       
+
        01  SW-VARIABLES-X.
-           05 WS-AFTER                      PIC X(15).
-           05 WS-BEFORE                     PIC X(15).
            05 WS-FILE-STATUS                PIC X(02) VALUE SPACE.
+           05 WS-FILE-STATUS-PARM           PIC X(02) VALUE SPACE.
            05 WS-FIN-PGM                    PIC X(02) VALUE SPACE.
+           05 WS-CHKP-KEY                   PIC 9(05) COMP VALUE 1.
            05 WS-DEPTNAME                   PIC X(36) VALUE SPACE.
+           05 SW-REG-EXCEPCION              PIC X(01) VALUE 'N'.
+              88 SI-REG-EXCEPCION                     VALUE 'S'.
+           05 SW-MODO-VALIDACION            PIC X(01) VALUE 'N'.
+              88 SI-MODO-VALIDACION                   VALUE 'S'.
+       01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+              10 WS-CURRENT-YEAR              PIC 9(04).
+              10 WS-CURRENT-MONTH             PIC 9(02).
+              10 WS-CURRENT-DAY               PIC 9(02).
+           05 WS-CURRENT-TIME.
+              10 WS-CURRENT-HOURS             PIC 9(02).
+              10 WS-CURRENT-MINUTE            PIC 9(02).
+              10 WS-CURRENT-SECOND            PIC 9(02).
+              10 WS-CURRENT-MILLISECONDS      PIC 9(02).
        01  SW-VARIABLES-9.
            05 WS-RECORDED-1                 PIC 9(02) VALUE ZEROS.
            05 WS-RECORDED-2                 PIC 9(02) VALUE ZEROS.
            05 WS-RECORDED-3                 PIC 9(02) VALUE ZEROS.
            05 WS-DELETED                    PIC 9(02) VALUE ZEROS.
-           05 WS-EXIST                      PIC 9(01) VALUE ZEROS. 
+           05 WS-EXIST                      PIC 9(01) VALUE ZEROS.
+           05 WS-EXCEPCIONES                PIC 9(02) VALUE ZEROS.
 
-       01  REG-INSDEL.  
+      *****************************************************************
+      *          VARIABLES DE REINICIO/CHECKPOINT DEL JOB              *
+      *****************************************************************
+       01  SW-VARIABLES-RESTART.
+           05 CN-REGISTROS-LEIDOS           PIC 9(05) VALUE ZEROS.
+           05 WS-REGS-A-SALTAR              PIC 9(05) VALUE ZEROS.
+           05 WS-INDICE-SALTO               PIC 9(05) VALUE ZEROS.
+
+      *****************************************************************
+      *                    DEFINICION DE CONSTANTES                   *
+      *****************************************************************
+       01  CT-CONSTANTES.
+           05 CT-RUTINA                     PIC X(08) VALUE 'NE9CEMP1'.
+           05 CT-CRUDEMP                    PIC X(08) VALUE 'NE9CEMP0'.
+           05 CT-FIRSTNME                   PIC X(10) VALUE 'FIRSTNME'.
+           05 CT-LASTNAME                   PIC X(10) VALUE 'LASTNAME'.
+           05 CT-MIDINIT                    PIC X(10) VALUE 'MIDINIT'.
+           05 CT-SEX                        PIC X(10) VALUE 'SEX'.
+           05 CT-WORKDEPT                   PIC X(10) VALUE 'WORKDEPT'.
+           05 CT-PHONENO                    PIC X(10) VALUE 'PHONENO'.
+           05 CT-HIREDATE                   PIC X(10) VALUE 'HIREDATE'.
+           05 CT-JOB                        PIC X(10) VALUE 'JOB'.
+           05 CT-BIRTHDATE                  PIC X(10) VALUE 'BIRTHDATE'.
+           05 CT-EMPSTATUS-ACTIVO           PIC X(01) VALUE 'A'.
+
+      *****************************************************************
+      *          TABLA DE CAMPOS MODIFICADOS PARA EL AUDITORIA         *
+      *****************************************************************
+       01  WS-CAMBIOS-AREA.
+           05 WS-CANT-CAMBIOS               PIC 9(02) VALUE ZEROS.
+           05 WS-CAMBIOS-TABLA OCCURS 9 TIMES INDEXED BY IX-CAMBIO.
+              10 WS-CAMBIO-CAMPO            PIC X(10).
+              10 WS-CAMBIO-BEFORE           PIC X(15).
+              10 WS-CAMBIO-AFTER            PIC X(15).
+
+       01  REG-INSDEL.
             COPY OTEMP001 .
        01  REG-ENTRADA.
             COPY INEMP001.
 
+      *****************************************************************
+      *              COMMAREA PARA LLAMAR A NE9CEMP0                  *
+      *****************************************************************
+       01  WS-NEECEMP-01.
+           COPY NEECEMP0.
+       01  WS-NEECRET0-01.
+           COPY NEECRET0.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
 
            EXEC SQL
               INCLUDE NEGTEMP
-           END-EXEC.    
-           
-       PROCEDURE DIVISION.       
+           END-EXEC.
+
+       PROCEDURE DIVISION.
 
            PERFORM 1000-START
               THRU 1000-START-EXIT
 
            PERFORM 2000-PROCESS
               THRU 2000-PROCESS-EXIT
-              UNTIL WS-FIN-PGM IS EQUAL TO "10" 
+              UNTIL WS-FIN-PGM IS EQUAL TO "10"
            PERFORM 3000-END
            .
 
@@ -97,6 +207,7 @@
                     CONTINUE 
                WHEN OTHER
                     DISPLAY "ERROR EN EL ARCHIVO ENTRADA" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
                     PERFORM 3000-END
            END-EVALUATE
 
@@ -106,6 +217,7 @@
                     CONTINUE 
                WHEN OTHER
                     DISPLAY "ERROR EN EL ARCHIVO READ" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
                     PERFORM 3000-END
            END-EVALUATE
 
@@ -115,29 +227,95 @@
                     CONTINUE 
                WHEN OTHER
                     DISPLAY "ERROR EN EL ARCHIVO UPDATE" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
                     PERFORM 3000-END
            END-EVALUATE
 
            OPEN OUTPUT OUTFIL2
            EVALUATE TRUE
                WHEN WS-FILE-STATUS EQUAL '00'
-                    CONTINUE 
+                    CONTINUE
                WHEN OTHER
                     DISPLAY "ERROR EN EL ARCHIVO DELETE" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
+                    PERFORM 3000-END
+           END-EVALUATE
+
+           OPEN OUTPUT EXCEPCION
+           EVALUATE TRUE
+               WHEN WS-FILE-STATUS EQUAL '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR ARCHIVO EXCEPCION" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
+                    PERFORM 3000-END
+           END-EVALUATE
+
+           OPEN OUTPUT ARCCTRL
+           EVALUATE TRUE
+               WHEN WS-FILE-STATUS EQUAL '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN EL ARCHIVO ARCCTRL" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
                     PERFORM 3000-END
            END-EVALUATE
+
+           OPEN I-O ARCCHKP
+           EVALUATE TRUE
+               WHEN WS-FILE-STATUS EQUAL '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "ERROR EN EL ARCHIVO ARCCHKP" WS-FILE-STATUS
+                    MOVE 8                  TO RETURN-CODE
+                    PERFORM 3000-END
+           END-EVALUATE
+
+           PERFORM 9600-LEE-CHECKPOINT
+              THRU 9600-LEE-CHECKPOINT-EXIT
+
+           OPEN INPUT PARMOPC
+           IF WS-FILE-STATUS-PARM IS EQUAL '00'
+              READ PARMOPC
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-MODO-VALIDA TO SW-MODO-VALIDACION
+              END-READ
+              CLOSE PARMOPC
+           END-IF
+
+           IF SI-MODO-VALIDACION
+              DISPLAY "NE9CEMP1 EJECUTANDO EN MODO VALIDACION (DRY-RUN)"
+              DISPLAY "NO SE APLICARAN CAMBIOS EN LA BASE DE DATOS"
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE       TO WS-CURRENT-DATE-DATA
+
+           IF WS-REGS-A-SALTAR IS GREATER THAN ZEROS
+              DISPLAY "REINICIO: SALTANDO " WS-REGS-A-SALTAR
+                      " REGISTROS YA PROCESADOS EN LA CORRIDA ANTERIOR"
+              PERFORM 2100-LEER-ARCHIVO
+                 THRU 2100-LEER-ARCHIVO-EXIT
+                 VARYING WS-INDICE-SALTO FROM 1 BY 1
+                 UNTIL WS-INDICE-SALTO IS GREATER THAN WS-REGS-A-SALTAR
+                    OR WS-FIN-PGM EQUAL "10"
+           END-IF
+
            PERFORM 9000-SEARCH-REG
-              THRU 9000-SEARCH-REG-EXIT  
-              
+              THRU 9000-SEARCH-REG-EXIT
+
            .
        1000-START-EXIT.
            EXIT.
 
        2000-PROCESS.
            PERFORM 2100-LEER-ARCHIVO
-              THRU 2100-LEER-ARCHIVO-EXIT 
+              THRU 2100-LEER-ARCHIVO-EXIT
+
+           MOVE 'N'                          TO SW-REG-EXCEPCION
 
-           EVALUATE IN-LETRA 
+           EVALUATE IN-LETRA
            WHEN SW-OP-C 
                 IF WS-EXIST IS EQUAL TO ZEROS                 
                 PERFORM 2400-CREATE
@@ -169,51 +347,46 @@
            WHEN OTHER
                DISPLAY "ERROR. INCORRECT OPTION"
            END-EVALUATE
-           
+
+           IF WS-FIN-PGM NOT EQUAL "10"
+              PERFORM 9700-GRABA-CHECKPOINT
+                 THRU 9700-GRABA-CHECKPOINT-EXIT
+           END-IF
            .
        2000-PROCESS-EXIT.
            EXIT.
        2100-LEER-ARCHIVO.
-           READ ENTRADA 
+           READ ENTRADA
                 AT END
                 MOVE "10" TO WS-FIN-PGM
-           END-READ.
+           END-READ
+
+           IF WS-FIN-PGM NOT EQUAL "10"
+              ADD 1 TO CN-REGISTROS-LEIDOS
+           END-IF.
 
        2100-LEER-ARCHIVO-EXIT.
            EXIT.
-       2400-CREATE.        
+       2400-CREATE.
            PERFORM 9100-VALIDATION-OBL
-              THRU 9100-VALIDATION-OBL-EXIT              
-           EXEC SQL
-              INSERT INTO NEOSB36.EMP
-                  (EMPNO,
-                     FIRSTNME,
-                     MIDINIT,
-                     LASTNAME,
-                     WORKDEPT,
-                     PHONENO,
-                     HIREDATE,
-                     JOB,
-                     SEX,
-                     BIRTHDATE)
-              VALUES
-                  (:IN-EMPNO,
-                     :IN-FIRSTNME,
-                     :IN-MIDINIT,
-                     :IN-LASTNAME,
-                     :IN-WORKDEPT,
-                     :IN-PHONENO,
-                     :IN-HIREDATE,
-                     :IN-JOB,
-                     :IN-SEX,
-                     :IN-BIRTHDATE
-                  )
-           END-EXEC
-
-           IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL INSERT. SQLCODE: " SQLCODE
-              PERFORM 3000-END
-           END-IF       
+              THRU 9100-VALIDATION-OBL-EXIT
+
+           IF NOT SI-REG-EXCEPCION
+              PERFORM 9500-ARMA-COMMAREA
+                 THRU 9500-ARMA-COMMAREA-EXIT
+              SET DEP0-88-CREATE TO TRUE
+              CALL CT-CRUDEMP USING WS-NEECEMP-01 WS-NEECRET0-01
+
+              IF RET0-88-OK
+                 ADD 1 TO WS-RECORDED-1
+              ELSE
+                 MOVE RET0-SQLCODE                  TO EXC-SQLCODE
+                 MOVE RET0-COD-ERROR                TO EXC-CAMPO
+                 MOVE RET0-DESERROR                 TO EXC-DESCRIPCION
+                 PERFORM 9400-GRABA-EXCEPCION
+                    THRU 9400-GRABA-EXCEPCION-EXIT
+              END-IF
+           END-IF
            .
        2400-CREATE-EXIT.
            EXIT.
@@ -243,10 +416,12 @@
                      :IN-BIRTHDATE
                 FROM NEOSB36.EMP
                WHERE EMPNO = :IN-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
            IF SQLCODE NOT EQUAL ZEROES
               DISPLAY "ERROR EJECUTANDO LECTURA. SQLCODE: " SQLCODE
+              MOVE 8                  TO RETURN-CODE
               PERFORM 3000-END 
            END-IF
 
@@ -254,8 +429,8 @@
               THRU 2900-MOVE-EXIT 
 
            WRITE REG-OUT FROM REG-INSDEL
-           ADD 1 TO WS-RECORDED-2 
-           
+           ADD 1 TO WS-RECORDED-3
+
            DISPLAY "***************************************************"
            DISPLAY "EMPLEADO LEIDO"
            DISPLAY "NOMBRE: " IN-FIRSTNME 
@@ -267,72 +442,71 @@
            EXIT.
 
 
-       2600-UPDATE.       
+       2600-UPDATE.
            PERFORM 9100-VALIDATION-OBL
-              THRU 9100-VALIDATION-OBL-EXIT 
-           PERFORM 9200-QUERY
-              THRU 9200-QUERY-EXIT
-           PERFORM  9300-ANALYSIS
-              THRU  9300-ANALYSIS-EXIT
-           
-           EXEC SQL
-              UPDATE NEOSB36.EMP
-                  SET  FIRSTNME  = :IN-FIRSTNME,
-                       MIDINIT   = :IN-MIDINIT,
-                       LASTNAME  = :IN-LASTNAME,
-                       WORKDEPT  = :IN-WORKDEPT,
-                       PHONENO   = :IN-PHONENO, 
-                       HIREDATE  = :IN-HIREDATE,
-                       JOB       = :IN-JOB,
-                       SEX       = :IN-SEX,
-                       BIRTHDATE = :IN-BIRTHDATE
-                  WHERE EMPNO = :IN-EMPNO
-           END-EXEC
+              THRU 9100-VALIDATION-OBL-EXIT
 
-           IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL UPDATE. SQLCODE: " SQLCODE
-              PERFORM 3000-END
+           IF NOT SI-REG-EXCEPCION
+              PERFORM 9200-QUERY
+                 THRU 9200-QUERY-EXIT
            END-IF
 
-            PERFORM 2800-MOVE-UPDATE 
-               THRU 2800-MOVE-UPDATE-EXIT 
-
-           WRITE REG-OUT 
-           ADD 1 TO WS-RECORDED-2 
-           
+           IF NOT SI-REG-EXCEPCION
+              PERFORM  9300-ANALYSIS
+                 THRU  9300-ANALYSIS-EXIT
+
+              PERFORM 9500-ARMA-COMMAREA
+                 THRU 9500-ARMA-COMMAREA-EXIT
+              SET DEP0-88-UPDATE TO TRUE
+              CALL CT-CRUDEMP USING WS-NEECEMP-01 WS-NEECRET0-01
+
+              IF RET0-88-OK
+                 PERFORM 2800-MOVE-UPDATE
+                    THRU 2800-MOVE-UPDATE-EXIT
+
+                 WRITE REG-OUT1
+                 ADD 1 TO WS-RECORDED-2
+              ELSE
+                 MOVE RET0-SQLCODE                    TO EXC-SQLCODE
+                 MOVE RET0-COD-ERROR                  TO EXC-CAMPO
+                 MOVE RET0-DESERROR                   TO EXC-DESCRIPCION
+                 PERFORM 9400-GRABA-EXCEPCION
+                    THRU 9400-GRABA-EXCEPCION-EXIT
+              END-IF
+           END-IF
            .
        2600-UPDATE-EXIT.
            EXIT.
 
-       2700-DELETE. 
-           PERFORM 2900-MOVE 
-              THRU 2900-MOVE-EXIT 
-
-           WRITE REG-OUT2 FROM REG-INSDEL  
-           ADD 1 TO WS-RECORDED-3          
-
-           EXEC SQL
-              DELETE FROM NEOSB36.EMP
-              WHERE EMPNO = :IN-EMPNO
-           END-EXEC
-
-           IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL DELETE. SQLCODE: " SQLCODE           
-              PERFORM 3000-END
+       2700-DELETE.
+           PERFORM 9500-ARMA-COMMAREA
+              THRU 9500-ARMA-COMMAREA-EXIT
+           SET DEP0-88-DELETE TO TRUE
+           CALL CT-CRUDEMP USING WS-NEECEMP-01 WS-NEECRET0-01
+
+           IF RET0-88-OK
+              PERFORM 2900-MOVE
+                 THRU 2900-MOVE-EXIT
+
+              WRITE REG-OUT2 FROM REG-INSDEL
+              ADD 1 TO WS-DELETED
+           ELSE
+              MOVE RET0-SQLCODE                  TO EXC-SQLCODE
+              MOVE RET0-COD-ERROR                TO EXC-CAMPO
+              MOVE RET0-DESERROR                 TO EXC-DESCRIPCION
+              PERFORM 9400-GRABA-EXCEPCION
+                 THRU 9400-GRABA-EXCEPCION-EXIT
            END-IF
-
-           ADD 1 TO WS-DELETED 
            .
        2700-DELETE-EXIT.
            EXIT.
 
        2800-MOVE-UPDATE.
-           MOVE IN-EMPNO       TO OUT-UP-EMPNO            
-           MOVE IN-WORKDEPT    TO OUT-UP-WORKDEPT              
-           MOVE WS-DEPTNAME    TO OUT-UP-DEPTNAME                   
-           MOVE WS-AFTER       TO OUT-UP-AFTER                  
-           MOVE WS-BEFORE      TO OUT-UP-BEFORE                 
-           
+           MOVE IN-EMPNO         TO OUT-UP-EMPNO
+           MOVE IN-WORKDEPT      TO OUT-UP-WORKDEPT
+           MOVE WS-DEPTNAME      TO OUT-UP-DEPTNAME
+           MOVE WS-CANT-CAMBIOS  TO OUT-UP-CANT-CAMBIOS
+           MOVE WS-CAMBIOS-TABLA TO OUT-UP-CAMBIOS
            .
        2800-MOVE-UPDATE-EXIT.
            EXIT.
@@ -359,6 +533,7 @@
                 INTO :DCLEMP-EMPNO
                 FROM NEOSB36.EMP
                WHERE EMPNO = :IN-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
            EVALUATE SQLCODE
@@ -368,6 +543,7 @@
               MOVE 0 TO WS-EXIST 
            WHEN OTHER
               DISPLAY "ERROR. SQLCODE: " SQLCODE
+              MOVE 8                  TO RETURN-CODE
               PERFORM 3000-END
            END-EVALUATE           
             .
@@ -376,23 +552,37 @@
        
        9100-VALIDATION-OBL.
            IF IN-EMPNO EQUAL SPACES OR LOW-VALUES
-              DISPLAY "EMPNO NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'EMPNO'                   TO EXC-CAMPO
+              MOVE 'CAMPO OBLIGATORIO VACIO' TO EXC-DESCRIPCION
+              PERFORM 9400-GRABA-EXCEPCION
+                 THRU 9400-GRABA-EXCEPCION-EXIT
            END-IF
 
-           IF IN-FIRSTNME EQUAL SPACES OR LOW-VALUES
-              DISPLAY "FIRSTNME NO PUEDE SER NULL"
-              PERFORM 3000-END
+           IF NOT SI-REG-EXCEPCION
+              IF IN-FIRSTNME EQUAL SPACES OR LOW-VALUES
+                 MOVE CT-FIRSTNME              TO EXC-CAMPO
+                 MOVE 'CAMPO OBLIGATORIO VACIO' TO EXC-DESCRIPCION
+                 PERFORM 9400-GRABA-EXCEPCION
+                    THRU 9400-GRABA-EXCEPCION-EXIT
+              END-IF
            END-IF
 
-           IF IN-LASTNAME EQUAL SPACES OR LOW-VALUES
-              DISPLAY "LASTNAME NO PUEDE SER NULL"
-              PERFORM 3000-END
+           IF NOT SI-REG-EXCEPCION
+              IF IN-LASTNAME EQUAL SPACES OR LOW-VALUES
+                 MOVE CT-LASTNAME              TO EXC-CAMPO
+                 MOVE 'CAMPO OBLIGATORIO VACIO' TO EXC-DESCRIPCION
+                 PERFORM 9400-GRABA-EXCEPCION
+                    THRU 9400-GRABA-EXCEPCION-EXIT
+              END-IF
            END-IF
 
-           IF IN-MIDINIT EQUAL SPACES OR LOW-VALUES
-              DISPLAY "MIDINIT NO PUEDE SER NULL"
-              PERFORM 3000-END
+           IF NOT SI-REG-EXCEPCION
+              IF IN-MIDINIT EQUAL SPACES OR LOW-VALUES
+                 MOVE CT-MIDINIT               TO EXC-CAMPO
+                 MOVE 'CAMPO OBLIGATORIO VACIO' TO EXC-DESCRIPCION
+                 PERFORM 9400-GRABA-EXCEPCION
+                    THRU 9400-GRABA-EXCEPCION-EXIT
+              END-IF
            END-IF
 
             .
@@ -426,74 +616,192 @@
                 FROM NEOSB36.EMP AS E
                 INNER JOIN NEOSB36.DEPT AS D ON E.EMPNO = D.MGRNO
                WHERE E.EMPNO = :IN-EMPNO
+                 AND E.EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
            IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO LECTURA. SQLCODE: " SQLCODE
-              PERFORM 3000-END 
+              MOVE SQLCODE                      TO EXC-SQLCODE
+              MOVE CT-WORKDEPT                  TO EXC-CAMPO
+              MOVE 'ERROR CONSULTANDO EMP/DEPT'  TO EXC-DESCRIPCION
+              PERFORM 9400-GRABA-EXCEPCION
+                 THRU 9400-GRABA-EXCEPCION-EXIT
            END-IF
-            
+
             .
        9200-QUERY-EXIT.
            EXIT.
 
        9300-ANALYSIS.
-
-           IF IN-FIRSTNME IS NOT EQUAL TO DCLEMP-FIRSTNME 
-              MOVE DCLEMP-FIRSTNME TO WS-BEFORE 
-              MOVE IN-FIRSTNME     TO WS-AFTER 
+           INITIALIZE WS-CAMBIOS-AREA
+           SET IX-CAMBIO TO 1
+
+           IF IN-FIRSTNME IS NOT EQUAL TO DCLEMP-FIRSTNME
+              MOVE CT-FIRSTNME      TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-FIRSTNME  TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-FIRSTNME      TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-LASTNAME IS NOT EQUAL TO DCLEMP-LASTNAME 
-              MOVE DCLEMP-LASTNAME  TO WS-BEFORE 
-              MOVE IN-LASTNAME      TO WS-AFTER 
+           IF IN-LASTNAME IS NOT EQUAL TO DCLEMP-LASTNAME
+              MOVE CT-LASTNAME      TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-LASTNAME  TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-LASTNAME      TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-MIDINIT IS NOT EQUAL TO DCLEMP-MIDINIT 
-              MOVE DCLEMP-MIDINIT   TO WS-BEFORE 
-              MOVE IN-MIDINIT       TO WS-AFTER 
+           IF IN-MIDINIT IS NOT EQUAL TO DCLEMP-MIDINIT
+              MOVE CT-MIDINIT       TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-MIDINIT   TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-MIDINIT       TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-SEX IS NOT EQUAL TO DCLEMP-SEX 
-              MOVE DCLEMP-SEX       TO WS-BEFORE 
-              MOVE IN-SEX           TO WS-AFTER 
+           IF IN-SEX IS NOT EQUAL TO DCLEMP-SEX
+              MOVE CT-SEX           TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-SEX       TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-SEX           TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-WORKDEPT IS NOT EQUAL TO DCLEMP-WORKDEPT  
-              MOVE DCLEMP-WORKDEPT    TO WS-BEFORE 
-              MOVE IN-WORKDEPT        TO WS-AFTER 
+           IF IN-WORKDEPT IS NOT EQUAL TO DCLEMP-WORKDEPT
+              MOVE CT-WORKDEPT      TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-WORKDEPT  TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-WORKDEPT      TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-PHONENO IS NOT EQUAL TO DCLEMP-PHONENO  
-              MOVE DCLEMP-PHONENO     TO WS-BEFORE 
-              MOVE IN-PHONENO         TO WS-AFTER 
+           IF IN-PHONENO IS NOT EQUAL TO DCLEMP-PHONENO
+              MOVE CT-PHONENO       TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-PHONENO   TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-PHONENO       TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-HIREDATE  IS NOT EQUAL TO DCLEMP-HIREDATE   
-              MOVE DCLEMP-HIREDATE    TO WS-BEFORE 
-              MOVE IN-HIREDATE        TO WS-AFTER 
+           IF IN-HIREDATE IS NOT EQUAL TO DCLEMP-HIREDATE
+              MOVE CT-HIREDATE      TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-HIREDATE  TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-HIREDATE      TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-JOB IS NOT EQUAL TO DCLEMP-JOB 
-              MOVE DCLEMP-JOB          TO WS-BEFORE 
-              MOVE IN-JOB              TO WS-AFTER 
+           IF IN-JOB IS NOT EQUAL TO DCLEMP-JOB
+              MOVE CT-JOB           TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-JOB       TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-JOB           TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
-           IF IN-BIRTHDATE  IS NOT EQUAL TO DCLEMP-BIRTHDATE  
-              MOVE DCLEMP-BIRTHDATE    TO WS-BEFORE 
-              MOVE IN-BIRTHDATE        TO WS-AFTER 
+           IF IN-BIRTHDATE IS NOT EQUAL TO DCLEMP-BIRTHDATE
+              MOVE CT-BIRTHDATE     TO WS-CAMBIO-CAMPO  (IX-CAMBIO)
+              MOVE DCLEMP-BIRTHDATE TO WS-CAMBIO-BEFORE (IX-CAMBIO)
+              MOVE IN-BIRTHDATE     TO WS-CAMBIO-AFTER  (IX-CAMBIO)
+              SET IX-CAMBIO UP BY 1
+              ADD 1 TO WS-CANT-CAMBIOS
            END-IF
 
             .
        9300-ANALYSIS-EXIT.
            EXIT.
 
-       3000-END. 
-           CLOSE OUTFILE 
+       9400-GRABA-EXCEPCION.
+           MOVE IN-LETRA           TO EXC-LETRA
+           MOVE IN-EMPNO           TO EXC-EMPNO
+           WRITE REG-EXCEPCION
+           ADD 1 TO WS-EXCEPCIONES
+           SET SI-REG-EXCEPCION TO TRUE
+           .
+       9400-GRABA-EXCEPCION-EXIT.
+           EXIT.
+
+       9500-ARMA-COMMAREA.
+           INITIALIZE WS-NEECEMP-01
+
+           IF SI-MODO-VALIDACION
+              SET DEP0-88-MODO-VALIDA TO TRUE
+           ELSE
+              SET DEP0-88-MODO-REAL   TO TRUE
+           END-IF
+
+           MOVE IN-EMPNO           TO DEP0-EMPNO
+           MOVE IN-FIRSTNME        TO DEP0-FIRSTNME
+           MOVE IN-MIDINIT         TO DEP0-MIDINIT
+           MOVE IN-LASTNAME        TO DEP0-LASTNAME
+           MOVE IN-WORKDEPT        TO DEP0-WORKDEPT
+           MOVE IN-PHONENO         TO DEP0-PHONENO
+           MOVE IN-HIREDATE        TO DEP0-HIREDATE
+           MOVE IN-JOB             TO DEP0-JOB
+           MOVE IN-SEX             TO DEP0-SEX
+           MOVE IN-BIRTHDATE       TO DEP0-BIRTHDATE
+           .
+       9500-ARMA-COMMAREA-EXIT.
+           EXIT.
+
+       9600-LEE-CHECKPOINT.
+           MOVE 1                           TO WS-CHKP-KEY
+
+           READ ARCCHKP INTO REG-ARCCHKP
+                INVALID KEY
+                MOVE CT-RUTINA              TO CHK-PROGRAMA
+                MOVE ZEROS                  TO CHK-REGISTROS-PROC
+                WRITE REG-ARCCHKP
+           END-READ
+
+           MOVE CHK-REGISTROS-PROC          TO WS-REGS-A-SALTAR
+           .
+       9600-LEE-CHECKPOINT-EXIT.
+           EXIT.
+
+       9700-GRABA-CHECKPOINT.
+           MOVE 1                           TO WS-CHKP-KEY
+           MOVE CT-RUTINA                   TO CHK-PROGRAMA
+           MOVE CN-REGISTROS-LEIDOS         TO CHK-REGISTROS-PROC
+           REWRITE REG-ARCCHKP
+           .
+       9700-GRABA-CHECKPOINT-EXIT.
+           EXIT.
+
+       3000-END.
+           MOVE CT-RUTINA                   TO CTL-PROGRAMA
+           MOVE WS-CURRENT-YEAR             TO CTL-FECHA-AAAA
+           MOVE WS-CURRENT-MONTH            TO CTL-FECHA-MM
+           MOVE WS-CURRENT-DAY              TO CTL-FECHA-DD
+           MOVE WS-RECORDED-1               TO CTL-CREADOS
+           MOVE WS-RECORDED-2               TO CTL-ACTUALIZADOS
+           MOVE WS-RECORDED-3               TO CTL-LEIDOS
+           MOVE WS-DELETED                  TO CTL-ELIMINADOS
+           MOVE WS-EXCEPCIONES              TO CTL-EXCEPCIONES
+           WRITE REG-ARCCTRL
+
+           IF WS-FIN-PGM EQUAL "10"
+              MOVE 1                        TO WS-CHKP-KEY
+              MOVE CT-RUTINA                TO CHK-PROGRAMA
+              MOVE ZEROS                    TO CHK-REGISTROS-PROC
+              REWRITE REG-ARCCHKP
+           END-IF
+
+           IF RETURN-CODE EQUAL ZERO
+              IF WS-EXCEPCIONES IS GREATER THAN ZEROS
+                 MOVE 4                     TO RETURN-CODE
+              END-IF
+           END-IF
+
+           CLOSE OUTFILE
            CLOSE OUTFIL1
            CLOSE OUTFIL2
+           CLOSE EXCEPCION
+           CLOSE ARCCTRL
+           CLOSE ARCCHKP
            DISPLAY "REGS ELIMINADOS: " WS-DELETED
-           DISPLAY "REGS GRABADOS 1: " WS-RECORDED-1   
-           DISPLAY "REGS GRABADOS 2: " WS-RECORDED-2   
-           DISPLAY "REGS GRABADOS 3: " WS-RECORDED-3 
+           DISPLAY "REGS GRABADOS 1: " WS-RECORDED-1
+           DISPLAY "REGS GRABADOS 2: " WS-RECORDED-2
+           DISPLAY "REGS GRABADOS 3: " WS-RECORDED-3
+           DISPLAY "REGS EN EXCEPCION: " WS-EXCEPCIONES
            STOP RUN.
\ No newline at end of file
