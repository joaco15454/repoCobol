@@ -25,7 +25,11 @@
        01  SW-VARIABLES.
            05 WS-FILE-STATUS                PIC X(02) VALUE SPACE.
            05 WS-RECORDED-1                 PIC 9(02) VALUE ZEROS.
-              
+           05 WS-SKIPPED                    PIC 9(05) VALUE ZEROS.
+           05 WS-RECHAZADOS                 PIC 9(05) VALUE ZEROS.
+           05 WS-FIRST-CALL                 PIC X(01) VALUE 'S'.
+              88 SI-PRIMER-LLAMADO                    VALUE 'S'.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -37,25 +41,35 @@
        LINKAGE SECTION.
        01  LN-VAR.
             COPY PREXAMO.
-           
-       PROCEDURE DIVISION USING LN-VAR.       
+       01  LN-CNTL.
+            COPY SIMCNTL.
+
+       PROCEDURE DIVISION USING LN-VAR LN-CNTL.
 
-           PERFORM 1000-START
-              THRU 1000-START-EXIT
+           IF SIM-88-CIERRE
+              PERFORM 3000-END
+                 THRU 3000-END-EXIT
+           ELSE
+              PERFORM 1000-START
+                 THRU 1000-START-EXIT
 
-           PERFORM 2000-PROCESS
-              THRU 2000-PROCESS-EXIT
+              PERFORM 2000-PROCESS
+                 THRU 2000-PROCESS-EXIT
+           END-IF
 
-           PERFORM 3000-END
+           GOBACK
            .
 
-       1000-START. 
+       1000-START.
 
-           OPEN OUTPUT OUTFIL3
-           IF WS-FILE-STATUS IS NOT EQUAL '00'
-              DISPLAY 'ERROR OPEN OUTFILE 1 CODE: ' WS-FILE-STATUS
-              PERFORM 3000-END
-           END-IF                
+           IF SI-PRIMER-LLAMADO
+              OPEN OUTPUT OUTFIL3
+              IF WS-FILE-STATUS IS NOT EQUAL '00'
+                 DISPLAY 'ERROR OPEN OUTFILE 1 CODE: ' WS-FILE-STATUS
+                 GOBACK
+              END-IF
+              MOVE 'N' TO WS-FIRST-CALL
+           END-IF
            .
        1000-START-EXIT.
            EXIT.
@@ -64,9 +78,10 @@
            IF EMP-LETRA IS EQUAL TO 'R' OR 'r'
                    PERFORM 2500-READ
                       THRU 2500-READ-EXIT
-                ELSE 
-                   DISPLAY "OPCION INCORRECTA." 
-            END-IF   
+                ELSE
+                   DISPLAY "OPCION INCORRECTA. EMP-LETRA: " EMP-LETRA
+                   ADD 1 TO WS-SKIPPED
+            END-IF
     
            .
        2000-PROCESS-EXIT.
@@ -100,14 +115,14 @@
 
            IF SQLCODE NOT EQUAL ZEROES
               DISPLAY "ERROR EJECUTANDO LECTURA. SQLCODE: " SQLCODE
-              PERFORM 3000-END 
+              GOBACK
            END-IF
-           
-           PERFORM 9100-VALIDATION-OBL 
-              THRU 9100-VALIDATION-OBL-EXIT 
 
-           PERFORM 2900-MOVE 
-              THRU 2900-MOVE-EXIT 
+           PERFORM 9100-VALIDATION-OBL
+              THRU 9100-VALIDATION-OBL-EXIT
+
+           PERFORM 2900-MOVE
+              THRU 2900-MOVE-EXIT
            WRITE REG-OUT
            ADD 1 TO WS-RECORDED-1
            .
@@ -135,29 +150,52 @@
        9100-VALIDATION-OBL.
            IF DCLEMP-EMPNO EQUAL SPACES OR LOW-VALUES
               DISPLAY "EMPNO NO PUEDE SER NULL"
-              PERFORM 3000-END
+              ADD 1 TO WS-RECHAZADOS
+              IF RETURN-CODE EQUAL ZERO
+                 MOVE 4               TO RETURN-CODE
+              END-IF
+              GOBACK
            END-IF
 
            IF DCLEMP-FIRSTNME EQUAL SPACES OR LOW-VALUES
               DISPLAY "FIRSTNME NO PUEDE SER NULL"
-              PERFORM 3000-END
+              ADD 1 TO WS-RECHAZADOS
+              IF RETURN-CODE EQUAL ZERO
+                 MOVE 4               TO RETURN-CODE
+              END-IF
+              GOBACK
            END-IF
 
            IF DCLEMP-LASTNAME EQUAL SPACES OR LOW-VALUES
               DISPLAY "LASTNAME NO PUEDE SER NULL"
-              PERFORM 3000-END
+              ADD 1 TO WS-RECHAZADOS
+              IF RETURN-CODE EQUAL ZERO
+                 MOVE 4               TO RETURN-CODE
+              END-IF
+              GOBACK
            END-IF
 
            IF DCLEMP-MIDINIT  EQUAL SPACES OR LOW-VALUES
               DISPLAY "MIDINIT NO PUEDE SER NULL"
-              PERFORM 3000-END
+              ADD 1 TO WS-RECHAZADOS
+              IF RETURN-CODE EQUAL ZERO
+                 MOVE 4               TO RETURN-CODE
+              END-IF
+              GOBACK
            END-IF
 
             .
        9100-VALIDATION-OBL-EXIT.
            EXIT.
 
-       3000-END. 
-           CLOSE OUTFIL3 
-           DISPLAY "REGS GRABADOS EN ARCHIVO DE LEIDOS: " WS-RECORDED-1    
-           STOP RUN.
\ No newline at end of file
+       3000-END.
+           DISPLAY "REGS GRABADOS EN ARCHIVO DE LEIDOS: " WS-RECORDED-1
+           DISPLAY "REGS OMITIDOS POR OPCION INCORRECTA: " WS-SKIPPED
+           DISPLAY "REGS RECHAZADOS POR CAMPO OBLIG: " WS-RECHAZADOS
+
+           IF NOT SI-PRIMER-LLAMADO
+              CLOSE OUTFIL3
+           END-IF
+           .
+       3000-END-EXIT.
+           EXIT.
\ No newline at end of file
