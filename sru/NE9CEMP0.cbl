@@ -55,6 +55,12 @@
            05 CT-SALARY                  PIC X(07) VALUE 'SALARY'.
            05 CT-BONUS                   PIC X(05) VALUE 'BONUS'.
            05 CT-COMM                    PIC X(04) VALUE 'COMM'.
+           05 CT-MONTO-MINIMO            PIC S9(09)V9(02) COMP-3
+                                          VALUE ZEROES.
+           05 CT-MONTO-MAXIMO            PIC S9(09)V9(02) COMP-3
+                                          VALUE 999999,99.
+           05 CT-EMPSTATUS-ACTIVO        PIC X(01) VALUE 'A'.
+           05 CT-EMPSTATUS-BAJA          PIC X(01) VALUE 'I'.
 
       *****************************************************************
       *                     DEFINICION DE VARIABLES.                  *
@@ -70,6 +76,11 @@
            05 ME-CAMPO-OBLIGATORIO       PIC X(07) VALUE 'NEE2001'.
            05 ME-REG-DUPLICADO           PIC X(07) VALUE 'NEE2010'.
            05 ME-OPCION-INVALIDA         PIC X(07) VALUE 'NEE2100'.
+           05 ME-DEPTO-INEXISTENTE       PIC X(07) VALUE 'NEE2110'.
+           05 ME-CAMPO-FUERA-RANGO       PIC X(07) VALUE 'NEE2120'.
+
+       01  WS-NEECMSG0-01.
+           COPY NEECMSG0.
 
       *****************************************************************
       *                    DEFINICION DE DCLGEN Y SQL                 *
@@ -82,6 +93,14 @@
               INCLUDE NEGTEMP
            END-EXEC.
 
+           EXEC SQL
+              INCLUDE NEGTDEP
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE NEGTEHIS
+           END-EXEC.
+
       *****************************************************************
       *                     DEFINICION DE LINKAGE                     *
       *****************************************************************
@@ -165,22 +184,26 @@
               PERFORM 3000-FIN
            END-IF
 
-           IF DEP0-FIRSTNME EQUAL SPACE OR LOW-VALUE
-              SET RET0-88-COD-ERROR         TO TRUE
-              MOVE CT-RUTINA                TO RET0-PROGRAMA
-              MOVE CT-FIRST-NAME            TO RET0-VAR1-ERROR
-              MOVE ME-CAMPO-OBLIGATORIO     TO RET0-COD-ERROR
+           IF DEP0-88-CREATE OR DEP0-88-UPDATE
 
-              PERFORM 3000-FIN
-           END-IF
+              IF DEP0-FIRSTNME EQUAL SPACE OR LOW-VALUE
+                 SET RET0-88-COD-ERROR         TO TRUE
+                 MOVE CT-RUTINA                TO RET0-PROGRAMA
+                 MOVE CT-FIRST-NAME            TO RET0-VAR1-ERROR
+                 MOVE ME-CAMPO-OBLIGATORIO     TO RET0-COD-ERROR
 
-           IF DEP0-LASTNAME EQUAL SPACE OR LOW-VALUE
-              SET RET0-88-COD-ERROR         TO TRUE
-              MOVE CT-RUTINA                TO RET0-PROGRAMA
-              MOVE CT-LAST-NAME             TO RET0-VAR1-ERROR
-              MOVE ME-CAMPO-OBLIGATORIO     TO RET0-COD-ERROR
+                 PERFORM 3000-FIN
+              END-IF
+
+              IF DEP0-LASTNAME EQUAL SPACE OR LOW-VALUE
+                 SET RET0-88-COD-ERROR         TO TRUE
+                 MOVE CT-RUTINA                TO RET0-PROGRAMA
+                 MOVE CT-LAST-NAME             TO RET0-VAR1-ERROR
+                 MOVE ME-CAMPO-OBLIGATORIO     TO RET0-COD-ERROR
 
                  PERFORM 3000-FIN
+              END-IF
+
            END-IF.
 
        1200-VALIDA-OBLIGATORIOS-EXIT.
@@ -204,6 +227,9 @@
                WHEN DEP0-88-DELETE
                     PERFORM 2400-DELETE-EMP
                        THRU 2400-DELETE-EMP-EXIT
+               WHEN DEP0-88-BROWSE
+                    PERFORM 2500-BROWSE-EMP
+                       THRU 2500-BROWSE-EMP-EXIT
                WHEN OTHER
                     SET RET0-88-COD-ERROR      TO TRUE
                     MOVE CT-RUTINA             TO RET0-PROGRAMA
@@ -234,64 +260,110 @@
            PERFORM 2110-VALIDA-CAMPOS-CREATE
               THRU 2110-VALIDA-CAMPOS-CREATE-EXIT
 
+           PERFORM 2120-VALIDA-DEPTO
+              THRU 2120-VALIDA-DEPTO-EXIT
+
+           PERFORM 2130-VALIDA-RANGO-CAMPOS
+              THRU 2130-VALIDA-RANGO-CAMPOS-EXIT
+
            PERFORM 9000-MOVER-CAMPOS
               THRU 9000-MOVER-CAMPOS-EXIT
 
+           MOVE CT-EMPSTATUS-ACTIVO         TO DCLEMP-EMPSTATUS
+
+           IF DEP0-88-MODO-VALIDA
+              PERFORM 2115-VERIFICA-DUPLICADO
+                 THRU 2115-VERIFICA-DUPLICADO-EXIT
+           ELSE
+              EXEC SQL
+                 INSERT INTO NEOSB36.EMP
+                 (
+                       EMPNO,
+                       FIRSTNME,
+                       MIDINIT,
+                       LASTNAME,
+                       WORKDEPT,
+                       PHONENO,
+                       HIREDATE,
+                       JOB,
+                       EDLEVEL,
+                       SEX,
+                       BIRTHDATE,
+                       SALARY,
+                       BONUS,
+                       COMM,
+                       EMPSTATUS
+                 )
+                 VALUES
+                 (
+                      :DCLEMP-EMPNO,
+                      :DCLEMP-FIRSTNME,
+                      :DCLEMP-MIDINIT,
+                      :DCLEMP-LASTNAME,
+                      :DCLEMP-WORKDEPT,
+                      :DCLEMP-PHONENO,
+                      :DCLEMP-HIREDATE,
+                      :DCLEMP-JOB,
+                      :DCLEMP-EDLEVEL,
+                      :DCLEMP-SEX,
+                      :DCLEMP-BIRTHDATE,
+                      :DCLEMP-SALARY,
+                      :DCLEMP-BONUS,
+                      :DCLEMP-COMM,
+                      :DCLEMP-EMPSTATUS
+                 )
+              END-EXEC
+
+              MOVE SQLCA                       TO SW-SQLCODE
+
+              EVALUATE TRUE
+                  WHEN SQLCODE-88-OK
+                       CONTINUE
+                  WHEN SQLCODE-88-DUPLICATED
+                       SET RET0-88-COD-ERROR   TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       MOVE ME-REG-DUPLICADO   TO RET0-COD-ERROR
+                       MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
+                       PERFORM 3000-FIN
+                  WHEN OTHER
+                       SET RET0-88-ERR-DB2     TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       PERFORM 9800-ABEND-DB2
+              END-EVALUATE
+           END-IF.
+
+       2100-CREATE-EMP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                   2115-VERIFICA-DUPLICADO                     *
+      *                                                                *
+      *    - EN MODO VALIDACION NO SE EJECUTA EL INSERT, POR LO QUE    *
+      *      LA EXISTENCIA PREVIA DEL EMPLEADO SE COMPRUEBA CON UN     *
+      *      SELECT EN LUGAR DE APOYARSE EN EL ERROR DE LLAVE          *
+      *      DUPLICADA QUE DEVOLVERIA EL INSERT.                       *
+      *****************************************************************
+       2115-VERIFICA-DUPLICADO.
+
+           MOVE ZEROES                      TO WS-CONTADOR
+
            EXEC SQL
-              INSERT INTO DSN81310.EMP
-              (
-                    EMPNO,
-                    FIRSTNME,
-                    MIDINIT,
-                    LASTNAME,
-                    WORKDEPT,
-                    PHONENO,
-                    HIREDATE,
-                    JOB,
-                    EDLEVEL,
-                    SEX,
-                    BIRTHDATE,
-                    SALARY,
-                    BONUS,
-                    COMM
-              )
-              VALUES
-              (
-                   :DCLEMP-EMPNO,
-                   :DCLEMP-FIRSTNME,
-                   :DCLEMP-MIDINIT,
-                   :DCLEMP-LASTNAME,
-                   :DCLEMP-WORKDEPT,
-                   :DCLEMP-PHONENO,
-                   :DCLEMP-HIREDATE,
-                   :DCLEMP-JOB,
-                   :DCLEMP-EDLEVEL,
-                   :DCLEMP-SEX,
-                   :DCLEMP-BIRTHDATE,
-                   :DCLEMP-SALARY,
-                   :DCLEMP-BONUS,
-                   :DCLEMP-COMM
-              )
+              SELECT COUNT(*)
+                INTO :WS-CONTADOR
+                FROM NEOSB36.EMP
+               WHERE EMPNO     = :DCLEMP-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
-           MOVE SQLCA                       TO SW-SQLCODE
-
-           EVALUATE TRUE
-               WHEN SQLCODE-88-OK
-                    CONTINUE
-               WHEN SQLCODE-88-DUPLICATED
-                    SET RET0-88-COD-ERROR   TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
-                    MOVE ME-REG-DUPLICADO   TO RET0-COD-ERROR
-                    MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
-                    PERFORM 3000-FIN
-               WHEN OTHER
-                    SET RET0-88-ERR-DB2     TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
-                    PERFORM 9800-ABEND-DB2
-           END-EVALUATE.
+           IF WS-CONTADOR IS GREATER THAN ZEROES
+              SET RET0-88-COD-ERROR   TO TRUE
+              MOVE CT-RUTINA          TO RET0-PROGRAMA
+              MOVE ME-REG-DUPLICADO   TO RET0-COD-ERROR
+              MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
+              PERFORM 3000-FIN
+           END-IF.
 
-       2100-CREATE-EMP-EXIT.
+       2115-VERIFICA-DUPLICADO-EXIT.
            EXIT.
 
       *****************************************************************
@@ -392,6 +464,123 @@
        2110-VALIDA-CAMPOS-CREATE-EXIT.
            EXIT.
 
+      *****************************************************************
+      *                       2120-VALIDA-DEPTO                       *
+      *                                                                *
+      *    - VALIDA QUE EL WORKDEPT INFORMADO EXISTA EN NEOSB36.DEPT   *
+      *****************************************************************
+       2120-VALIDA-DEPTO.
+
+           MOVE DEP0-WORKDEPT               TO DCLDEP-DEPTNO
+
+           EXEC SQL
+              SELECT DEPTNO,
+                     LOCATION
+                INTO :DCLDEP-DEPTNO,
+                     :DCLDEP-LOCATION
+                FROM NEOSB36.DEPT
+               WHERE DEPTNO = :DCLDEP-DEPTNO
+           END-EXEC
+
+           MOVE SQLCA                       TO SW-SQLCODE
+
+           EVALUATE TRUE
+               WHEN SQLCODE-88-OK
+                    MOVE DCLDEP-LOCATION     TO DEP0-LOCATION
+               WHEN SQLCODE-88-NOTFND
+                    SET RET0-88-COD-ERROR   TO TRUE
+                    MOVE CT-RUTINA          TO RET0-PROGRAMA
+                    MOVE CT-WORKDEPT        TO RET0-VAR1-ERROR
+                    MOVE ME-DEPTO-INEXISTENTE TO RET0-COD-ERROR
+                    PERFORM 3000-FIN
+               WHEN OTHER
+                    SET RET0-88-ERR-DB2     TO TRUE
+                    MOVE CT-RUTINA          TO RET0-PROGRAMA
+                    PERFORM 9800-ABEND-DB2
+           END-EVALUATE.
+
+       2120-VALIDA-DEPTO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                 2122-VALIDA-DEPTO-LECTURA                     *
+      *                                                                *
+      *    - OBTIENE LA LOCALIDAD DEL DEPARTAMENTO PARA DESPLIEGUE EN *
+      *      LA CONSULTA.  A DIFERENCIA DE 2120-VALIDA-DEPTO, UN      *
+      *      DEPARTAMENTO INEXISTENTE NO RECHAZA LA LECTURA, YA QUE   *
+      *      EL EMPLEADO YA EXISTE Y DEBE PODER CONSULTARSE.          *
+      *****************************************************************
+       2122-VALIDA-DEPTO-LECTURA.
+
+           MOVE DEP0-WORKDEPT               TO DCLDEP-DEPTNO
+           MOVE SPACES                      TO DEP0-LOCATION
+
+           EXEC SQL
+              SELECT DEPTNO,
+                     LOCATION
+                INTO :DCLDEP-DEPTNO,
+                     :DCLDEP-LOCATION
+                FROM NEOSB36.DEPT
+               WHERE DEPTNO = :DCLDEP-DEPTNO
+           END-EXEC
+
+           MOVE SQLCA                       TO SW-SQLCODE
+
+           EVALUATE TRUE
+               WHEN SQLCODE-88-OK
+                    MOVE DCLDEP-LOCATION     TO DEP0-LOCATION
+               WHEN SQLCODE-88-NOTFND
+                    CONTINUE
+               WHEN OTHER
+                    SET RET0-88-ERR-DB2     TO TRUE
+                    MOVE CT-RUTINA          TO RET0-PROGRAMA
+                    PERFORM 9800-ABEND-DB2
+           END-EVALUATE.
+
+       2122-VALIDA-DEPTO-LECTURA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                    2130-VALIDA-RANGO-CAMPOS                   *
+      *                                                                *
+      *    - VALIDA QUE SALARY/BONUS/COMM ESTEN DENTRO DEL RANGO      *
+      *      PERMITIDO.  COMPARTIDA POR ALTA Y CAMBIO.                *
+      *****************************************************************
+       2130-VALIDA-RANGO-CAMPOS.
+
+           IF DEP0-SALARY NOT GREATER THAN CT-MONTO-MINIMO
+              OR DEP0-SALARY GREATER THAN CT-MONTO-MAXIMO
+              SET RET0-88-COD-ERROR         TO TRUE
+              MOVE CT-RUTINA                TO RET0-PROGRAMA
+              MOVE CT-SALARY                TO RET0-VAR1-ERROR
+              MOVE ME-CAMPO-FUERA-RANGO     TO RET0-COD-ERROR
+
+              PERFORM 3000-FIN
+           END-IF
+
+           IF DEP0-BONUS LESS THAN CT-MONTO-MINIMO
+              OR DEP0-BONUS GREATER THAN CT-MONTO-MAXIMO
+              SET RET0-88-COD-ERROR         TO TRUE
+              MOVE CT-RUTINA                TO RET0-PROGRAMA
+              MOVE CT-BONUS                 TO RET0-VAR1-ERROR
+              MOVE ME-CAMPO-FUERA-RANGO     TO RET0-COD-ERROR
+
+              PERFORM 3000-FIN
+           END-IF
+
+           IF DEP0-COMM LESS THAN CT-MONTO-MINIMO
+              OR DEP0-COMM GREATER THAN CT-MONTO-MAXIMO
+              SET RET0-88-COD-ERROR         TO TRUE
+              MOVE CT-RUTINA                TO RET0-PROGRAMA
+              MOVE CT-COMM                  TO RET0-VAR1-ERROR
+              MOVE ME-CAMPO-FUERA-RANGO     TO RET0-COD-ERROR
+
+              PERFORM 3000-FIN
+           END-IF.
+
+       2130-VALIDA-RANGO-CAMPOS-EXIT.
+           EXIT.
+
       *****************************************************************
       *                        2200-READ-EMP                          *
       *****************************************************************
@@ -426,15 +615,18 @@
                      :DCLEMP-SALARY,
                      :DCLEMP-BONUS,
                      :DCLEMP-COMM
-                FROM DSN81310.EMP
+                FROM NEOSB36.EMP
                WHERE EMPNO = :DCLEMP-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
            MOVE SQLCA                       TO SW-SQLCODE
 
            EVALUATE TRUE
                WHEN SQLCODE-88-OK
-                    CONTINUE
+                    MOVE DCLEMP-WORKDEPT    TO DEP0-WORKDEPT
+                    PERFORM 2122-VALIDA-DEPTO-LECTURA
+                       THRU 2122-VALIDA-DEPTO-LECTURA-EXIT
                WHEN SQLCODE-88-NOTFND
                     SET RET0-88-COD-AVISO   TO TRUE
                     MOVE CT-RUTINA          TO RET0-PROGRAMA
@@ -459,84 +651,359 @@
       *****************************************************************
        2300-UPDATE-EMP.
 
+           PERFORM 2120-VALIDA-DEPTO
+              THRU 2120-VALIDA-DEPTO-EXIT
+
+           PERFORM 2130-VALIDA-RANGO-CAMPOS
+              THRU 2130-VALIDA-RANGO-CAMPOS-EXIT
+
+           MOVE DEP0-EMPNO                  TO DCLEMP-EMPNO
+
+           PERFORM 2310-LEE-ANTES-UPDATE
+              THRU 2310-LEE-ANTES-UPDATE-EXIT
+
            PERFORM 9000-MOVER-CAMPOS
               THRU 9000-MOVER-CAMPOS-EXIT
 
+           IF DEP0-88-MODO-VALIDA
+              EVALUATE TRUE
+                  WHEN SQLCODE-88-OK
+                       CONTINUE
+                  WHEN SQLCODE-88-NOTFND
+                       SET RET0-88-COD-AVISO   TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
+                       MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
+                       PERFORM 3000-FIN
+                  WHEN OTHER
+                       SET RET0-88-ERR-DB2     TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       PERFORM 9800-ABEND-DB2
+              END-EVALUATE
+           ELSE
+              EXEC SQL
+                 UPDATE NEOSB36.EMP
+                    SET FIRSTNME  = :DCLEMP-FIRSTNME,
+                        MIDINIT   = :DCLEMP-MIDINIT,
+                        LASTNAME  = :DCLEMP-LASTNAME,
+                        WORKDEPT  = :DCLEMP-WORKDEPT,
+                        PHONENO   = :DCLEMP-PHONENO,
+                        HIREDATE  = :DCLEMP-HIREDATE,
+                        JOB       = :DCLEMP-JOB,
+                        EDLEVEL   = :DCLEMP-EDLEVEL,
+                        SEX       = :DCLEMP-SEX,
+                        BIRTHDATE = :DCLEMP-BIRTHDATE,
+                        SALARY    = :DCLEMP-SALARY,
+                        BONUS     = :DCLEMP-BONUS,
+                        COMM      = :DCLEMP-COMM
+                  WHERE EMPNO = :DCLEMP-EMPNO
+                    AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
+              END-EXEC
+
+              MOVE SQLCA                       TO SW-SQLCODE
+
+              EVALUATE TRUE
+                  WHEN SQLCODE-88-OK
+                       CONTINUE
+                  WHEN SQLCODE-88-NOTFND
+                       SET RET0-88-COD-AVISO   TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
+                       MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
+                       PERFORM 3000-FIN
+                  WHEN OTHER
+                       SET RET0-88-ERR-DB2     TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       PERFORM 9800-ABEND-DB2
+              END-EVALUATE
+           END-IF.
+
+       2300-UPDATE-EMP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                    2310-LEE-ANTES-UPDATE                      *
+      *                                                                *
+      *    - LEE LA IMAGEN ACTUAL DEL REGISTRO Y LA GRABA EN EL        *
+      *      HISTORICO ANTES DE APLICAR LOS NUEVOS VALORES.  EN MODO   *
+      *      VALIDACION NO SE GRABA HISTORICO, YA QUE NO SE APLICA     *
+      *      NINGUN CAMBIO REAL.                                       *
+      *****************************************************************
+       2310-LEE-ANTES-UPDATE.
+
            EXEC SQL
-              UPDATE DSN81310.EMP
-                 SET FIRSTNME  = :DCLEMP-FIRSTNME,
-                     MIDINIT   = :DCLEMP-MIDINIT,
-                     LASTNAME  = :DCLEMP-LASTNAME,
-                     WORKDEPT  = :DCLEMP-WORKDEPT,
-                     PHONENO   = :DCLEMP-PHONENO,
-                     HIREDATE  = :DCLEMP-HIREDATE,
-                     JOB       = :DCLEMP-JOB,
-                     EDLEVEL   = :DCLEMP-EDLEVEL,
-                     SEX       = :DCLEMP-SEX,
-                     BIRTHDATE = :DCLEMP-BIRTHDATE,
-                     SALARY    = :DCLEMP-SALARY,
-                     BONUS     = :DCLEMP-BONUS,
-                     COMM      = :DCLEMP-COMM
+              SELECT FIRSTNME,
+                     MIDINIT,
+                     LASTNAME,
+                     WORKDEPT,
+                     PHONENO,
+                     HIREDATE,
+                     JOB,
+                     EDLEVEL,
+                     SEX,
+                     BIRTHDATE,
+                     SALARY,
+                     BONUS,
+                     COMM
+                INTO :DCLEMP-FIRSTNME,
+                     :DCLEMP-MIDINIT,
+                     :DCLEMP-LASTNAME,
+                     :DCLEMP-WORKDEPT,
+                     :DCLEMP-PHONENO,
+                     :DCLEMP-HIREDATE,
+                     :DCLEMP-JOB,
+                     :DCLEMP-EDLEVEL,
+                     :DCLEMP-SEX,
+                     :DCLEMP-BIRTHDATE,
+                     :DCLEMP-SALARY,
+                     :DCLEMP-BONUS,
+                     :DCLEMP-COMM
+                FROM NEOSB36.EMP
                WHERE EMPNO = :DCLEMP-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
            END-EXEC
 
-           MOVE SQLCA                       TO SW-SQLCODE
+           MOVE SQLCA                        TO SW-SQLCODE
 
-           EVALUATE TRUE
-               WHEN SQLCODE-88-OK
-                    CONTINUE
-               WHEN SQLCODE-88-NOTFND
-                    SET RET0-88-COD-AVISO   TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
-                    MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
-                    MOVE DEP0-EMPNO         TO RET0-VAR1-ERROR
-                    PERFORM 3000-FIN
-               WHEN OTHER
-                    SET RET0-88-ERR-DB2     TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
-                    PERFORM 9800-ABEND-DB2
-           END-EVALUATE.
+           IF SQLCODE-88-OK AND NOT DEP0-88-MODO-VALIDA
+              MOVE 'U'                       TO DCLEHIS-TIPOCAMBIO
+              PERFORM 9100-GRABA-HISTORICO
+                 THRU 9100-GRABA-HISTORICO-EXIT
+           END-IF.
 
-       2300-UPDATE-EMP-EXIT.
+       2310-LEE-ANTES-UPDATE-EXIT.
            EXIT.
 
       *****************************************************************
       *                        2400-DELETE-EMP                        *
+      *                                                                *
+      *    - BAJA LOGICA: MARCA EL REGISTRO COMO INACTIVO (EMPSTATUS   *
+      *      = 'I') EN LUGAR DE ELIMINARLO FISICAMENTE DE LA TABLA     *
       *****************************************************************
        2400-DELETE-EMP.
 
            MOVE DEP0-EMPNO                  TO DCLEMP-EMPNO
 
+           PERFORM 2410-LEE-ANTES-DELETE
+              THRU 2410-LEE-ANTES-DELETE-EXIT
+
+           IF DEP0-88-MODO-VALIDA
+              EVALUATE TRUE
+                  WHEN SQLCODE-88-OK
+                       CONTINUE
+                  WHEN SQLCODE-88-NOTFND
+                       SET RET0-88-COD-AVISO   TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
+                       PERFORM 3000-FIN
+                  WHEN OTHER
+                       SET RET0-88-ERR-DB2     TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       PERFORM 9800-ABEND-DB2
+              END-EVALUATE
+           ELSE
+              EXEC SQL
+                 UPDATE NEOSB36.EMP
+                    SET EMPSTATUS = :CT-EMPSTATUS-BAJA
+                  WHERE EMPNO     = :DCLEMP-EMPNO
+                    AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
+              END-EXEC
+
+              MOVE SQLCA                       TO SW-SQLCODE
+
+              EVALUATE TRUE
+                  WHEN SQLCODE-88-OK
+                       CONTINUE
+                  WHEN SQLCODE-88-NOTFND
+                       SET RET0-88-COD-AVISO   TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
+                       PERFORM 3000-FIN
+                  WHEN OTHER
+                       SET RET0-88-ERR-DB2     TO TRUE
+                       MOVE CT-RUTINA          TO RET0-PROGRAMA
+                       PERFORM 9800-ABEND-DB2
+              END-EVALUATE
+           END-IF.
+
+       2400-DELETE-EMP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                    2410-LEE-ANTES-DELETE                      *
+      *                                                                *
+      *    - LEE LA IMAGEN ACTUAL DEL REGISTRO Y LA GRABA EN EL        *
+      *      HISTORICO ANTES DE ELIMINARLO.  EN MODO VALIDACION NO SE  *
+      *      GRABA HISTORICO, YA QUE NO SE ELIMINA NADA REALMENTE.     *
+      *****************************************************************
+       2410-LEE-ANTES-DELETE.
+
+           EXEC SQL
+              SELECT FIRSTNME,
+                     MIDINIT,
+                     LASTNAME,
+                     WORKDEPT,
+                     PHONENO,
+                     HIREDATE,
+                     JOB,
+                     EDLEVEL,
+                     SEX,
+                     BIRTHDATE,
+                     SALARY,
+                     BONUS,
+                     COMM
+                INTO :DCLEMP-FIRSTNME,
+                     :DCLEMP-MIDINIT,
+                     :DCLEMP-LASTNAME,
+                     :DCLEMP-WORKDEPT,
+                     :DCLEMP-PHONENO,
+                     :DCLEMP-HIREDATE,
+                     :DCLEMP-JOB,
+                     :DCLEMP-EDLEVEL,
+                     :DCLEMP-SEX,
+                     :DCLEMP-BIRTHDATE,
+                     :DCLEMP-SALARY,
+                     :DCLEMP-BONUS,
+                     :DCLEMP-COMM
+                FROM NEOSB36.EMP
+               WHERE EMPNO = :DCLEMP-EMPNO
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
+           END-EXEC
+
+           MOVE SQLCA                        TO SW-SQLCODE
+
+           IF SQLCODE-88-OK AND NOT DEP0-88-MODO-VALIDA
+              MOVE 'D'                       TO DCLEHIS-TIPOCAMBIO
+              PERFORM 9100-GRABA-HISTORICO
+                 THRU 9100-GRABA-HISTORICO-EXIT
+           END-IF.
+
+       2410-LEE-ANTES-DELETE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                       2500-BROWSE-EMP                         *
+      *                                                                *
+      *    - RECORRE LOS EMPLEADOS DE UN WORKDEPT DETERMINADO          *
+      *****************************************************************
+       2500-BROWSE-EMP.
+
+           MOVE ZEROES                      TO DEP0-BROWSE-CANT
+           SET  IX-DEP0-BROWSE              TO 1
+
+           MOVE DEP0-WORKDEPT               TO DCLEMP-WORKDEPT
+
+           EXEC SQL
+              DECLARE CSR-BROWSE-EMP CURSOR FOR
+              SELECT EMPNO,
+                     FIRSTNME,
+                     LASTNAME,
+                     WORKDEPT,
+                     JOB
+                FROM NEOSB36.EMP
+               WHERE WORKDEPT = :DCLEMP-WORKDEPT
+                 AND EMPSTATUS = :CT-EMPSTATUS-ACTIVO
+               ORDER BY EMPNO
+           END-EXEC
+
            EXEC SQL
-              DELETE FROM DSN81310.EMP
-               WHERE EMPNO  = :DCLEMP-EMPNO
+              OPEN CSR-BROWSE-EMP
            END-EXEC
 
            MOVE SQLCA                       TO SW-SQLCODE
 
            EVALUATE TRUE
                WHEN SQLCODE-88-OK
-                    CONTINUE
-               WHEN SQLCODE-88-NOTFND
-                    SET RET0-88-COD-AVISO   TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
-                    MOVE MA-NO-EXISTE       TO RET0-COD-ERROR
-                    PERFORM 3000-FIN
+                    PERFORM 2510-FETCH-BROWSE
+                       THRU 2510-FETCH-BROWSE-EXIT
+                       UNTIL NOT SQLCODE-88-OK
+                          OR IX-DEP0-BROWSE GREATER THAN 20
                WHEN OTHER
-                    SET RET0-88-ERR-DB2     TO TRUE
-                    MOVE CT-RUTINA          TO RET0-PROGRAMA
+                    SET RET0-88-ERR-DB2      TO TRUE
+                    MOVE CT-RUTINA           TO RET0-PROGRAMA
                     PERFORM 9800-ABEND-DB2
-           END-EVALUATE.
+           END-EVALUATE
 
-       2400-DELETE-EMP-EXIT.
+           EXEC SQL
+              CLOSE CSR-BROWSE-EMP
+           END-EXEC.
+
+       2500-BROWSE-EMP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                      2510-FETCH-BROWSE                        *
+      *****************************************************************
+       2510-FETCH-BROWSE.
+
+           EXEC SQL
+              FETCH CSR-BROWSE-EMP
+               INTO :DCLEMP-EMPNO,
+                    :DCLEMP-FIRSTNME,
+                    :DCLEMP-LASTNAME,
+                    :DCLEMP-WORKDEPT,
+                    :DCLEMP-JOB
+           END-EXEC
+
+           MOVE SQLCA                        TO SW-SQLCODE
+
+           IF SQLCODE-88-OK
+              MOVE DCLEMP-EMPNO    TO DEP0-BR-EMPNO (IX-DEP0-BROWSE)
+              MOVE DCLEMP-FIRSTNME TO DEP0-BR-FIRSTNME (IX-DEP0-BROWSE)
+              MOVE DCLEMP-LASTNAME TO DEP0-BR-LASTNAME (IX-DEP0-BROWSE)
+              MOVE DCLEMP-WORKDEPT TO DEP0-BR-WORKDEPT (IX-DEP0-BROWSE)
+              MOVE DCLEMP-JOB      TO DEP0-BR-JOB (IX-DEP0-BROWSE)
+              ADD 1                          TO DEP0-BROWSE-CANT
+              SET IX-DEP0-BROWSE             UP BY 1
+           END-IF.
+
+       2510-FETCH-BROWSE-EXIT.
            EXIT.
+
       *****************************************************************
       *                           3000-FIN                            *
       *****************************************************************
        3000-FIN.
 
+           IF RET0-COD-ERROR NOT EQUAL SPACES AND LOW-VALUES
+              PERFORM 3050-BUSCA-MENSAJE
+                 THRU 3050-BUSCA-MENSAJE-EXIT
+           END-IF
+
            GOBACK.
 
+      *****************************************************************
+      *                      3050-BUSCA-MENSAJE                       *
+      *                                                                *
+      *    - TRADUCE EL CODIGO NEA/NEE DEVUELTO A UN TEXTO LEGIBLE    *
+      *      PARA QUE LOS PROGRAMAS QUE CONSUMEN NEECRET0 NO TENGAN   *
+      *      QUE MOSTRAR EL CODIGO EN FORMA CRUDA                     *
+      *****************************************************************
+       3050-BUSCA-MENSAJE.
+
+           MOVE MSG0-DESCONOCIDO             TO RET0-DESERROR
+           SET  MSG0-IX                      TO 1
+
+           PERFORM 3060-COMPARA-MENSAJE
+              THRU 3060-COMPARA-MENSAJE-EXIT
+              VARYING MSG0-IX FROM 1 BY 1
+              UNTIL MSG0-IX GREATER THAN MSG0-CANT-ELEMENTOS.
+
+       3050-BUSCA-MENSAJE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                    3060-COMPARA-MENSAJE                       *
+      *****************************************************************
+       3060-COMPARA-MENSAJE.
+
+           IF RET0-COD-ERROR EQUAL MSG0-CODIGO (MSG0-IX)
+              MOVE MSG0-TEXTO (MSG0-IX)      TO RET0-DESERROR
+           END-IF.
+
+       3060-COMPARA-MENSAJE-EXIT.
+           EXIT.
+
       *****************************************************************
       *                       9000-MOVER-CAMPOS                       *
       *****************************************************************
@@ -559,6 +1026,82 @@
 
        9000-MOVER-CAMPOS-EXIT.
            EXIT.
+
+      *****************************************************************
+      *                      9100-GRABA-HISTORICO                     *
+      *                                                                *
+      *    - GRABA LA IMAGEN ANTERIOR DEL EMPLEADO EN EL HISTORICO     *
+      *      ANTES DE QUE SEA MODIFICADA O ELIMINADA                   *
+      *****************************************************************
+       9100-GRABA-HISTORICO.
+
+           MOVE DCLEMP-EMPNO                 TO DCLEHIS-EMPNO
+           MOVE DCLEMP-FIRSTNME              TO DCLEHIS-FIRSTNME
+           MOVE DCLEMP-MIDINIT               TO DCLEHIS-MIDINIT
+           MOVE DCLEMP-LASTNAME              TO DCLEHIS-LASTNAME
+           MOVE DCLEMP-WORKDEPT              TO DCLEHIS-WORKDEPT
+           MOVE DCLEMP-PHONENO               TO DCLEHIS-PHONENO
+           MOVE DCLEMP-HIREDATE              TO DCLEHIS-HIREDATE
+           MOVE DCLEMP-JOB                   TO DCLEHIS-JOB
+           MOVE DCLEMP-EDLEVEL               TO DCLEHIS-EDLEVEL
+           MOVE DCLEMP-SEX                   TO DCLEHIS-SEX
+           MOVE DCLEMP-BIRTHDATE             TO DCLEHIS-BIRTHDATE
+           MOVE DCLEMP-SALARY                TO DCLEHIS-SALARY
+           MOVE DCLEMP-BONUS                 TO DCLEHIS-BONUS
+           MOVE DCLEMP-COMM                  TO DCLEHIS-COMM
+
+           EXEC SQL
+              INSERT INTO NEOSB36.EMP_HIST
+              (
+                    EMPNO,
+                    FIRSTNME,
+                    MIDINIT,
+                    LASTNAME,
+                    WORKDEPT,
+                    PHONENO,
+                    HIREDATE,
+                    JOB,
+                    EDLEVEL,
+                    SEX,
+                    BIRTHDATE,
+                    SALARY,
+                    BONUS,
+                    COMM,
+                    TIPOCAMBIO,
+                    FECHACAMBIO
+              )
+              VALUES
+              (
+                   :DCLEHIS-EMPNO,
+                   :DCLEHIS-FIRSTNME,
+                   :DCLEHIS-MIDINIT,
+                   :DCLEHIS-LASTNAME,
+                   :DCLEHIS-WORKDEPT,
+                   :DCLEHIS-PHONENO,
+                   :DCLEHIS-HIREDATE,
+                   :DCLEHIS-JOB,
+                   :DCLEHIS-EDLEVEL,
+                   :DCLEHIS-SEX,
+                   :DCLEHIS-BIRTHDATE,
+                   :DCLEHIS-SALARY,
+                   :DCLEHIS-BONUS,
+                   :DCLEHIS-COMM,
+                   :DCLEHIS-TIPOCAMBIO,
+                   CURRENT TIMESTAMP
+              )
+           END-EXEC
+
+           MOVE SQLCA                         TO SW-SQLCODE
+
+           IF NOT SQLCODE-88-OK
+              SET RET0-88-ERR-DB2             TO TRUE
+              MOVE CT-RUTINA                  TO RET0-PROGRAMA
+              PERFORM 9800-ABEND-DB2
+           END-IF.
+
+       9100-GRABA-HISTORICO-EXIT.
+           EXIT.
+
       *****************************************************************
       *                          9800-ABEND-DB2                       *
       *****************************************************************
