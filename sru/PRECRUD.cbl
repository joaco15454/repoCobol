@@ -34,13 +34,20 @@
            10 SW-OP-D                        PIC X(01) VALUE 'D'.
        
        01  SW-VARIABLES.
-           05 WS-EXIST                      PIC 9(01). 
+           05 WS-EXIST                      PIC 9(01).
            05 WS-AUX                        PIC X(10).
+           05 WS-AUX-R REDEFINES WS-AUX.
+              10 WS-AUX-ANIO                PIC X(04).
+              10 WS-AUX-GUION1              PIC X(01).
+              10 WS-AUX-MES                 PIC X(02).
+              10 WS-AUX-GUION2              PIC X(01).
+              10 WS-AUX-DIA                 PIC X(02).
            05 WS-FILE-STATUS                PIC X(02) VALUE SPACE.
-           05 WS-RECORDED-1                 PIC 9(02) VALUE ZEROS.
-           05 WS-RECORDED-2                 PIC 9(02) VALUE ZEROS.
-           05 WS-DELETED                    PIC 9(02) VALUE ZEROS.
-              
+           05 WS-FIRST-CALL                 PIC X(01) VALUE 'S'.
+              88 SI-PRIMER-LLAMADO                    VALUE 'S'.
+           05 WS-VALIDO                     PIC X(01).
+              88 SI-VALIDO                             VALUE 'S'.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -52,122 +59,147 @@
        LINKAGE SECTION.
        01  REG-ESCRIQSAM.
             COPY PREXAMO.
-           
-       PROCEDURE DIVISION USING REG-ESCRIQSAM.       
+       01  WS-CONTADORES.
+            COPY PRXCNTL.
 
-           PERFORM 1000-START
-              THRU 1000-START-EXIT
+       PROCEDURE DIVISION USING REG-ESCRIQSAM WS-CONTADORES.
 
-           PERFORM 2000-PROCESS
-              THRU 2000-PROCESS-EXIT
+           IF CNT-88-CIERRE
+              PERFORM 3000-END
+                 THRU 3000-END-EXIT
+           ELSE
+              PERFORM 1000-START
+                 THRU 1000-START-EXIT
 
-           PERFORM 3000-END
-           .
+              PERFORM 2000-PROCESS
+                 THRU 2000-PROCESS-EXIT
+           END-IF
 
-       1000-START.    
-           OPEN OUTPUT OUTFILE
-           EVALUATE TRUE
-               WHEN WS-FILE-STATUS EQUAL '00'
-                    CONTINUE 
-               WHEN OTHER
-                    DISPLAY "ERROR EN EL ARCHIVO OUTPUT1" WS-FILE-STATUS
-                    PERFORM 3000-END
-           END-EVALUATE
+           GOBACK
+           .
 
-           OPEN OUTPUT OUTFIL1
-           EVALUATE TRUE
-               WHEN WS-FILE-STATUS EQUAL '00'
-                    CONTINUE 
-               WHEN OTHER
-                    DISPLAY "ERROR EN EL ARCHIVO OUTPUT2" WS-FILE-STATUS
-                    PERFORM 3000-END
-           END-EVALUATE
+       1000-START.
+           IF SI-PRIMER-LLAMADO
+              OPEN OUTPUT OUTFILE
+              EVALUATE TRUE
+                  WHEN WS-FILE-STATUS EQUAL '00'
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY "ERROR EN EL ARCHIVO OUTPUT1"
+                               WS-FILE-STATUS
+                       GOBACK
+              END-EVALUATE
+
+              OPEN OUTPUT OUTFIL1
+              EVALUATE TRUE
+                  WHEN WS-FILE-STATUS EQUAL '00'
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY "ERROR EN EL ARCHIVO OUTPUT2"
+                               WS-FILE-STATUS
+                       GOBACK
+              END-EVALUATE
+
+              MOVE 'N' TO WS-FIRST-CALL
+           END-IF
 
            PERFORM 9000-SEARCH-REG
-             THRU 9000-SEARCH-REG-EXIT  
-              
+             THRU 9000-SEARCH-REG-EXIT
+
            .
        1000-START-EXIT.
            EXIT.
 
        2000-PROCESS.
-           EVALUATE EMP-LETRA 
-           WHEN SW-OP-C 
-                MOVE 0 TO  WS-EXIST 
-                IF WS-EXIST IS EQUAL TO ZEROS                 
+           EVALUATE EMP-LETRA
+           WHEN SW-OP-C
+                IF WS-EXIST IS EQUAL TO ZEROS
                 PERFORM 2400-CREATE
                    THRU 2400-CREATE-EXIT
-                ELSE 
-                   DISPLAY "EMP REG A INSERTAR YA EXISTE." 
+                ELSE
+                   DISPLAY "EMP REG A INSERTAR YA EXISTE."
+                   ADD 1 TO CNT-RECHAZADOS
                 END-IF
-           WHEN SW-OP-R 
-                MOVE 1 TO  WS-EXIST 
+           WHEN SW-OP-R
                 IF WS-EXIST IS EQUAL TO 1
                    PERFORM 2500-READ
                       THRU 2500-READ-EXIT
-                ELSE 
-                   DISPLAY "EMP REG NO EXISTE." 
-                END-IF 
+                ELSE
+                   DISPLAY "EMP REG NO EXISTE."
+                   ADD 1 TO CNT-RECHAZADOS
+                END-IF
            WHEN SW-OP-U
-                MOVE 1 TO  WS-EXIST 
                 IF WS-EXIST IS EQUAL TO 1
                    PERFORM 2600-UPDATE
                       THRU 2600-UPDATE-EXIT
-                ELSE 
-                   DISPLAY "EMP REG NO EXISTE." 
-                END-IF                
+                ELSE
+                   DISPLAY "EMP REG NO EXISTE."
+                   ADD 1 TO CNT-RECHAZADOS
+                END-IF
            WHEN SW-OP-D
-                MOVE 1 TO  WS-EXIST 
                 IF WS-EXIST IS EQUAL TO 1
                    PERFORM 2700-DELETE
                       THRU 2700-DELETE-EXIT
-                ELSE 
-                   DISPLAY "EMP REG NO EXISTE." 
-                END-IF                 
+                ELSE
+                   DISPLAY "EMP REG NO EXISTE."
+                   ADD 1 TO CNT-RECHAZADOS
+                END-IF
            WHEN OTHER
                DISPLAY "ERROR. INCORRECT OPTION"
+               ADD 1 TO CNT-RECHAZADOS
            END-EVALUATE
            .
        2000-PROCESS-EXIT.
            EXIT.
 
-       2400-CREATE.        
+       2400-CREATE.
            PERFORM 9100-VALIDATION-OBL
-              THRU 9100-VALIDATION-OBL-EXIT  
-              MOVE "1984-12-04" TO WS-AUX
-              MOVE "000234" TO  EMP-EMPNO 
-           EXEC SQL
-              INSERT INTO NEOSB36.EMP
-                  (EMPNO,FIRSTNME,MIDINIT,LASTNAME,WORKDEPT,
-                   PHONENO,HIREDATE,JOB,SEX,BIRTHDATE)
-              VALUES
-                  (:EMP-EMPNO,
-                    :EMP-FIRSTNME,
-                    :EMP-MIDINIT,
-                    :EMP-LASTNAME,
-                    :EMP-WORKDEPT,
-                    :EMP-PHONENO,
-                    :EMP-HIREDATE,
-                    :EMP-JOB,
-                    :EMP-SEX,
-                    :WS-AUX    
-                  )
-           END-EXEC
-           DISPLAY "EMP EMPNO: " EMP-EMPNO 
-           DISPLAY "EMP NAME: " EMP-FIRSTNME 
-           DISPLAY "EMP MIDNIIT: " EMP-MIDINIT 
-           DISPLAY "EMP LASTNAME: " EMP-LASTNAME 
-           DISPLAY "EMP WORKDEPT: " EMP-WORKDEPT 
-           DISPLAY "EMP PHONENO: " EMP-PHONENO 
-           DISPLAY "EMP HIREDATE: " EMP-HIREDATE 
-           DISPLAY "EMP JOB: " EMP-JOB 
-           DISPLAY "EMP SEX: " EMP-SEX 
-           DISPLAY "EMP AUX(FECHA): " WS-AUX 
+              THRU 9100-VALIDATION-OBL-EXIT
 
-           IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL INSERT. SQLCODE: " SQLCODE
-              PERFORM 3000-END
-           END-IF       
+           IF NOT SI-VALIDO
+              DISPLAY "REGISTRO RECHAZADO POR VALIDACION."
+              ADD 1 TO CNT-RECHAZADOS
+           ELSE
+              MOVE '-'             TO WS-AUX-GUION1
+              MOVE '-'             TO WS-AUX-GUION2
+              MOVE AUX-EMP-ANIO    TO WS-AUX-ANIO
+              MOVE AUX-EMP-MES     TO WS-AUX-MES
+              MOVE AUX-EMP-DIA     TO WS-AUX-DIA
+              EXEC SQL
+                 INSERT INTO NEOSB36.EMP
+                     (EMPNO,FIRSTNME,MIDINIT,LASTNAME,WORKDEPT,
+                      PHONENO,HIREDATE,JOB,SEX,BIRTHDATE)
+                 VALUES
+                     (:EMP-EMPNO,
+                       :EMP-FIRSTNME,
+                       :EMP-MIDINIT,
+                       :EMP-LASTNAME,
+                       :EMP-WORKDEPT,
+                       :EMP-PHONENO,
+                       :EMP-HIREDATE,
+                       :EMP-JOB,
+                       :EMP-SEX,
+                       :WS-AUX
+                     )
+              END-EXEC
+              DISPLAY "EMP EMPNO: " EMP-EMPNO
+              DISPLAY "EMP NAME: " EMP-FIRSTNME
+              DISPLAY "EMP MIDNIIT: " EMP-MIDINIT
+              DISPLAY "EMP LASTNAME: " EMP-LASTNAME
+              DISPLAY "EMP WORKDEPT: " EMP-WORKDEPT
+              DISPLAY "EMP PHONENO: " EMP-PHONENO
+              DISPLAY "EMP HIREDATE: " EMP-HIREDATE
+              DISPLAY "EMP JOB: " EMP-JOB
+              DISPLAY "EMP SEX: " EMP-SEX
+              DISPLAY "EMP AUX(FECHA): " WS-AUX
+
+              IF SQLCODE NOT EQUAL ZEROES
+                 DISPLAY "ERROR EJECUTANDO EL INSERT. SQLCODE: " SQLCODE
+                 ADD 1 TO CNT-RECHAZADOS
+              ELSE
+                 ADD 1 TO CNT-CREADOS
+              END-IF
+           END-IF
            .
        2400-CREATE-EXIT.
            EXIT.
@@ -199,44 +231,51 @@
 
            IF SQLCODE NOT EQUAL ZEROES
               DISPLAY "ERROR EJECUTANDO LECTURA. SQLCODE: " SQLCODE
-              PERFORM 3000-END 
+              ADD 1 TO CNT-RECHAZADOS
            ELSE
-              DISPLAY "EMPNO: " DCLEMP-EMPNO  
-           END-IF
+              DISPLAY "EMPNO: " DCLEMP-EMPNO
 
-           PERFORM 2900-MOVE 
-              THRU 2900-MOVE-EXIT 
+              PERFORM 2900-MOVE
+                 THRU 2900-MOVE-EXIT
 
-           WRITE REG-OUT
-           ADD 1 TO WS-RECORDED-2 
+              WRITE REG-OUT
+              ADD 1 TO CNT-LEIDOS
+           END-IF
            .
        2500-READ-EXIT.
            EXIT.
 
 
        2600-UPDATE.
-           MOVE 'X' TO WS-AUX 
+           MOVE 'X' TO WS-AUX
            PERFORM 9100-VALIDATION-OBL
-              THRU 9100-VALIDATION-OBL-EXIT 
-
-           EXEC SQL
-              UPDATE NEOSB36.EMP
-                  SET  FIRSTNME = :EMP-FIRSTNME,
-                       MIDINIT = :WS-AUX,
-                       LASTNAME = :EMP-LASTNAME,
-                       WORKDEPT = :EMP-WORKDEPT,
-                       PHONENO = :EMP-PHONENO, 
-                       HIREDATE = :EMP-HIREDATE,
-                       JOB = :EMP-JOB,
-                       SEX = :EMP-SEX,
-                       BIRTHDATE = :DCLEMP-BIRTHDATE  
-                  WHERE EMPNO = :EMP-EMPNO
-           END-EXEC
+              THRU 9100-VALIDATION-OBL-EXIT
 
-           IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL UPDATE. SQLCODE: " SQLCODE
-              
-           
+           IF NOT SI-VALIDO
+              DISPLAY "REGISTRO RECHAZADO POR VALIDACION."
+              ADD 1 TO CNT-RECHAZADOS
+           ELSE
+              EXEC SQL
+                 UPDATE NEOSB36.EMP
+                     SET  FIRSTNME = :EMP-FIRSTNME,
+                          MIDINIT = :WS-AUX,
+                          LASTNAME = :EMP-LASTNAME,
+                          WORKDEPT = :EMP-WORKDEPT,
+                          PHONENO = :EMP-PHONENO,
+                          HIREDATE = :EMP-HIREDATE,
+                          JOB = :EMP-JOB,
+                          SEX = :EMP-SEX,
+                          BIRTHDATE = :DCLEMP-BIRTHDATE
+                     WHERE EMPNO = :EMP-EMPNO
+              END-EXEC
+
+              IF SQLCODE NOT EQUAL ZEROES
+                 DISPLAY "ERROR EJECUTANDO EL UPDATE. SQLCODE: " SQLCODE
+                 ADD 1 TO CNT-RECHAZADOS
+              ELSE
+                 ADD 1 TO CNT-ACTUALIZADOS
+              END-IF
+           END-IF
            .
        2600-UPDATE-EXIT.
            EXIT.
@@ -252,22 +291,21 @@
            END-EXEC
 
            IF SQLCODE NOT EQUAL ZEROES
-              DISPLAY "ERROR EJECUTANDO EL DELETE. SQLCODE: " SQLCODE           
-              PERFORM 3000-END
+              DISPLAY "ERROR EJECUTANDO EL DELETE. SQLCODE: " SQLCODE
+              ADD 1 TO CNT-RECHAZADOS
+           ELSE
+              ADD 1 TO CNT-ELIMINADOS
            END-IF
-
-           ADD 1 TO WS-DELETED 
            .
        2700-DELETE-EXIT.
            EXIT.
 
        2800-RECORD.
 
-           PERFORM 2900-MOVE 
-              THRU 2900-MOVE-EXIT 
+           PERFORM 2900-MOVE
+              THRU 2900-MOVE-EXIT
 
-           WRITE REG-OUT1 
-           ADD 1 TO WS-RECORDED-2          
+           WRITE REG-OUT1
            .
        2800-RECORD-EXIT.
            EXIT.
@@ -304,66 +342,69 @@
               MOVE 0 TO WS-EXIST 
            WHEN OTHER
               DISPLAY "ERROR. SQLCODE: " SQLCODE
-              PERFORM 3000-END
-           END-EVALUATE           
+              MOVE 0 TO WS-EXIST
+           END-EVALUATE
             .
        9000-SEARCH-REG-EXIT.
            EXIT.
        
        9100-VALIDATION-OBL.
+           MOVE 'S' TO WS-VALIDO
+
            IF EMP-LETRA EQUAL SPACES OR LOW-VALUES
               DISPLAY "EMP-LETRA NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-EMPNO EQUAL SPACES OR LOW-VALUES
               DISPLAY "EMPNO NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-FIRSTNME EQUAL SPACES OR LOW-VALUES
               DISPLAY "FIRSTNME NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-LASTNAME EQUAL SPACES OR LOW-VALUES
               DISPLAY "LASTNAME NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-WORKDEPT EQUAL SPACES OR LOW-VALUES
               DISPLAY "WORKDEPT NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-PHONENO EQUAL SPACES OR LOW-VALUES
               DISPLAY "PHONENO NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-HIREDATE EQUAL SPACES OR LOW-VALUES
               DISPLAY "HIREDATE NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-JOB EQUAL SPACES OR LOW-VALUES
               DISPLAY "JOB NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
            IF EMP-SEX EQUAL SPACES OR LOW-VALUES
               DISPLAY "SEX NO PUEDE SER NULL"
-              PERFORM 3000-END
+              MOVE 'N' TO WS-VALIDO
            END-IF
 
             .
        9100-VALIDATION-OBL-EXIT.
            EXIT.
 
-       3000-END. 
-           CLOSE OUTFILE 
-           CLOSE OUTFIL1
-           DISPLAY "REGS ELIMINADOS: " WS-DELETED
-           DISPLAY "REGS GRABADOS 1: " WS-RECORDED-1   
-           DISPLAY "REGS GRABADOS 2: " WS-RECORDED-2   
-           STOP RUN.
\ No newline at end of file
+       3000-END.
+           IF NOT SI-PRIMER-LLAMADO
+              CLOSE OUTFILE
+              CLOSE OUTFIL1
+           END-IF
+           .
+       3000-END-EXIT.
+           EXIT.
\ No newline at end of file
