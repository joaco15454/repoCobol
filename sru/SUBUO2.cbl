@@ -24,10 +24,13 @@
            05 WS-FILE-STATUS               PIC X(02) VALUE SPACE.
            05 WS-CONTADOR-ESCRITO          PIC 9(02) VALUE 0.
            05 WS-FILE-READ-DB2             PIC 9(02) VALUE 0.
-           05 WS-CALLING-SUB               PIC X(05) VALUE 'COBO1'.
-           
+           05 WS-CALLING-SUB               PIC X(07) VALUE 'SUBSIMU'.
+
        01  WS-VARIABLES-LECT.
-           05 WS-FIN-ARCH                   PIC X(02) VALUE ZEROES .           
+           05 WS-FIN-ARCH                   PIC X(02) VALUE ZEROES .
+
+       01  WS-SIMCNTL-01.
+           COPY SIMCNTL.
            
       ******************************************************************
       *                      SQL SECTION                               *
@@ -65,6 +68,12 @@
               THRU 2000-PROCESO-EXIT
               UNTIL WS-FIN-ARCH IS EQUAL TO "10"
 
+           SET SIM-88-CIERRE TO TRUE
+           CALL WS-CALLING-SUB USING REG-ENTRADA WS-SIMCNTL-01
+
+           PERFORM 2500-APAREO
+              THRU 2500-APAREO-EXIT
+
            PERFORM 3000-FINAL.
 
        1000-INICIO.
@@ -72,6 +81,7 @@
            OPEN INPUT ENTRADA
            IF WS-FILE-STATUS IS NOT EQUAL '00'
               DISPLAY 'ERROR OPEN ENTRADA  CODE: ' WS-FILE-STATUS
+              MOVE 8                  TO RETURN-CODE
               PERFORM 3000-FINAL
            ELSE 
               PERFORM 2100-LEER-ARCHIVO
@@ -84,13 +94,10 @@
        1000-INICIO-EXIT.
            EXIT.
 
-       2000-PROCESO.    
-           DISPLAY EMP-LETRA 
+       2000-PROCESO.
+           DISPLAY EMP-LETRA
            PERFORM 2400-CALL
               THRU 2400-CALL-EXIT
-              
-      **     PERFORM 2500-APAREO
-      **        THRU 2500-APAREO-EXIT               
               .
 
        2000-PROCESO-EXIT.
@@ -106,9 +113,9 @@
            EXIT.
 
         2400-CALL.
-            CALL WS-CALLING-SUB USING REG-ENTRADA
+            CALL WS-CALLING-SUB USING REG-ENTRADA WS-SIMCNTL-01
 
-            PERFORM 2100-LEER-ARCHIVO 
+            PERFORM 2100-LEER-ARCHIVO
                THRU 2100-LEER-ARCHIVO-EXIT
               display "entro segunda" 
       
@@ -124,7 +131,8 @@
 
            IF SQLCODE NOT EQUAL ZEROS
               DISPLAY "ERROR EN APERTURA DE CURSOR.SQLCODE : " SQLCODE
-              PERFORM 3000-FINAL 
+              MOVE 8                  TO RETURN-CODE
+              PERFORM 3000-FINAL
            END-IF
             
             PERFORM UNTIL SQLCODE EQUAL TO +100
@@ -151,6 +159,7 @@
               ADD 1 TO WS-CONTADOR-ESCRITO              
            ELSE
               DISPLAY "CURSOR ERROR.SQLCODE : " SQLCODE
+              MOVE 8                  TO RETURN-CODE
               PERFORM 3000-FINAL 
            END-IF
            END-PERFORM 
