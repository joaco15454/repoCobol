@@ -10,13 +10,23 @@
            SELECT ENTRADA     ASSIGN       TO ENTRADAS                       
                               FILE STATUS  IS WS-FILE-STATUS.
 
-           SELECT SALIDAS     ASSIGN       TO SALIDASE                       
+           SELECT SALIDAS     ASSIGN       TO SALIDASE
                               FILE STATUS  IS WS-FILE-STATUS
-                              RECORD KEY   IS 0001-EMPNO 
-                              ORGANIZATION IS INDEXED 
+                              RECORD KEY   IS 0001-EMPNO
+                              ALTERNATE RECORD KEY IS 0001-WORKDEPT
+                                 WITH DUPLICATES
+                              ORGANIZATION IS INDEXED
                               ACCESS MODE IS DYNAMIC.
 
-                                               
+           SELECT PARMOPC     ASSIGN       TO PARMOPC
+                              FILE STATUS  IS WS-FILE-STATUS-PARM.
+
+           SELECT ARCCHKP     ASSIGN       TO ARCCHKP
+                              ORGANIZATION IS RELATIVE
+                              ACCESS MODE  IS RANDOM
+                              RELATIVE KEY IS WS-CHKP-KEY
+                              FILE STATUS  IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA
@@ -28,17 +38,51 @@
        01  REG-ESCRIVSAM.
            COPY NEEC0001.
 
+       FD  PARMOPC
+           RECORDING MODE IS F
+           RECORD CONTAINS 01 CHARACTERS.
+       01  REG-PARMOPC.
+           05 PARM-INCLUDE-STAFF            PIC X(01).
+
+      *****************************************************************
+      *          ARCHIVO DE CHECKPOINT PARA REINICIO DEL JOB          *
+      *****************************************************************
+       FD  ARCCHKP
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS.
+       01  REG-ARCCHKP.
+           05 CHK-PROGRAMA                  PIC X(08).
+           05 CHK-REGISTROS-PROC            PIC 9(05).
+
        WORKING-STORAGE SECTION.
 
+       01  CT-CONSTANTES.
+           05 CT-RUTINA                     PIC X(08) VALUE 'SIMU0001'.
+
        01  WS-VARIABLES-ARCHIVO.
            05 WS-FILE-STATUS               PIC X(02) VALUE SPACE.
+           05 WS-FILE-STATUS-PARM          PIC X(02) VALUE SPACE.
            05 WS-CONTADOR-ESCRITO          PIC 9(02) VALUE 0.
            05 WS-FILE-READ-DB2             PIC 9(02) VALUE 0.
            05 WS-CALLING-SUB               PIC X(07) VALUE 'SUBSIMU'.
-           
+           05 WS-CHKP-KEY                  PIC 9(05) COMP VALUE 1.
+
+       01  WS-SIMCNTL-01.
+           COPY SIMCNTL.
+           05 WS-INCLUDE-STAFF             PIC X(01) VALUE 'N'.
+              88 SI-INCLUYE-STAFF                     VALUE 'S'.
+
        01  WS-VARIABLES-LECT.
-           05 WS-FIN-ARCH                   PIC X(02) VALUE '1'.           
-           
+           05 WS-FIN-ARCH                   PIC X(02) VALUE '1'.
+
+      *****************************************************************
+      *          VARIABLES DE REINICIO/CHECKPOINT DEL JOB              *
+      *****************************************************************
+       01  SW-VARIABLES-RESTART.
+           05 CN-REGISTROS-LEIDOS           PIC 9(05) VALUE ZEROS.
+           05 WS-REGS-A-SALTAR              PIC 9(05) VALUE ZEROS.
+           05 WS-INDICE-SALTO               PIC 9(05) VALUE ZEROS.
+
       ******************************************************************
       *                      SQL SECTION                               *
       ******************************************************************
@@ -62,8 +106,28 @@
                              E.SALARY,
                              E.BONUS,
                              E.COMM
-            FROM NEOSB36.EMP AS E INNER JOIN NEOSB36.DEPT AS D 
-            ON E.EMPNO = D.MGRNO              
+            FROM NEOSB36.EMP AS E INNER JOIN NEOSB36.DEPT AS D
+            ON E.EMPNO = D.MGRNO
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR2 CURSOR FOR
+              SELECT         E.EMPNO,
+                             E.FIRSTNME,
+                             E.MIDINIT,
+                             E.LASTNAME,
+                             E.WORKDEPT,
+                             E.PHONENO,
+                             E.HIREDATE,
+                             E.JOB,
+                             E.EDLEVEL,
+                             E.SEX,
+                             E.BIRTHDATE,
+                             E.SALARY,
+                             E.BONUS,
+                             E.COMM
+            FROM NEOSB36.EMP AS E LEFT OUTER JOIN NEOSB36.DEPT AS D
+            ON E.EMPNO = D.MGRNO
            END-EXEC.
 
        PROCEDURE DIVISION.
@@ -78,30 +142,72 @@
 
        1000-INICIO.
 
-           OPEN INPUT ENTRADA
-           IF WS-FILE-STATUS IS NOT EQUAL '00'
-              DISPLAY 'ERROR OPEN ENTRADA  CODE: ' WS-FILE-STATUS
-              PERFORM 3000-FINAL
-           ELSE 
-              PERFORM 2100-LEER-ARCHIVO
-                 THRU 2100-LEER-ARCHIVO-EXIT           
-           END-IF 
-           
            OPEN OUTPUT SALIDAS
            IF WS-FILE-STATUS IS NOT EQUAL '00'
               DISPLAY 'ERROR OPEN OUTFILE 1 CODE: ' WS-FILE-STATUS
+              MOVE 8                  TO RETURN-CODE
               PERFORM 3000-FINAL
-           END-IF  
+           END-IF
 
-           EXEC SQL
-              OPEN CUR1
-           END-EXEC
+           OPEN I-O ARCCHKP
+           IF WS-FILE-STATUS IS NOT EQUAL '00'
+              DISPLAY 'ERROR OPEN ARCCHKP  CODE: ' WS-FILE-STATUS
+              MOVE 8                  TO RETURN-CODE
+              PERFORM 3000-FINAL
+           END-IF
+
+           PERFORM 9600-LEE-CHECKPOINT
+              THRU 9600-LEE-CHECKPOINT-EXIT
+
+           OPEN INPUT ENTRADA
+           IF WS-FILE-STATUS IS NOT EQUAL '00'
+              DISPLAY 'ERROR OPEN ENTRADA  CODE: ' WS-FILE-STATUS
+              MOVE 8                  TO RETURN-CODE
+              PERFORM 3000-FINAL
+           ELSE
+              IF WS-REGS-A-SALTAR IS GREATER THAN ZEROS
+                 DISPLAY "REINICIO: SALTANDO " WS-REGS-A-SALTAR
+                         " REGISTROS YA PROCESADOS EN LA CORRIDA "
+                         "ANTERIOR"
+                 PERFORM 2100-LEER-ARCHIVO
+                    THRU 2100-LEER-ARCHIVO-EXIT
+                    VARYING WS-INDICE-SALTO FROM 1 BY 1
+                    UNTIL WS-INDICE-SALTO IS GREATER THAN
+                             WS-REGS-A-SALTAR + 1
+                       OR WS-FIN-ARCH EQUAL "10"
+              ELSE
+                 PERFORM 2100-LEER-ARCHIVO
+                    THRU 2100-LEER-ARCHIVO-EXIT
+              END-IF
+           END-IF
+
+           OPEN INPUT PARMOPC
+           IF WS-FILE-STATUS-PARM IS EQUAL '00'
+              READ PARMOPC
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-INCLUDE-STAFF TO WS-INCLUDE-STAFF
+              END-READ
+              CLOSE PARMOPC
+           END-IF
+
+           IF SI-INCLUYE-STAFF
+              EXEC SQL
+                 OPEN CUR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 OPEN CUR1
+              END-EXEC
+           END-IF
 
            IF SQLCODE NOT EQUAL ZEROS
               DISPLAY "ERROR EN APERTURA DE CURSOR.SQLCODE : " SQLCODE
-              PERFORM 3000-FINAL 
+              MOVE 8                  TO RETURN-CODE
+              PERFORM 3000-FINAL
            END-IF
-                     
+
            .
        1000-INICIO-EXIT.
            EXIT.
@@ -119,57 +225,91 @@
            EXIT.
            
        2100-LEER-ARCHIVO.
-           READ ENTRADA 
+           READ ENTRADA
                 AT END
                 MOVE "10" TO WS-FIN-ARCH
-           END-READ.
+           END-READ
+           IF WS-FIN-ARCH IS NOT EQUAL "10"
+              ADD 1 TO CN-REGISTROS-LEIDOS
+           END-IF.
 
        2100-LEER-ARCHIVO-EXIT.
            EXIT.
 
-        2400-CALL.
-            
-            PERFORM UNTIL WS-FIN-ARCH IS NOT EQUAL TO "10"
-            
-            CALL WS-CALLING-SUB USING REG-ENTRADA
+       2400-CALL.
 
-            PERFORM 2100-LEER-ARCHIVO 
-               THRU 2100-LEER-ARCHIVO-EXIT
-    
-           END-PERFORM 
-       
-           . 
+           PERFORM 2450-CALL-UNO
+              THRU 2450-CALL-UNO-EXIT
+              UNTIL WS-FIN-ARCH EQUAL "10"
+
+           SET SIM-88-CIERRE TO TRUE
+           CALL WS-CALLING-SUB USING REG-ENTRADA WS-SIMCNTL-01
+           .
        2400-CALL-EXIT.
            EXIT.
 
+       2450-CALL-UNO.
+
+           CALL WS-CALLING-SUB USING REG-ENTRADA WS-SIMCNTL-01
+
+           PERFORM 9700-GRABA-CHECKPOINT
+              THRU 9700-GRABA-CHECKPOINT-EXIT
+
+           PERFORM 2100-LEER-ARCHIVO
+              THRU 2100-LEER-ARCHIVO-EXIT
+           .
+       2450-CALL-UNO-EXIT.
+           EXIT.
+
        2500-APAREO.
             
             PERFORM UNTIL SQLCODE EQUAL TO +100
-            
-            EXEC SQL
-               FETCH CUR1
-               INTO :DCLEMP-EMPNO,
-                    :DCLEMP-FIRSTNME,
-                    :DCLEMP-MIDINIT,
-                    :DCLEMP-LASTNAME,
-                    :DCLEMP-WORKDEPT,
-                    :DCLEMP-PHONENO,
-                    :DCLEMP-HIREDATE,
-                    :DCLEMP-JOB,
-                    :DCLEMP-EDLEVEL,
-                    :DCLEMP-SEX,
-                    :DCLEMP-BIRTHDATE,
-                    :DCLEMP-SALARY,
-                    :DCLEMP-BONUS,
-                    :DCLEMP-COMM
-           END-EXEC
+
+           IF SI-INCLUYE-STAFF
+              EXEC SQL
+                 FETCH CUR2
+                 INTO :DCLEMP-EMPNO,
+                      :DCLEMP-FIRSTNME,
+                      :DCLEMP-MIDINIT,
+                      :DCLEMP-LASTNAME,
+                      :DCLEMP-WORKDEPT,
+                      :DCLEMP-PHONENO,
+                      :DCLEMP-HIREDATE,
+                      :DCLEMP-JOB,
+                      :DCLEMP-EDLEVEL,
+                      :DCLEMP-SEX,
+                      :DCLEMP-BIRTHDATE,
+                      :DCLEMP-SALARY,
+                      :DCLEMP-BONUS,
+                      :DCLEMP-COMM
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH CUR1
+                 INTO :DCLEMP-EMPNO,
+                      :DCLEMP-FIRSTNME,
+                      :DCLEMP-MIDINIT,
+                      :DCLEMP-LASTNAME,
+                      :DCLEMP-WORKDEPT,
+                      :DCLEMP-PHONENO,
+                      :DCLEMP-HIREDATE,
+                      :DCLEMP-JOB,
+                      :DCLEMP-EDLEVEL,
+                      :DCLEMP-SEX,
+                      :DCLEMP-BIRTHDATE,
+                      :DCLEMP-SALARY,
+                      :DCLEMP-BONUS,
+                      :DCLEMP-COMM
+              END-EXEC
+           END-IF
            
            IF SQLCODE IS EQUAL ZEROS
                PERFORM 2600-WRITE
                  THRU  2600-WRITE-EXIT
            ELSE
               DISPLAY "CURSOR ERROR.SQLCODE : " SQLCODE
-              PERFORM 3000-FINAL 
+              MOVE 8                  TO RETURN-CODE
+              PERFORM 3000-FINAL
            END-IF
            END-PERFORM 
        
@@ -201,16 +341,56 @@
            EXIT.
 
        3000-FINAL.
-           
-           EXEC SQL
-              CLOSE CUR1
-           END-EXEC
+
+           IF SI-INCLUYE-STAFF
+              EXEC SQL
+                 CLOSE CUR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 CLOSE CUR1
+              END-EXEC
+           END-IF
 
             IF SQLCODE NOT EQUAL ZEROS
               DISPLAY "CIERRE CURSOR MAL:  " SQLCODE
            END-IF
            CLOSE  SALIDAS
+                  ARCCHKP
 
            DISPLAY "REGISTROS MATCHEADOS: " WS-CONTADOR-ESCRITO
 
            STOP RUN.
+
+      *****************************************************************
+      *                     9600-LEE-CHECKPOINT                       *
+      *****************************************************************
+       9600-LEE-CHECKPOINT.
+
+           MOVE 1                       TO WS-CHKP-KEY
+
+           READ ARCCHKP INTO REG-ARCCHKP
+              INVALID KEY
+                 MOVE CT-RUTINA         TO CHK-PROGRAMA
+                 MOVE ZEROS             TO CHK-REGISTROS-PROC
+                 WRITE REG-ARCCHKP
+           END-READ
+
+           MOVE CHK-REGISTROS-PROC     TO WS-REGS-A-SALTAR
+           .
+       9600-LEE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                    9700-GRABA-CHECKPOINT                      *
+      *****************************************************************
+       9700-GRABA-CHECKPOINT.
+
+           MOVE 1                       TO WS-CHKP-KEY
+           MOVE CT-RUTINA               TO CHK-PROGRAMA
+           MOVE CN-REGISTROS-LEIDOS     TO CHK-REGISTROS-PROC
+
+           REWRITE REG-ARCCHKP
+           .
+       9700-GRABA-CHECKPOINT-EXIT.
+           EXIT.
