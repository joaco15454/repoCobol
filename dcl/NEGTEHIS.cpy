@@ -0,0 +1,48 @@
+      ******************************************************************
+      * DCLGEN TABLE(NEOSB36.EMP_HIST)                                 *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NEOSB36.EMP_HIST TABLE
+           ( EMPNO                          CHAR(6) NOT NULL,
+             FIRSTNME                       VARCHAR(12) NOT NULL,
+             MIDINIT                        CHAR(1) NOT NULL,
+             LASTNAME                       VARCHAR(15) NOT NULL,
+             WORKDEPT                       CHAR(3),
+             PHONENO                        CHAR(4),
+             HIREDATE                       DATE,
+             JOB                            CHAR(8),
+             EDLEVEL                        SMALLINT,
+             SEX                            CHAR(1),
+             BIRTHDATE                      DATE,
+             SALARY                         DECIMAL(9, 2),
+             BONUS                          DECIMAL(9, 2),
+             COMM                           DECIMAL(9, 2),
+             TIPOCAMBIO                     CHAR(1) NOT NULL,
+             FECHACAMBIO                    TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NEOSB36.EMP_HIST                   *
+      ******************************************************************
+       01  DCLEHIS.
+           10 DCLEHIS-EMPNO                 PIC X(6).
+           10 DCLEHIS-FIRSTNME              PIC X(12).
+           10 DCLEHIS-MIDINIT               PIC X(1).
+           10 DCLEHIS-LASTNAME              PIC X(15).
+           10 DCLEHIS-WORKDEPT              PIC X(3).
+           10 DCLEHIS-PHONENO               PIC X(4).
+           10 DCLEHIS-HIREDATE              PIC X(10).
+           10 DCLEHIS-JOB                   PIC X(8).
+           10 DCLEHIS-EDLEVEL               PIC S9(4) USAGE COMP.
+           10 DCLEHIS-SEX                   PIC X(1).
+           10 DCLEHIS-BIRTHDATE             PIC X(10).
+           10 DCLEHIS-SALARY                PIC S9(7)V9(2) USAGE COMP-3.
+           10 DCLEHIS-BONUS                 PIC S9(7)V9(2) USAGE COMP-3.
+           10 DCLEHIS-COMM                  PIC S9(7)V9(2) USAGE COMP-3.
+           10 DCLEHIS-TIPOCAMBIO            PIC X(1).
+           10 DCLEHIS-FECHACAMBIO           PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 16      *
+      * THE LENGHT OF RECORDS DESCRIGER IS 117                         *
+      ******************************************************************
