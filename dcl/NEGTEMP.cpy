@@ -18,7 +18,8 @@
              BIRTHDATE                      DATE,
              SALARY                         DECIMAL(9, 2),
              BONUS                          DECIMAL(9, 2),
-             COMM                           DECIMAL(9, 2)
+             COMM                           DECIMAL(9, 2),
+             EMPSTATUS                      CHAR(1) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE DSN81010.EMP                       *
@@ -38,7 +39,8 @@
            10 DCLEMP-SALARY                 PIC S9(7)V9(2) USAGE COMP-3.
            10 DCLEMP-BONUS                  PIC S9(7)V9(2) USAGE COMP-3.
            10 DCLEMP-COMM                   PIC S9(7)V9(2) USAGE COMP-3.
+           10 DCLEMP-EMPSTATUS              PIC X(1).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
-      * THE LENGHT OF RECORDS DESCRIGER IS 90                          *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
+      * THE LENGHT OF RECORDS DESCRIGER IS 91                          *
       ******************************************************************
\ No newline at end of file
