@@ -6,6 +6,8 @@
       * Date       Author        Maintenance Requirement.             *
       * ---------- ------------  -------------------------------------*
       * 12/02/2024 ecampos      Initial Version                      *
+      * 09/08/2026 ecampos      Valida EIBCALEN antes de aceptar el  *
+      *                         COMMAREA recibido de NE10.           *
       *****************************************************************
       *                                                               *
       *          I D E N T I F I C A T I O N  D I V I S I O N         *
@@ -41,8 +43,12 @@
        01  WS-VARIABLE.
            05 WS-MENSAJE                    PIC X(40) VALUE SPACES.
            05 WS-LARGO                      PIC S9(4) COMP.
+           05 WS-EMPNO-CONSULTA             PIC X(06).
 
-           05 WS-COMMAREA                   PIC X(08).
+           05 WS-COMMAREA.
+              10 WS-CA-EMPNO                PIC X(06).
+              10 WS-CA-PRIMERA-VEZ          PIC X(01).
+              10 FILLER                     PIC X(01).
 
       *****************************************************************
       *                    DEFINICION DE CONSTANTES.                  *
@@ -66,6 +72,17 @@
        COPY DFHAID.
       * COPY DEL MAPA DE LA PANTALLA
        COPY NEM1100.
+
+      *****************************************************************
+      *                    DEFINICION DE LINKAGE                      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-EMPNO                      PIC X(06).
+           05 CA-PRIMERA-VEZ                PIC X(01).
+              88 CA-88-PRIMERA-VEZ                    VALUE 'S'.
+           05 FILLER                        PIC X(01).
+
       *****************************************************************
       *                                                               *
       *              P R O C E D U R E   D I V I S I O N              *
@@ -97,11 +114,48 @@
               PERFORM 1100-SEND-MAP-ONLY
                  THRU 1100-SEND-MAP-ONLY-EXIT
               PERFORM 1200-RETURN-TRANS
+           ELSE
+              IF EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+                 PERFORM 9200-COMMAREA-INVALIDA
+                    THRU 9200-COMMAREA-INVALIDA-EXIT
+              ELSE
+                 IF CA-88-PRIMERA-VEZ
+                    MOVE CA-EMPNO              TO WS-CA-EMPNO
+                    PERFORM 1150-CONSULTA-INICIAL
+                       THRU 1150-CONSULTA-INICIAL-EXIT
+                    PERFORM 1200-RETURN-TRANS
+                 END-IF
+              END-IF
            END-IF.
 
        1000-INICIO-EXIT.
            EXIT.
       *****************************************************************
+      *                   1150-CONSULTA-INICIAL                       *
+      *                                                                *
+      *    - MUESTRA DE ENTRADA EL EMPLEADO RECIBIDO DESDE NE10        *
+      *****************************************************************
+       1150-CONSULTA-INICIAL.
+
+           MOVE LOW-VALUES                  TO NEM110MO
+           MOVE WS-CA-EMPNO                 TO EMPNOO
+           MOVE WS-CA-EMPNO                 TO WS-EMPNO-CONSULTA
+
+           PERFORM 5000-CONSULTA-Y-ARMA-MAPA
+              THRU 5000-CONSULTA-Y-ARMA-MAPA-EXIT
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM110MO)
+                NOHANDLE
+           END-EXEC
+
+           MOVE 'N'                         TO WS-CA-PRIMERA-VEZ
+           .
+       1150-CONSULTA-INICIAL-EXIT.
+           EXIT.
+      *****************************************************************
       *                     1100-SEND-MAP-ONLY                        *
       *****************************************************************
        1100-SEND-MAP-ONLY.
@@ -151,6 +205,9 @@
            END-EVALUATE
 
            EVALUATE EIBAID
+               WHEN DFHPF1
+                    PERFORM 2400-AYUDA
+                       THRU 2400-AYUDA-EXIT
                WHEN DFHPF6
                     PERFORM 2100-CONSULTA-EMP
                        THRU 2100-CONSULTA-EMP-EXIT
@@ -172,12 +229,20 @@
       *****************************************************************
        2100-CONSULTA-EMP.
 
-           MOVE DFHBLINK                    TO NEM110MI
-           MOVE 'OPCION F6 SELECCIONADA'    TO NEM110MO
+           IF EMPNOI EQUAL SPACES OR LOW-VALUES
+              MOVE DFHBLINK                 TO EMPNOH
+              MOVE 'DEBE INFORMAR EL EMPNO' TO MSGO
+           ELSE
+              MOVE EMPNOI                   TO WS-EMPNO-CONSULTA
+
+              PERFORM 5000-CONSULTA-Y-ARMA-MAPA
+                 THRU 5000-CONSULTA-Y-ARMA-MAPA-EXIT
+           END-IF
 
            EXEC CICS
-                RECEIVE MAP(CT-MAPA)
-                INTO(NEM110MI)
+                SEND MAP(CT-MAPA)
+                DATAONLY
+                FROM(NEM110MO)
                 NOHANDLE
            END-EXEC.
 
@@ -217,14 +282,61 @@
        2300-REGRESA-MENU-EXIT.
             EXIT.
       *****************************************************************
+      *                        2400-AYUDA                             *
+      *****************************************************************
+       2400-AYUDA.
+
+           MOVE DFHBLINK                    TO MSGH
+           MOVE 'PF6=CONSULTAR PF2=LIMPIAR PF3=MENU' TO MSGO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                DATAONLY
+                FROM(NEM110MO)
+                NOHANDLE
+           END-EXEC.
+
+       2400-AYUDA-EXIT.
+           EXIT.
+      *****************************************************************
+      *                5000-CONSULTA-Y-ARMA-MAPA                      *
+      *                                                                *
+      *    - LLAMA A NE9CEMP0 CON EL EMPNO PEDIDO Y MUEVE EL           *
+      *      RESULTADO A LOS CAMPOS DE SALIDA DEL MAPA                *
+      *****************************************************************
+       5000-CONSULTA-Y-ARMA-MAPA.
+
+           MOVE SPACES                      TO NEECDEP0
+           INITIALIZE NEECRET0
+           SET  DEP0-88-READ                TO TRUE
+           MOVE WS-EMPNO-CONSULTA           TO DEP0-EMPNO
+
+           PERFORM 5100-CALL-DB-EMP
+              THRU 5100-CALL-DB-EMP-EXIT
+
+           EVALUATE TRUE
+               WHEN RET0-88-OK
+                    MOVE DEP0-FIRSTNME       TO FIRSTNMEO
+                    MOVE DEP0-LASTNAME       TO LASTNAMEO
+                    MOVE DEP0-WORKDEPT       TO WORKDEPTO
+                    MOVE DEP0-LOCATION       TO LOCATIONO
+                    MOVE DEP0-JOB            TO JOBO
+                    MOVE 'EMPLEADO ENCONTRADO' TO MSGO
+               WHEN OTHER
+                    MOVE DFHBLINK            TO EMPNOH
+                    MOVE RET0-DESERROR       TO MSGO
+           END-EVALUATE
+           .
+       5000-CONSULTA-Y-ARMA-MAPA-EXIT.
+           EXIT.
+      *****************************************************************
       *                          CALL EMP TABLE                       *
       *****************************************************************
-       5000-CALL-DB-EMP.
+       5100-CALL-DB-EMP.
 
-            CALL CT-CRUDEMP USING NETCEMP0,
-                                  NEECRET0,
-                                  NEECEMP0.
-       5000-CALL-DB-EMP-EXIT.
+            CALL CT-CRUDEMP USING NEECDEP0,
+                                  NEECRET0.
+       5100-CALL-DB-EMP-EXIT.
            EXIT.
       *****************************************************************
       *                      9000-ERROR-MAPA                          *
@@ -259,6 +371,24 @@
 
        9100-OPCION-NO-VALIDA-EXIT.
            EXIT.
+      *****************************************************************
+      *                  9200-COMMAREA-INVALIDA                       *
+      *****************************************************************
+       9200-COMMAREA-INVALIDA.
+
+           MOVE DFHBLINK                    TO NEM110MI
+           MOVE 'AREA DE COMUNICACION INVALIDA' TO NEM110MO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM110MO)
+                NOHANDLE
+           END-EXEC
+
+           PERFORM 3000-FIN.
+       9200-COMMAREA-INVALIDA-EXIT.
+           EXIT.
 
       *****************************************************************
       *                          3000-FIN                             *
