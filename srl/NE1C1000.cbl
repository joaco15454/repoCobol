@@ -7,6 +7,10 @@
       * ---------- ------------  -------------------------------------*
       * 03/09/2022 gforrich      Initial Version.                     *
       * 31/08/2023 gforrich      Activa F2.                           *
+      * 09/08/2026 gforrich      Valida EIBCALEN antes de aceptar el  *
+      *                          COMMAREA de retorno.                 *
+      * 09/08/2026 gforrich      Marca primera vez al transferir a    *
+      *                          NE12, igual que ya se hace para NE11.*
       *****************************************************************
       *                                                               *
       *          I D E N T I F I C A T I O N  D I V I S I O N         *
@@ -43,7 +47,10 @@
            05 WS-MENSAJE                    PIC X(40) VALUE SPACES.
            05 WS-LARGO                      PIC S9(4) COMP.
            05 WS-TRANSACCION                PIC X(04) VALUE SPACES.
-           05 WS-COMMAREA                   PIC X(08).
+           05 WS-COMMAREA.
+              10 WS-CA-EMPNO                PIC X(06).
+              10 WS-CA-PRIMERA-VEZ          PIC X(01).
+              10 FILLER                     PIC X(01).
 
       *****************************************************************
       *                    DEFINICION DE CONSTANTES.                  *
@@ -54,6 +61,7 @@
            05 CT-NE1C1001                  PIC X(08) VALUE 'NE1C1001'.
       *
            05 CT-NE11                      PIC X(04) VALUE 'NE11'.
+           05 CT-NE12                      PIC X(04) VALUE 'NE12'.
 
       *****************************************************************
       *                    DEFINICION DE COPYBOOKS.                   *
@@ -67,6 +75,15 @@
       * COPY TOPORTE PARA TECLAS
        COPY DFHAID.
 
+      *****************************************************************
+      *                    DEFINICION DE LINKAGE                      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-EMPNO                      PIC X(06).
+           05 CA-PRIMERA-VEZ                PIC X(01).
+           05 FILLER                        PIC X(01).
+
       *****************************************************************
       *                                                               *
       *              P R O C E D U R E   D I V I S I O N              *
@@ -99,6 +116,11 @@
                  THRU 1100-SEND-MAP-ONLY-EXIT
               MOVE CT-NE10                  TO WS-TRANSACCION
               PERFORM 1200-RETURN-TRANS
+           ELSE
+              IF EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+                 PERFORM 9200-COMMAREA-INVALIDA
+                    THRU 9200-COMMAREA-INVALIDA-EXIT
+              END-IF
            END-IF.
 
        1000-INICIO-EXIT.
@@ -153,8 +175,13 @@
            END-EVALUATE
 
            EVALUATE EIBAID
+               WHEN DFHPF1
+                    PERFORM 2400-AYUDA
+                       THRU 2400-AYUDA-EXIT
                WHEN DFHPF2
                     PERFORM 2100-CONSULTA-EMP
+               WHEN DFHPF4
+                    PERFORM 2200-MANTENIMIENTO-EMP
                WHEN OTHER
                     PERFORM 9100-OPCION-NO-VALIDA
                        THRU 9100-OPCION-NO-VALIDA-EXIT
@@ -167,9 +194,38 @@
       *****************************************************************
        2100-CONSULTA-EMP.
 
-           MOVE CT-NE11                     TO WS-TRANSACCION 
+           MOVE EMPNOI                      TO WS-CA-EMPNO
+           MOVE 'S'                         TO WS-CA-PRIMERA-VEZ
+           MOVE CT-NE11                     TO WS-TRANSACCION
            PERFORM 1200-RETURN-TRANS.
 
+      *****************************************************************
+      *                  2200-MANTENIMIENTO-EMP                       *
+      *****************************************************************
+       2200-MANTENIMIENTO-EMP.
+
+           MOVE 'S'                         TO WS-CA-PRIMERA-VEZ
+           MOVE CT-NE12                     TO WS-TRANSACCION
+           PERFORM 1200-RETURN-TRANS.
+
+      *****************************************************************
+      *                        2400-AYUDA                             *
+      *****************************************************************
+       2400-AYUDA.
+
+           MOVE DFHBLINK                    TO MSGH
+           MOVE 'PF2=CONSULTAR PF4=MANTENIMIENTO PF3=FIN' TO MSGO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                DATAONLY
+                FROM(NEM1000O)
+                NOHANDLE
+           END-EXEC.
+
+       2400-AYUDA-EXIT.
+           EXIT.
+
       *****************************************************************
       *                          3000-FIN                             *
       *****************************************************************
@@ -212,5 +268,23 @@
 
        9100-OPCION-NO-VALIDA-EXIT.
            EXIT.
+      *****************************************************************
+      *                  9200-COMMAREA-INVALIDA                       *
+      *****************************************************************
+       9200-COMMAREA-INVALIDA.
+
+           MOVE DFHBLINK                    TO MSGH
+           MOVE 'AREA DE COMUNICACION INVALIDA' TO MSGO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM1000O)
+                NOHANDLE
+           END-EXEC
+
+           PERFORM 3000-FIN.
+       9200-COMMAREA-INVALIDA-EXIT.
+           EXIT.
 
 
