@@ -0,0 +1,402 @@
+      *****************************************************************
+      * Program name:    NE1C1200                                     *
+      * Original author: ecampos .                                    *
+      *                                                               *
+      * Maintenence Log                                               *
+      * Date       Author        Maintenance Requirement.             *
+      * ---------- ------------  -------------------------------------*
+      * 09/08/2026 ecampos      Initial Version                      *
+      * 09/08/2026 gforrich      Valida EIBCALEN/COMMAREA de retorno  *
+      *                          con bandera de primera vez, igual   *
+      *                          que NE1C1100, para no recibir sobre *
+      *                          una pantalla que nunca se envio.    *
+      *****************************************************************
+      *                                                               *
+      *          I D E N T I F I C A T I O N  D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NE1C1200.
+       AUTHOR. NEORIS.
+       INSTALLATION. IBM Z/OS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      *****************************************************************
+      *                                                               *
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+      *****************************************************************
+      *                                                               *
+      *                      D A T A   D I V I S I O N                *
+      *                                                               *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *                     DEFINICION DE VARIABLES.                  *
+      *****************************************************************
+       01  WS-VARIABLE.
+           05 WS-MENSAJE                    PIC X(40) VALUE SPACES.
+           05 WS-LARGO                      PIC S9(4) COMP.
+           05 WS-COMMAREA.
+              10 FILLER                     PIC X(06).
+              10 WS-CA-PRIMERA-VEZ          PIC X(01).
+              10 FILLER                     PIC X(01).
+           05 WS-EDLEVEL-NUM                PIC 9(04).
+           05 WS-SALARY-NUM                 PIC 9(09)V9(02).
+           05 WS-BONUS-NUM                  PIC 9(09)V9(02).
+           05 WS-COMM-NUM                   PIC 9(09)V9(02).
+
+      *****************************************************************
+      *                    DEFINICION DE CONSTANTES.                  *
+      *****************************************************************
+       01  CT-CONSTANTES.
+           05 CT-TRANSACCION                PIC X(04) VALUE 'NE12'.
+           05 CT-NE10                       PIC X(04) VALUE 'NE10'.
+           05 CT-MAPA                       PIC X(07) VALUE 'NEM1200'.
+           05 CT-CRUDEMP                    PIC X(08) VALUE 'NE9CEMP0'.
+
+      *****************************************************************
+      *                    DEFINICION DE COPYBOOKS.                   *
+      *****************************************************************
+      * COPY DE LA TABLA DE EMPLEADOS
+       COPY NETCEMP0.
+       COPY NEECRET0.
+       COPY NEECEMP0.
+      * COPY SOPORTE BMS
+       COPY DFHBMSCA.
+      * COPY TOPORTE PARA TECLAS
+       COPY DFHAID.
+      * COPY DEL MAPA DE LA PANTALLA
+       COPY NEM1200.
+
+      *****************************************************************
+      *                    DEFINICION DE LINKAGE                      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-EMPNO                      PIC X(06).
+           05 CA-PRIMERA-VEZ                PIC X(01).
+              88 CA-88-PRIMERA-VEZ                    VALUE 'S'.
+           05 FILLER                        PIC X(01).
+
+      *****************************************************************
+      *                                                               *
+      *              P R O C E D U R E   D I V I S I O N              *
+      *                                                               *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                        0000-MAINLINE                          *
+      *****************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+
+           PERFORM 3000-FIN.
+
+      *****************************************************************
+      *                        1000-INICIO                            *
+      *****************************************************************
+       1000-INICIO.
+
+           INITIALIZE WS-VARIABLE
+
+           IF EIBCALEN EQUAL ZERO
+              PERFORM 1100-SEND-MAP-ONLY
+                 THRU 1100-SEND-MAP-ONLY-EXIT
+              PERFORM 1200-RETURN-TRANS
+           ELSE
+              IF EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+                 PERFORM 9200-COMMAREA-INVALIDA
+                    THRU 9200-COMMAREA-INVALIDA-EXIT
+              ELSE
+                 IF CA-88-PRIMERA-VEZ
+                    PERFORM 1100-SEND-MAP-ONLY
+                       THRU 1100-SEND-MAP-ONLY-EXIT
+                    MOVE 'N'                TO WS-CA-PRIMERA-VEZ
+                    PERFORM 1200-RETURN-TRANS
+                 END-IF
+              END-IF
+           END-IF.
+
+       1000-INICIO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     1100-SEND-MAP-ONLY                        *
+      *****************************************************************
+       1100-SEND-MAP-ONLY.
+
+           MOVE LOW-VALUES                  TO NEM120MI
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                MAPONLY
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
+       1100-SEND-MAP-ONLY-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     1200-RETURN-TRANS                         *
+      *****************************************************************
+       1200-RETURN-TRANS.
+
+           MOVE LENGTH OF WS-COMMAREA       TO WS-LARGO
+
+           EXEC CICS
+                RETURN
+                TRANSID(CT-TRANSACCION)
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LARGO)
+           END-EXEC.
+
+      *****************************************************************
+      *                       2000-PROCESO                            *
+      *****************************************************************
+       2000-PROCESO.
+
+           EXEC CICS
+                RECEIVE MAP(CT-MAPA)
+                   INTO (NEM120MI)
+               NOHANDLE
+           END-EXEC
+
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+               WHEN DFHRESP(MAPFAIL)
+                    CONTINUE
+               WHEN OTHER
+                    PERFORM 9000-ERROR-MAPA
+           END-EVALUATE
+
+           EVALUATE EIBAID
+               WHEN DFHPF5
+                    PERFORM 2100-GRABAR-EMP
+                       THRU 2100-GRABAR-EMP-EXIT
+               WHEN DFHPF2
+                    PERFORM 2200-LIMPIA-EMP
+                       THRU 2200-LIMPIA-EMP-EXIT
+               WHEN DFHPF3
+                    PERFORM 2300-REGRESA-MENU
+                       THRU 2300-REGRESA-MENU-EXIT
+               WHEN OTHER
+                    PERFORM 9100-OPCION-NO-VALIDA
+                       THRU 9100-OPCION-NO-VALIDA-EXIT
+           END-EVALUATE.
+
+       2000-PROCESO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                      2100-GRABAR-EMP                          *
+      *                                                                *
+      *    - VALIDA LA OPCION SOLICITADA (ALTA/CAMBIO/BAJA)            *
+      *    - ARMA EL AREA NEECDEP0 CON LOS DATOS DEL MAPA              *
+      *    - LLAMA A NE9CEMP0 Y MUESTRA EL RESULTADO                   *
+      *****************************************************************
+       2100-GRABAR-EMP.
+
+           IF OPCIONI NOT EQUAL 'C' AND
+              OPCIONI NOT EQUAL 'U' AND
+              OPCIONI NOT EQUAL 'D'
+              MOVE DFHBLINK                 TO OPCIONH
+              MOVE 'OPCION DEBE SER C, U O D' TO MSGO
+           ELSE
+              IF EMPNOI EQUAL SPACES OR LOW-VALUES
+                 MOVE DFHBLINK              TO EMPNOH
+                 MOVE 'DEBE INFORMAR EL EMPNO' TO MSGO
+              ELSE
+                 PERFORM 2110-ARMA-NEECDEP0
+                    THRU 2110-ARMA-NEECDEP0-EXIT
+
+                 PERFORM 5100-CALL-DB-EMP
+                    THRU 5100-CALL-DB-EMP-EXIT
+
+                 EVALUATE TRUE
+                     WHEN RET0-88-OK
+                          MOVE 'MOVIMIENTO REALIZADO CON EXITO' TO MSGO
+                     WHEN OTHER
+                          MOVE DFHBLINK      TO EMPNOH
+                          MOVE RET0-DESERROR TO MSGO
+                 END-EVALUATE
+              END-IF
+           END-IF
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                DATAONLY
+                FROM(NEM120MO)
+                NOHANDLE
+           END-EXEC.
+
+       2100-GRABAR-EMP-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    2110-ARMA-NEECDEP0                         *
+      *                                                                *
+      *    - CONVIERTE LOS CAMPOS DEL MAPA AL AREA DE COMUNICACION     *
+      *      DE NE9CEMP0, INCLUYENDO LOS CAMPOS NUMERICOS              *
+      *****************************************************************
+       2110-ARMA-NEECDEP0.
+
+           MOVE SPACES                      TO NEECDEP0
+           INITIALIZE NEECRET0
+
+           EVALUATE OPCIONI
+               WHEN 'C'
+                    SET DEP0-88-CREATE      TO TRUE
+               WHEN 'U'
+                    SET DEP0-88-UPDATE      TO TRUE
+               WHEN 'D'
+                    SET DEP0-88-DELETE      TO TRUE
+           END-EVALUATE
+
+           MOVE EMPNOI                      TO DEP0-EMPNO
+           MOVE FIRSTNMEI                   TO DEP0-FIRSTNME
+           MOVE MIDINITI                    TO DEP0-MIDINIT
+           MOVE LASTNAMEI                   TO DEP0-LASTNAME
+           MOVE WORKDEPTI                   TO DEP0-WORKDEPT
+           MOVE PHONENOI                    TO DEP0-PHONENO
+           MOVE HIREDATEI                   TO DEP0-HIREDATE
+           MOVE JOBI                        TO DEP0-JOB
+           MOVE SEXI                        TO DEP0-SEX
+           MOVE BIRTHDATEI                  TO DEP0-BIRTHDATE
+
+           IF EDLEVELI IS NUMERIC
+              MOVE EDLEVELI                 TO WS-EDLEVEL-NUM
+              MOVE WS-EDLEVEL-NUM           TO DEP0-EDLEVEL
+           END-IF
+
+           IF SALARYI IS NUMERIC
+              MOVE SALARYI                  TO WS-SALARY-NUM
+              MOVE WS-SALARY-NUM            TO DEP0-SALARY
+           END-IF
+
+           IF BONUSI IS NUMERIC
+              MOVE BONUSI                   TO WS-BONUS-NUM
+              MOVE WS-BONUS-NUM             TO DEP0-BONUS
+           END-IF
+
+           IF COMMI IS NUMERIC
+              MOVE COMMI                    TO WS-COMM-NUM
+              MOVE WS-COMM-NUM              TO DEP0-COMM
+           END-IF
+           .
+       2110-ARMA-NEECDEP0-EXIT.
+           EXIT.
+      *****************************************************************
+      *                      2200-LIMPIA-EMP                          *
+      *****************************************************************
+       2200-LIMPIA-EMP.
+
+           MOVE DFHBLINK                    TO NEM120MI
+           MOVE LOW-VALUES                  TO NEM120MO
+           PERFORM 1100-SEND-MAP-ONLY
+              THRU 1100-SEND-MAP-ONLY-EXIT
+              .
+       2200-LIMPIA-EMP-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     2300-REGRESA-MENU                         *
+      *****************************************************************
+       2300-REGRESA-MENU.
+
+           MOVE DFHBLINK                    TO NEM120MI
+           MOVE 'OPCION F3 SELECCIONADA'    TO NEM120MO
+
+              EXEC CICS START
+                   TRANSID(CT-NE10)
+                   END-EXEC.
+      *
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+               WHEN DFHRESP(MAPFAIL)
+                    CONTINUE
+               WHEN OTHER
+                    PERFORM 9000-ERROR-MAPA
+           END-EVALUATE.
+       2300-REGRESA-MENU-EXIT.
+            EXIT.
+      *****************************************************************
+      *                          CALL EMP TABLE                       *
+      *****************************************************************
+       5100-CALL-DB-EMP.
+
+            CALL CT-CRUDEMP USING NEECDEP0,
+                                  NEECRET0.
+       5100-CALL-DB-EMP-EXIT.
+           EXIT.
+      *****************************************************************
+      *                      9000-ERROR-MAPA                          *
+      *****************************************************************
+       9000-ERROR-MAPA.
+
+           MOVE DFHBLINK                    TO NEM120MI
+           MOVE 'ERROR EN MAPA'             TO NEM120MO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM120MO)
+                NOHANDLE
+           END-EXEC
+
+           PERFORM 3000-FIN.
+      *****************************************************************
+      *                  9100-OPCION-NO-VALIDA                        *
+      *****************************************************************
+       9100-OPCION-NO-VALIDA.
+
+           MOVE DFHBLINK                    TO NEM120MI
+           MOVE 'OPTION NO VALIDA'          TO NEM120MO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM120MO)
+                NOHANDLE
+           END-EXEC.
+
+       9100-OPCION-NO-VALIDA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                  9200-COMMAREA-INVALIDA                       *
+      *****************************************************************
+       9200-COMMAREA-INVALIDA.
+
+           MOVE DFHBLINK                    TO NEM120MI
+           MOVE 'AREA DE COMUNICACION INVALIDA' TO NEM120MO
+
+           EXEC CICS
+                SEND MAP(CT-MAPA)
+                ERASE
+                FROM(NEM120MO)
+                NOHANDLE
+           END-EXEC
+
+           PERFORM 3000-FIN.
+       9200-COMMAREA-INVALIDA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *                          3000-FIN                             *
+      *****************************************************************
+       3000-FIN.
+
+           EXEC CICS
+                RETURN
+           END-EXEC.
