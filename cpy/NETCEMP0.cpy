@@ -5,7 +5,7 @@
       *                                                                *
       * -------------------------------------------------------------- *
       *                                                                *
-      *           LONGITUD : 90 POSICIONES.                           *
+      *           LONGITUD : 87 POSICIONES.                           *
       *           PREFIJO  : EMP.                                      *
       *                                                                *
       ******************************************************************
@@ -21,10 +21,10 @@
            10 EMP-EDLEVEL                       PIC S9(04) USAGE COMP.
            10 EMP-SEX                           PIC X(01).
            10 EMP-BIRTHDATE                     PIC X(10).
-           10 EMP-SALARY                        PIC S9(09)V9(02) COMP-3.
-           10 EMP-BONUS                         PIC S9(09)V9(02) COMP-3.
-           10 EMP-COMM                          PIC S9(09)V9(02) COMP-3.
+           10 EMP-SALARY                        PIC S9(07)V9(02) COMP-3.
+           10 EMP-BONUS                         PIC S9(07)V9(02) COMP-3.
+           10 EMP-COMM                          PIC S9(07)V9(02) COMP-3.
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
-      * THE LENGHT OF COLUMNS DESCRIBED BY THIS DECLARATION IS 90      *
+      * THE LENGHT OF COLUMNS DESCRIBED BY THIS DECLARATION IS 87      *
       ******************************************************************
\ No newline at end of file
