@@ -0,0 +1,20 @@
+      ******************************************************************
+      * NOMBRE DEL OBJETO:  PRXCNTL.                                   *
+      *                                                                *
+      * DESCRIPCION:  AREA DE CONTROL Y CONTADORES DE RECONCILIACION   *
+      *               ENTRE PREXAMO Y PRECRUD.                        *
+      *                                                                *
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *           LONGITUD : 26 POSICIONES.                            *
+      *           PREFIJO  : CNT.                                      *
+      *                                                                *
+      ******************************************************************
+           05 PRXCNTL.
+              10 CNT-CIERRE                     PIC X(01).
+                 88 CNT-88-CIERRE                          VALUE 'S'.
+              10 CNT-CREADOS                     PIC 9(05).
+              10 CNT-LEIDOS                      PIC 9(05).
+              10 CNT-ACTUALIZADOS                PIC 9(05).
+              10 CNT-ELIMINADOS                  PIC 9(05).
+              10 CNT-RECHAZADOS                  PIC 9(05).
