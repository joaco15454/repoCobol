@@ -0,0 +1,23 @@
+      ******************************************************************
+      * NOMBRE DEL OBJETO:  EMPCTRL.                                   *
+      *                                                                *
+      * DESCRIPCION: REGISTRO TRAILER DE ARCHIVOS DE EMPLEADOS.        *
+      *              SE IDENTIFICA POR TRL-EMPNO IGUAL A '999999'.     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *           LONGITUD : 90 POSICIONES.                           *
+      *           PREFIJO  : TRL.                                     *
+      *                                                                *
+      ******************************************************************
+       05  NETCTRL0.
+           10 TRL-EMPNO                         PIC X(06).
+           10 TRL-CANT-REGISTROS                PIC 9(07).
+           10 TRL-FECHA-PROCESO.
+              15 TRL-FECHA-AAAA                  PIC 9(04).
+              15 TRL-FECHA-MM                    PIC 9(02).
+              15 TRL-FECHA-DD                    PIC 9(02).
+           10 FILLER                            PIC X(69).
+      ******************************************************************
+      * THE LENGHT OF COLUMNS DESCRIBED BY THIS DECLARATION IS 90      *
+      ******************************************************************
