@@ -0,0 +1,136 @@
+      ******************************************************************
+      *    SYMBOLIC MAP FOR MAP NEM120M  MAPSET NEM1200               *
+      ******************************************************************
+       01  NEM120MI.
+           02 FILLER                           PIC X(12).
+           02 OPCIONL                COMP PIC S9(4).
+           02 OPCIONF                PIC X.
+           02 FILLER REDEFINES OPCIONF.
+              03 OPCIONA             PIC X.
+           02 OPCIONI                PIC X(01).
+           02 EMPNOL                 COMP PIC S9(4).
+           02 EMPNOF                 PIC X.
+           02 FILLER REDEFINES EMPNOF.
+              03 EMPNOA              PIC X.
+           02 EMPNOI                 PIC X(06).
+           02 FIRSTNMEL              COMP PIC S9(4).
+           02 FIRSTNMEF              PIC X.
+           02 FILLER REDEFINES FIRSTNMEF.
+              03 FIRSTNMEA           PIC X.
+           02 FIRSTNMEI              PIC X(12).
+           02 MIDINITL               COMP PIC S9(4).
+           02 MIDINITF               PIC X.
+           02 FILLER REDEFINES MIDINITF.
+              03 MIDINITA            PIC X.
+           02 MIDINITI               PIC X(01).
+           02 LASTNAMEL              COMP PIC S9(4).
+           02 LASTNAMEF              PIC X.
+           02 FILLER REDEFINES LASTNAMEF.
+              03 LASTNAMEA           PIC X.
+           02 LASTNAMEI              PIC X(15).
+           02 WORKDEPTL              COMP PIC S9(4).
+           02 WORKDEPTF              PIC X.
+           02 FILLER REDEFINES WORKDEPTF.
+              03 WORKDEPTA           PIC X.
+           02 WORKDEPTI              PIC X(03).
+           02 PHONENOL               COMP PIC S9(4).
+           02 PHONENOF               PIC X.
+           02 FILLER REDEFINES PHONENOF.
+              03 PHONENOA            PIC X.
+           02 PHONENOI               PIC X(04).
+           02 HIREDATEL              COMP PIC S9(4).
+           02 HIREDATEF              PIC X.
+           02 FILLER REDEFINES HIREDATEF.
+              03 HIREDATEA           PIC X.
+           02 HIREDATEI              PIC X(10).
+           02 JOBL                   COMP PIC S9(4).
+           02 JOBF                   PIC X.
+           02 FILLER REDEFINES JOBF.
+              03 JOBA                PIC X.
+           02 JOBI                   PIC X(08).
+           02 EDLEVELL               COMP PIC S9(4).
+           02 EDLEVELF               PIC X.
+           02 FILLER REDEFINES EDLEVELF.
+              03 EDLEVELA            PIC X.
+           02 EDLEVELI               PIC X(04).
+           02 SEXL                   COMP PIC S9(4).
+           02 SEXF                   PIC X.
+           02 FILLER REDEFINES SEXF.
+              03 SEXA                PIC X.
+           02 SEXI                   PIC X(01).
+           02 BIRTHDATEL             COMP PIC S9(4).
+           02 BIRTHDATEF             PIC X.
+           02 FILLER REDEFINES BIRTHDATEF.
+              03 BIRTHDATEA          PIC X.
+           02 BIRTHDATEI             PIC X(10).
+           02 SALARYL                COMP PIC S9(4).
+           02 SALARYF                PIC X.
+           02 FILLER REDEFINES SALARYF.
+              03 SALARYA             PIC X.
+           02 SALARYI                PIC X(11).
+           02 BONUSL                 COMP PIC S9(4).
+           02 BONUSF                 PIC X.
+           02 FILLER REDEFINES BONUSF.
+              03 BONUSA              PIC X.
+           02 BONUSI                 PIC X(11).
+           02 COMML                  COMP PIC S9(4).
+           02 COMMF                  PIC X.
+           02 FILLER REDEFINES COMMF.
+              03 COMMA               PIC X.
+           02 COMMI                  PIC X(11).
+           02 MSGL                   COMP PIC S9(4).
+           02 MSGF                   PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                PIC X.
+           02 MSGI                   PIC X(40).
+
+       01  NEM120MO REDEFINES NEM120MI.
+           02 FILLER                           PIC X(12).
+           02 FILLER                 PIC X(02).
+           02 OPCIONH                PIC X.
+           02 OPCIONO                PIC X(01).
+           02 FILLER                 PIC X(02).
+           02 EMPNOH                 PIC X.
+           02 EMPNOO                 PIC X(06).
+           02 FILLER                 PIC X(02).
+           02 FIRSTNMEH              PIC X.
+           02 FIRSTNMEO              PIC X(12).
+           02 FILLER                 PIC X(02).
+           02 MIDINITH               PIC X.
+           02 MIDINITO               PIC X(01).
+           02 FILLER                 PIC X(02).
+           02 LASTNAMEH              PIC X.
+           02 LASTNAMEO              PIC X(15).
+           02 FILLER                 PIC X(02).
+           02 WORKDEPTH              PIC X.
+           02 WORKDEPTO              PIC X(03).
+           02 FILLER                 PIC X(02).
+           02 PHONENOH               PIC X.
+           02 PHONENOO               PIC X(04).
+           02 FILLER                 PIC X(02).
+           02 HIREDATEH              PIC X.
+           02 HIREDATEO              PIC X(10).
+           02 FILLER                 PIC X(02).
+           02 JOBH                   PIC X.
+           02 JOBO                   PIC X(08).
+           02 FILLER                 PIC X(02).
+           02 EDLEVELH               PIC X.
+           02 EDLEVELO               PIC X(04).
+           02 FILLER                 PIC X(02).
+           02 SEXH                   PIC X.
+           02 SEXO                   PIC X(01).
+           02 FILLER                 PIC X(02).
+           02 BIRTHDATEH             PIC X.
+           02 BIRTHDATEO             PIC X(10).
+           02 FILLER                 PIC X(02).
+           02 SALARYH                PIC X.
+           02 SALARYO                PIC X(11).
+           02 FILLER                 PIC X(02).
+           02 BONUSH                 PIC X.
+           02 BONUSO                 PIC X(11).
+           02 FILLER                 PIC X(02).
+           02 COMMH                  PIC X.
+           02 COMMO                  PIC X(11).
+           02 FILLER                 PIC X(02).
+           02 MSGH                   PIC X.
+           02 MSGO                   PIC X(40).
