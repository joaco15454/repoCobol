@@ -0,0 +1,64 @@
+      ******************************************************************
+      *    SYMBOLIC MAP FOR MAP NEM110M  MAPSET NEM1100                *
+      ******************************************************************
+       01  NEM110MI.
+           02 FILLER                           PIC X(12).
+           02 EMPNOL                           COMP PIC S9(4).
+           02 EMPNOF                           PIC X.
+           02 FILLER REDEFINES EMPNOF.
+              03 EMPNOA                        PIC X.
+           02 EMPNOI                           PIC X(06).
+           02 FIRSTNMEL                        COMP PIC S9(4).
+           02 FIRSTNMEF                        PIC X.
+           02 FILLER REDEFINES FIRSTNMEF.
+              03 FIRSTNMEA                     PIC X.
+           02 FIRSTNMEI                        PIC X(12).
+           02 LASTNAMEL                        COMP PIC S9(4).
+           02 LASTNAMEF                        PIC X.
+           02 FILLER REDEFINES LASTNAMEF.
+              03 LASTNAMEA                     PIC X.
+           02 LASTNAMEI                        PIC X(15).
+           02 WORKDEPTL                        COMP PIC S9(4).
+           02 WORKDEPTF                        PIC X.
+           02 FILLER REDEFINES WORKDEPTF.
+              03 WORKDEPTA                     PIC X.
+           02 WORKDEPTI                        PIC X(03).
+           02 LOCATIONL                        COMP PIC S9(4).
+           02 LOCATIONF                        PIC X.
+           02 FILLER REDEFINES LOCATIONF.
+              03 LOCATIONA                     PIC X.
+           02 LOCATIONI                        PIC X(16).
+           02 JOBL                             COMP PIC S9(4).
+           02 JOBF                             PIC X.
+           02 FILLER REDEFINES JOBF.
+              03 JOBA                          PIC X.
+           02 JOBI                             PIC X(08).
+           02 MSGL                             COMP PIC S9(4).
+           02 MSGF                             PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                          PIC X.
+           02 MSGI                             PIC X(40).
+
+       01  NEM110MO REDEFINES NEM110MI.
+           02 FILLER                           PIC X(12).
+           02 FILLER                           PIC X(02).
+           02 EMPNOH                           PIC X.
+           02 EMPNOO                           PIC X(06).
+           02 FILLER                           PIC X(02).
+           02 FIRSTNMEH                        PIC X.
+           02 FIRSTNMEO                        PIC X(12).
+           02 FILLER                           PIC X(02).
+           02 LASTNAMEH                        PIC X.
+           02 LASTNAMEO                        PIC X(15).
+           02 FILLER                           PIC X(02).
+           02 WORKDEPTH                        PIC X.
+           02 WORKDEPTO                        PIC X(03).
+           02 FILLER                           PIC X(02).
+           02 LOCATIONH                        PIC X.
+           02 LOCATIONO                        PIC X(16).
+           02 FILLER                           PIC X(02).
+           02 JOBH                             PIC X.
+           02 JOBO                             PIC X(08).
+           02 FILLER                           PIC X(02).
+           02 MSGH                             PIC X.
+           02 MSGO                             PIC X(40).
