@@ -0,0 +1,13 @@
+            05 IN-REG-ENTRADA.
+              10 IN-LETRA                      PIC X(01).
+              10 IN-EMPNO                      PIC X(06).
+              10 IN-FIRSTNME                   PIC X(12).
+              10 IN-MIDINIT                    PIC X(01).
+              10 IN-LASTNAME                   PIC X(15).
+              10 IN-WORKDEPT                   PIC X(03).
+              10 IN-PHONENO                    PIC X(04).
+              10 IN-HIREDATE                   PIC X(10).
+              10 IN-JOB                        PIC X(08).
+              10 IN-SEX                        PIC X(01).
+              10 IN-BIRTHDATE                  PIC X(10).
+              10 FILLER                        PIC X(03).
