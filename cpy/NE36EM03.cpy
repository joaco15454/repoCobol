@@ -0,0 +1,11 @@
+            05 NE36OUT0.
+              10 OUT-EMPNO                     PIC X(06).
+              10 OUT-FIRSTNME                  PIC X(12).
+              10 OUT-LASTNAME                  PIC X(15).
+              10 OUT-JOB                       PIC X(08).
+              10 OUT-BIRTHDATE                 PIC X(10).
+              10 OUT-ADMRDEPT                  PIC X(03).
+              10 OUT-LOCATION                  PIC X(16).
+              10 OUT-DEPTNO                    PIC X(03).
+              10 OUT-DEPTNAME                  PIC X(36).
+              10 OUT-MGRNO                     PIC X(06).
