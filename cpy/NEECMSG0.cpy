@@ -0,0 +1,43 @@
+      ******************************************************************
+      *                                                                *
+      * NOMBRE DEL OBJETO:  NEECMSG0                                   *
+      *                                                                *
+      * DESCRIPCION:  TABLA DE TEXTOS DE LOS CODIGOS DE AVISO (NEA) Y  *
+      *               ERROR (NEE) DEVUELTOS POR NE9CEMP0 EN            *
+      *               RET0-COD-ERROR.  SE MANTIENE EN ESTE MODULO      *
+      *               PARA QUE CUALQUIER PROGRAMA QUE CONSUMA          *
+      *               NEECRET0 PUEDA TRADUCIR EL CODIGO A UN TEXTO     *
+      *               COMPRENSIBLE PARA EL OPERADOR O EL USUARIO.      *
+      *                                                                *
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *           PREFIJO  : MSG0.                                    *
+      *                                                                *
+      ******************************************************************
+
+           05  MSG0-TABLA-DATOS.
+               10 FILLER  PIC X(42) VALUE
+                  'NEA0001YA EXISTE EL REGISTRO SOLICITADO  '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEA0002NO EXISTE EL REGISTRO SOLICITADO  '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEE2001CAMPO OBLIGATORIO NO INFORMADO    '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEE2010REGISTRO DUPLICADO EN LA TABLA    '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEE2100OPCION DE PROCESO INVALIDA        '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEE2110DEPARTAMENTO INEXISTENTE EN DEPT   '.
+               10 FILLER  PIC X(42) VALUE
+                  'NEE2120MONTO FUERA DE RANGO PERMITIDO     '.
+
+           05  MSG0-TABLA REDEFINES MSG0-TABLA-DATOS.
+               10  MSG0-ELEMENTO OCCURS 7 TIMES
+                                 INDEXED BY MSG0-IX.
+                   15  MSG0-CODIGO           PIC X(07).
+                   15  MSG0-TEXTO            PIC X(35).
+
+           05  MSG0-CANT-ELEMENTOS           PIC 9(02) VALUE 7.
+
+           05  MSG0-DESCONOCIDO              PIC X(35) VALUE
+               'CODIGO DE ERROR/AVISO NO CATALOGADO'.
