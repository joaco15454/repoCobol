@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NOMBRE DEL OBJETO:  TCWC1750.                                  *
+      *                                                                *
+      * DESCRIPCION: AREA DE COMUNICACION CON LA RUTINA DE CALCULO     *
+      *              DE FECHAS TC8C1220 (DIFERENCIA DE DIAS ENTRE      *
+      *              DOS FECHAS).                                     *
+      *                                                                *
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *           LONGITUD : 24  POSICIONES.                          *
+      *           PREFIJO  : W175.                                    *
+      *                                                                *
+      ******************************************************************
+           05 TCWC1750.
+              10 W175-CDOPCIO                  PIC 9(01).
+              10 W175-FHGRE1                   PIC 9(08).
+              10 W175-FHGRE2                   PIC 9(08).
+              10 W175-NUMDIAS                  PIC 9(05).
+              10 W175-CDRETORN                 PIC X(02).
