@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NOMBRE DEL OBJETO:  SIMCNTL.                                   *
+      *                                                                *
+      * DESCRIPCION:  AREA DE CONTROL DE CIERRE ENTRE SIMU0012 Y       *
+      *               SUBSIMU. INDICA A SUBSIMU QUE YA NO HAY MAS      *
+      *               REGISTROS Y QUE DEBE CERRAR SUS ARCHIVOS.        *
+      *                                                                *
+      * -------------------------------------------------------------- *
+      *                                                                *
+      *           LONGITUD : 01 POSICION.                              *
+      *           PREFIJO  : SIM.                                      *
+      *                                                                *
+      ******************************************************************
+           05 SIMCNTL.
+              10 SIM-CIERRE                     PIC X(01) VALUE 'N'.
+                 88 SIM-88-CIERRE                          VALUE 'S'.
