@@ -0,0 +1,9 @@
+            05 OUT-REG-UPDATE.
+              10 OUT-UP-EMPNO                  PIC X(06).
+              10 OUT-UP-WORKDEPT               PIC X(03).
+              10 OUT-UP-DEPTNAME               PIC X(36).
+              10 OUT-UP-CANT-CAMBIOS           PIC 9(02).
+              10 OUT-UP-CAMBIOS OCCURS 9 TIMES.
+                 15 OUT-UP-CAMPO               PIC X(10).
+                 15 OUT-UP-BEFORE               PIC X(15).
+                 15 OUT-UP-AFTER                PIC X(15).
