@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    SYMBOLIC MAP FOR MAP NEM1000  MAPSET NEM1000                *
+      ******************************************************************
+       01  NEM1000I.
+           02 FILLER                           PIC X(12).
+           02 EMPNOL                           COMP PIC S9(4).
+           02 EMPNOF                           PIC X.
+           02 FILLER REDEFINES EMPNOF.
+              03 EMPNOA                        PIC X.
+           02 EMPNOI                           PIC X(06).
+           02 MSGL                             COMP PIC S9(4).
+           02 MSGF                             PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA                          PIC X.
+           02 MSGI                             PIC X(40).
+
+       01  NEM1000O REDEFINES NEM1000I.
+           02 FILLER                           PIC X(12).
+           02 FILLER                           PIC X(02).
+           02 EMPNOH                           PIC X.
+           02 EMPNOO                           PIC X(06).
+           02 FILLER                           PIC X(02).
+           02 MSGH                             PIC X.
+           02 MSGO                             PIC X(40).
