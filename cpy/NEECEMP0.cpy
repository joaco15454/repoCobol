@@ -6,22 +6,27 @@
       *                                                                *
       * -------------------------------------------------------------- *
       *                                                                *
-      *           LONGITUD : 703 POSICIONES.                           *
+      *           LONGITUD : 990 POSICIONES.                           *
       *           PREFIJO  : DEP0.                                     *
       *                                                                *
       ******************************************************************
-                                                                        
+
            05 NEECDEP0.
               10 DEP0-OPCION                    PIC X(01).
-                 88 DEP0-88-CREATE                        VALUE 'C'.            
-                 88 DEP0-88-READ                          VALUE 'R'.            
-                 88 DEP0-88-UPDATE                        VALUE 'U'.            
-                 88 DEP0-88-DELETE                        VALUE 'D'.      
+                 88 DEP0-88-CREATE                        VALUE 'C'.
+                 88 DEP0-88-READ                          VALUE 'R'.
+                 88 DEP0-88-UPDATE                        VALUE 'U'.
+                 88 DEP0-88-DELETE                        VALUE 'D'.
+                 88 DEP0-88-BROWSE                        VALUE 'B'.
+              10 DEP0-MODO-EJECUCION             PIC X(01).
+                 88 DEP0-88-MODO-VALIDA                   VALUE 'V'.
+                 88 DEP0-88-MODO-REAL                     VALUE 'E'.
               10 DEP0-EMPNO                     PIC X(06).
               10 DEP0-FIRSTNME                  PIC X(12).
               10 DEP0-MIDINIT                   PIC X(01).
               10 DEP0-LASTNAME                  PIC X(15).
               10 DEP0-WORKDEPT                  PIC X(03).
+              10 DEP0-LOCATION                  PIC X(16).
               10 DEP0-PHONENO                   PIC X(04).
               10 DEP0-HIREDATE                  PIC X(10).
               10 DEP0-JOB                       PIC X(08).
@@ -30,5 +35,13 @@
               10 DEP0-BIRTHDATE                 PIC X(10).
               10 DEP0-SALARY                    PIC S9(09)V9(02) COMP-3.
               10 DEP0-BONUS                     PIC S9(09)V9(02) COMP-3.
-              10 DEP0-COMM                      PIC S9(09)V9(02) COMP-3.        
+              10 DEP0-COMM                      PIC S9(09)V9(02) COMP-3.
+              10 DEP0-BROWSE-CANT               PIC S9(04) USAGE COMP.
+              10 DEP0-BROWSE-TABLA OCCURS 20 TIMES
+                                    INDEXED BY IX-DEP0-BROWSE.
+                 15 DEP0-BR-EMPNO               PIC X(06).
+                 15 DEP0-BR-FIRSTNME            PIC X(12).
+                 15 DEP0-BR-LASTNAME            PIC X(15).
+                 15 DEP0-BR-WORKDEPT            PIC X(03).
+                 15 DEP0-BR-JOB                 PIC X(08).        
               
\ No newline at end of file
