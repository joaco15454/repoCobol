@@ -0,0 +1,6 @@
+            05 OUT-REG-EXCEPCION.
+              10 EXC-LETRA                     PIC X(01).
+              10 EXC-EMPNO                     PIC X(06).
+              10 EXC-CAMPO                     PIC X(10).
+              10 EXC-SQLCODE                   PIC S9(09).
+              10 EXC-DESCRIPCION               PIC X(40).
