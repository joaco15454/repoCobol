@@ -7,7 +7,16 @@
       * ---------- ------------  -------------------------------------*
       * 01/01/2022 gforrich      Initial Version.                     *
       * 22/03/2022 gforrich      Artifact.                            *
-      * 10/04/2022 gforrich      Profile.                             *    
+      * 10/04/2022 gforrich      Profile.                             *
+      * 09/08/2026 gforrich      Load roster from ROSTER instead of   *
+      *                          hardcoded employees.                 *
+      * 09/08/2026 gforrich      Append trailer record (run date and  *
+      *                          record count) to S1DQ0010.           *
+      * 09/08/2026 gforrich      Check FILE STATUS on open and abort  *
+      *                          the run if either file fails.        *
+      * 09/08/2026 gforrich      Use GOBACK instead of STOP RUN so    *
+      *                          this program can also run as a step *
+      *                          CALLed from a chain driver.          *
       *****************************************************************
       *                                                               *
       *          I D E N T I F I C A T I O N  D I V I S I O N         *
@@ -38,7 +47,10 @@
       *****************************************************************
        FILE-CONTROL.
 
-           SELECT S1DQ0010 ASSIGN TO S1DQ0010.
+           SELECT S1DQ0010 ASSIGN TO S1DQ0010
+                           FILE STATUS IS FS-S1DQ0010.
+           SELECT ROSTER   ASSIGN TO ROSTER
+                           FILE STATUS IS FS-ROSTER.
       *****************************************************************
       *                                                               *
       *                      D A T A   D I V I S I O N                *
@@ -53,6 +65,12 @@
            RECORD CONTAINS 090 CHARACTERS.
        01  REG-S1DQ0010            PIC X(90).
 
+       FD  ROSTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 087 CHARACTERS.
+       01  REG-ROSTER.
+           COPY NETCEMP0.
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -65,13 +83,21 @@
       *                    DEFINICION DE CONTADORES                   *
       *****************************************************************
        01  CN-CONTADORES.
-           05 CN-REGISTROS-ESCRITOS         PIC 9(01).
+           05 CN-REGISTROS-ESCRITOS         PIC 9(05).
+      *****************************************************************
+      *                  DEFINICION DE SWITCHES DE ARCHIVO            *
+      *****************************************************************
+       01  SW-VARIABLES-LECT.
+           05 WS-FIN-ROSTER                 PIC X(02) VALUE SPACE.
       *****************************************************************
       *                     DEFINICION DE VARIABLES                   *
       *****************************************************************
        01  WS-VARIABLES.
            05 WS-IMPORTE                    PIC S9(15)V9(02) COMP-3.
 
+           05 FS-S1DQ0010                   PIC X(02) VALUE SPACES.
+           05 FS-ROSTER                     PIC X(02) VALUE SPACES.
+
            05 WS-CURRENT-DATE-DATA.
               10 WS-CURRENT-DATE.
                  15 WS-CURRENT-YEAR         PIC 9(04).
@@ -88,7 +114,9 @@
       *****************************************************************
        01  WS-ATMEMP-01.
            COPY NETCEMP0.
-      
+       01  WS-ATMEMP-02.
+           COPY NETCTRL0.
+
       *****************************************************************
       *                                                               *
       *              P R O C E D U R E   D I V I S I O N              *
@@ -116,8 +144,28 @@
 
            INITIALIZE  CN-CONTADORES
 
-           OPEN OUTPUT S1DQ0010.
-           
+           OPEN OUTPUT S1DQ0010
+
+           IF FS-S1DQ0010 NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR S1DQ0010. FILE STATUS='
+                      FS-S1DQ0010
+              MOVE 8                         TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN INPUT  ROSTER
+
+           IF FS-ROSTER NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR ROSTER. FILE STATUS=' FS-ROSTER
+              MOVE 8                         TO RETURN-CODE
+              CLOSE S1DQ0010
+              GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE       TO WS-CURRENT-DATE-DATA
+
+           PERFORM 2100-LEE-ROSTER
+              THRU 2100-LEE-ROSTER-EXIT.
 
       *****************************************************************
       *                        1000-INICIO-EXIT                       *
@@ -130,8 +178,9 @@
       *****************************************************************
        2000-PROCESO.
 
-           PERFORM 2100-MUEVE-DATOS
-              THRU 2100-MUEVE-DATOS-EXIT.
+           PERFORM 2200-MUEVE-DATOS
+              THRU 2200-MUEVE-DATOS-EXIT
+              UNTIL WS-FIN-ROSTER EQUAL '10'.
 
       *****************************************************************
       *                        2000-PROCESO-EXIT                      *
@@ -139,117 +188,37 @@
        2000-PROCESO-EXIT.
            EXIT.
       *****************************************************************
-      *                       2100-MUEVE-DATOS                        *
-      *****************************************************************
-       2100-MUEVE-DATOS.
-
-           INITIALIZE WS-ATMEMP-01
-
-           MOVE '000010'                    TO EMP-EMPNO
-           MOVE 'CHRISTINE   '              TO EMP-FIRSTNME
-           MOVE 'I'                         TO EMP-MIDINIT 
-           MOVE 'HAAS           '           TO EMP-LASTNAME
-           MOVE 'A00'                       TO EMP-WORKDEPT
-           MOVE '3978'                      TO EMP-PHONENO
-           MOVE '1965-01-01'                TO EMP-HIREDATE
-           MOVE 'PRES    '                  TO EMP-JOB
-           MOVE 18                          TO EMP-EDLEVEL
-           MOVE 'F'                         TO EMP-SEX
-           MOVE '1933-08-14'                TO EMP-BIRTHDATE
-           MOVE 52750,00                    TO EMP-SALARY
-           MOVE 1000,00                     TO EMP-BONUS
-           MOVE 4220,00                     TO EMP-COMM
-           MOVE 'TEST'                      TO EMP-JOB
-           MOVE 'TEST'                      TO EMP-JOB
-
-           PERFORM 2300-ESCRIBE-SALIDA
-              THRU 2300-ESCRIBE-SALIDA-EXIT
-
-           INITIALIZE WS-ATMEMP-01
-
-           MOVE '000020'                    TO EMP-EMPNO
-           MOVE 'MICHAEL     '              TO EMP-FIRSTNME
-           MOVE 'L'                         TO EMP-LASTNAME
-           MOVE 'THOMPSON       '           TO EMP-LASTNAME
-           MOVE 'B01'                       TO EMP-WORKDEPT
-           MOVE '3476'                      TO EMP-PHONENO
-           MOVE '1973-10-10'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 18                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1948-02-02'                TO EMP-BIRTHDATE
-           MOVE 41250,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3300,00                     TO EMP-COMM
-
-           PERFORM 2300-ESCRIBE-SALIDA
-              THRU 2300-ESCRIBE-SALIDA-EXIT
+      *                       2100-LEE-ROSTER                         *
+      *****************************************************************
+       2100-LEE-ROSTER.
 
-           INITIALIZE WS-ATMEMP-01
-
-           MOVE '000030'                    TO EMP-EMPNO
-           MOVE 'SALLY       '              TO EMP-FIRSTNME
-           MOVE 'A'                         TO EMP-LASTNAME
-           MOVE 'KWAN           '           TO EMP-LASTNAME
-           MOVE 'C01'                       TO EMP-WORKDEPT
-           MOVE '4738'                      TO EMP-PHONENO
-           MOVE '1975-04-05'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 20                          TO EMP-EDLEVEL
-           MOVE 'F'                         TO EMP-SEX
-           MOVE '1941-05-11'                TO EMP-BIRTHDATE
-           MOVE 38250,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3060,00                     TO EMP-COMM
+           READ ROSTER
+               AT END
+                   MOVE '10'                TO WS-FIN-ROSTER
+           END-READ.
 
-           PERFORM 2300-ESCRIBE-SALIDA
-              THRU 2300-ESCRIBE-SALIDA-EXIT
+      *****************************************************************
+      *                     2100-LEE-ROSTER-EXIT                      *
+      *****************************************************************
+       2100-LEE-ROSTER-EXIT.
+           EXIT.
+      *****************************************************************
+      *                       2200-MUEVE-DATOS                        *
+      *****************************************************************
+       2200-MUEVE-DATOS.
 
-           INITIALIZE WS-ATMEMP-01
-
-           MOVE '000050'                    TO EMP-EMPNO
-           MOVE 'JOHN        '              TO EMP-FIRSTNME
-           MOVE 'B'                         TO EMP-LASTNAME
-           MOVE 'GEYER          '           TO EMP-LASTNAME
-           MOVE 'E01'                       TO EMP-WORKDEPT
-           MOVE '6789'                      TO EMP-PHONENO
-           MOVE '1949-08-17'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 16                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1925-09-15'                TO EMP-BIRTHDATE
-           MOVE 40175,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3214,00                     TO EMP-COMM
+           MOVE REG-ROSTER                  TO WS-ATMEMP-01
 
            PERFORM 2300-ESCRIBE-SALIDA
               THRU 2300-ESCRIBE-SALIDA-EXIT
 
-           INITIALIZE WS-ATMEMP-01
-
-           MOVE '000060'                    TO EMP-EMPNO
-           MOVE 'IRVING      '              TO EMP-FIRSTNME
-           MOVE 'F'                         TO EMP-LASTNAME
-           MOVE 'STERN          '           TO EMP-LASTNAME
-           MOVE 'D11'                       TO EMP-WORKDEPT
-           MOVE '6423'                      TO EMP-PHONENO
-           MOVE '1973-09-14'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 16                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1945-07-07'                TO EMP-BIRTHDATE
-           MOVE 32250,00                    TO EMP-SALARY
-           MOVE 600,00                      TO EMP-BONUS
-           MOVE 2580,00                     TO EMP-COMM
-
-           PERFORM 2300-ESCRIBE-SALIDA
-              THRU 2300-ESCRIBE-SALIDA-EXIT
-              .
+           PERFORM 2100-LEE-ROSTER
+              THRU 2100-LEE-ROSTER-EXIT.
 
       *****************************************************************
-      *                     2100-MUEVE-DATOS-EXIT                     *
+      *                     2200-MUEVE-DATOS-EXIT                     *
       *****************************************************************
-       2100-MUEVE-DATOS-EXIT.
+       2200-MUEVE-DATOS-EXIT.
            EXIT.
 
       *****************************************************************
@@ -271,13 +240,37 @@
       *****************************************************************
        3000-FIN.
 
+           PERFORM 3050-ESCRIBE-TRAILER
+              THRU 3050-ESCRIBE-TRAILER-EXIT
+
            PERFORM 3100-ESCRIBE-ESTADISTICAS
               THRU 3100-ESCRIBE-ESTADISTICAS-EXIT
 
            CLOSE S1DQ0010
+                 ROSTER
 
-                 STOP RUN.
-       
+                 GOBACK.
+
+      *****************************************************************
+      *                      3050-ESCRIBE-TRAILER                     *
+      *****************************************************************
+       3050-ESCRIBE-TRAILER.
+
+           INITIALIZE WS-ATMEMP-02
+
+           MOVE '999999'                    TO TRL-EMPNO
+           MOVE CN-REGISTROS-ESCRITOS       TO TRL-CANT-REGISTROS
+           MOVE WS-CURRENT-YEAR             TO TRL-FECHA-AAAA
+           MOVE WS-CURRENT-MONTH            TO TRL-FECHA-MM
+           MOVE WS-CURRENT-DAY              TO TRL-FECHA-DD
+
+           WRITE REG-S1DQ0010 FROM WS-ATMEMP-02.
+
+      *****************************************************************
+      *                    3050-ESCRIBE-TRAILER-EXIT                  *
+      *****************************************************************
+       3050-ESCRIBE-TRAILER-EXIT.
+           EXIT.
       *****************************************************************
       *                     3100-ESCRIBE-ESTADISTICAS                 *
       *****************************************************************
