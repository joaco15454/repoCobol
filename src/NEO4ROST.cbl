@@ -0,0 +1,574 @@
+      *****************************************************************
+      * PROGRAM NAME:    NEO4ROST.                                    *
+      * ORIGINAL AUTHOR: GFORRICH.                                    *
+      *                                                               *
+      * DATE       AUTHOR        MAINTENANCE REQUIREMENT.             *
+      * ---------- ------------  -------------------------------------*
+      * 09/08/2026 GFORRICH      VERSION INICIAL. BROWSE/ROSTER       *
+      *                          UTILITY OVER S1DQVSAM.               *
+      * 09/08/2026 GFORRICH      ADD REPFILE: PRINTABLE, PAGINATED    *
+      *                          ROSTER REPORT SORTED AND GROUPED BY  *
+      *                          WORKDEPT.                            *
+      *****************************************************************
+      *                                                               *
+      *          I D E N T I F I C A T I O N  D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NEO4ROST.
+       AUTHOR. GUILLERMO FORRICH.
+       INSTALLATION. IBM Z/OS.
+       DATE-WRITTEN. AGOSTO 2026.
+       DATE-COMPILED. AGOSTO 2026.
+       SECURITY. CONFIDENTIAL.
+      *****************************************************************
+      *                                                               *
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+      *****************************************************************
+      *              ARCHIVOS INTERVINIENTES EN EL PROCESO            *
+      *****************************************************************
+       FILE-CONTROL.
+
+           SELECT S1DQVSAM             ASSIGN       TO S1DQVSAM
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS       IS DYNAMIC
+                                       RECORD KEY   IS EMP-EMPNO
+                                       FILE STATUS  IS FS-VSAM.
+
+           SELECT SORTWORK             ASSIGN       TO SORTWK1.
+
+           SELECT REPFILE              ASSIGN       TO REPROST
+                                       FILE STATUS  IS FS-REPFILE.
+      *****************************************************************
+      *                                                               *
+      *                      D A T A   D I V I S I O N                *
+      *                                                               *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  S1DQVSAM
+           LABEL     RECORDS   ARE STANDARD
+           RECORD    CONTAINS  152 CHARACTERS.
+       01  REG-S1DQVSAM.
+           COPY NETCEMP0.
+
+       SD  SORTWORK.
+       01  REG-SORTWORK.
+           05 SORT-WORKDEPT                 PIC X(03).
+           05 SORT-EMPNO                    PIC X(06).
+           05 SORT-FIRSTNME                 PIC X(12).
+           05 SORT-LASTNAME                 PIC X(15).
+           05 SORT-JOB                      PIC X(08).
+           05 SORT-SALARY                   PIC S9(07)V9(02) COMP-3.
+
+       FD  REPFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-REPFILE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *                    DEFINICION DE CONSTANTES                   *
+      *****************************************************************
+       01  CT-CONSTANTES.
+           05 CT-1                          PIC 9(01) VALUE 1.
+           05 CT-MAX-LINEAS-PAGINA          PIC 9(02) VALUE 55.
+      *****************************************************************
+      *                  DEFINICION DE SWITCHES DE ARCHIVO            *
+      *****************************************************************
+       01  SW-VARIABLES-LECT.
+           05 SW-FIN-VSAM                   PIC X(01) VALUE 'N'.
+              88 SI-FIN-VSAM                          VALUE 'S'.
+              88 NO-FIN-VSAM                          VALUE 'N'.
+           05 SW-FIN-SORT                   PIC X(01) VALUE 'N'.
+              88 SI-FIN-SORT                          VALUE 'S'.
+           05 SW-PRIMER-DEPT                PIC X(01) VALUE 'S'.
+              88 SI-PRIMER-DEPT                       VALUE 'S'.
+      *****************************************************************
+      *                    DEFINICION DE CONTADORES                   *
+      *****************************************************************
+       01  CN-CONTADORES.
+           05 CN-REGISTROS-LEIDOS           PIC 9(10).
+           05 CN-CONTADOR-DEPT              PIC 9(05) VALUE ZEROS.
+           05 CN-CONTADOR-TOTAL             PIC 9(05) VALUE ZEROS.
+      *****************************************************************
+      *                     DEFINICION DE VARIABLES                   *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05 FS-VSAM                     PIC  X(02) VALUE SPACES.
+              88 FS-VSAM-88-OK                        VALUE '00'.
+              88 FS-VSAM-88-FIN                       VALUE '10'.
+           05 FS-REPFILE                  PIC  X(02) VALUE SPACES.
+           05 WS-WORKDEPT-ANT             PIC  X(03) VALUE SPACES.
+           05 WS-LINEA-ACTUAL             PIC  9(02) VALUE 99.
+           05 WS-PAGINA-ACTUAL            PIC  9(03) VALUE ZEROS.
+      *****************************************************************
+      *                 DEFINICION DE LINEAS DE REPORTE                *
+      *****************************************************************
+       01  WS-LINEA-TITULO.
+           05 FILLER                        PIC X(50) VALUE
+              "REPORTE DE EMPLEADOS POR DEPARTAMENTO - NEO4ROST".
+           05 FILLER                        PIC X(20) VALUE SPACES.
+           05 FILLER                        PIC X(08) VALUE "PAGINA: ".
+           05 LIN-TIT-PAGINA                PIC ZZ9.
+           05 FILLER                        PIC X(01) VALUE SPACES.
+
+       01  WS-LINEA-COLUMNAS.
+           05 FILLER                        PIC X(80) VALUE
+              "EMPNO  NOMBRE       APELLIDO        DEP PUESTO  SALARIO".
+
+       01  WS-LINEA-DEPTO.
+           05 FILLER                        PIC X(14) VALUE
+              "DEPARTAMENTO: ".
+           05 LIN-DEPTO-WORKDEPT            PIC X(03).
+           05 FILLER                        PIC X(63) VALUE SPACES.
+
+       01  WS-LINEA-DETALLE.
+           05 LIN-DET-EMPNO                 PIC X(06).
+           05 FILLER                        PIC X(02) VALUE SPACES.
+           05 LIN-DET-FIRSTNME              PIC X(12).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-LASTNAME              PIC X(15).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-WORKDEPT              PIC X(03).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-JOB                   PIC X(08).
+           05 FILLER                        PIC X(01) VALUE SPACES.
+           05 LIN-DET-SALARY                PIC ZZZZZZ9,99.
+           05 FILLER                        PIC X(20) VALUE SPACES.
+
+       01  WS-LINEA-SUBTOTAL.
+           05 FILLER                        PIC X(20) VALUE
+              "TOTAL DEPARTAMENTO: ".
+           05 LIN-SUB-CONTADOR              PIC ZZZZ9.
+           05 FILLER                        PIC X(55) VALUE SPACES.
+
+       01  WS-LINEA-TOTAL-GENERAL.
+           05 FILLER                        PIC X(20) VALUE
+              "TOTAL DE EMPLEADOS: ".
+           05 LIN-TOT-CONTADOR              PIC ZZZZ9.
+           05 FILLER                        PIC X(55) VALUE SPACES.
+
+      *****************************************************************
+      *                                                               *
+      *              P R O C E D U R E   D I V I S I O N              *
+      *                                                               *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *                        0000-MAINLINE                          *
+      *****************************************************************
+
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+              UNTIL SI-FIN-VSAM
+
+           PERFORM 3000-FINAL
+           .
+      *****************************************************************
+      *                           1000-INICIO                         *
+      *****************************************************************
+       1000-INICIO.
+      *-----------------------------------------------------------------
+           INITIALIZE  CN-CONTADORES
+
+           OPEN INPUT S1DQVSAM
+
+           IF FS-VSAM NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR S1DQVSAM. FS=' FS-VSAM
+              MOVE 8                         TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE LOW-VALUES                  TO EMP-EMPNO
+
+           START S1DQVSAM
+                 KEY IS GREATER THAN EMP-EMPNO
+              INVALID KEY
+                 SET SI-FIN-VSAM            TO TRUE
+           END-START
+
+           PERFORM 3050-IMPRIME-ENCABEZADO
+              THRU 3050-IMPRIME-ENCABEZADO-EXIT
+
+           IF NO-FIN-VSAM
+              PERFORM 1100-LEE-VSAM
+                 THRU 1100-LEE-VSAM-EXIT
+           END-IF
+           .
+      *****************************************************************
+      *                        1000-INICIO-EXIT                       *
+      *****************************************************************
+       1000-INICIO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                        1100-LEE-VSAM                          *
+      *****************************************************************
+       1100-LEE-VSAM.
+      *-----------------------------------------------------------------
+           READ S1DQVSAM NEXT RECORD
+                AT END
+                SET SI-FIN-VSAM             TO TRUE
+           END-READ
+           .
+      *****************************************************************
+      *                     1100-LEE-VSAM-EXIT                        *
+      *****************************************************************
+       1100-LEE-VSAM-EXIT.
+           EXIT.
+      *****************************************************************
+      *                           2000-PROCESO                        *
+      *****************************************************************
+       2000-PROCESO.
+      *-----------------------------------------------------------------
+           PERFORM 2100-IMPRIME-DETALLE
+              THRU 2100-IMPRIME-DETALLE-EXIT
+
+           PERFORM 1100-LEE-VSAM
+              THRU 1100-LEE-VSAM-EXIT
+           .
+      *****************************************************************
+      *                        2000-PROCESO-EXIT                      *
+      *****************************************************************
+       2000-PROCESO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     2100-IMPRIME-DETALLE                      *
+      *****************************************************************
+       2100-IMPRIME-DETALLE.
+      *-----------------------------------------------------------------
+           DISPLAY EMP-EMPNO     ' '
+                   EMP-LASTNAME  ' '
+                   EMP-FIRSTNME  ' '
+                   EMP-WORKDEPT  ' '
+                   EMP-JOB       ' '
+                   EMP-SALARY
+
+           ADD CT-1                         TO CN-REGISTROS-LEIDOS
+           .
+      *****************************************************************
+      *                  2100-IMPRIME-DETALLE-EXIT                    *
+      *****************************************************************
+       2100-IMPRIME-DETALLE-EXIT.
+           EXIT.
+      *****************************************************************
+      *                              3000-FINAL                       *
+      *****************************************************************
+       3000-FINAL.
+      *-----------------------------------------------------------------
+           PERFORM 3200-GENERA-REPORTE
+              THRU 3200-GENERA-REPORTE-EXIT
+
+           PERFORM 3100-ESCRIBE-ESTADISTICAS
+
+           CLOSE S1DQVSAM
+
+           STOP RUN
+           .
+      *****************************************************************
+      *                  3050-IMPRIME-ENCABEZADO                      *
+      *****************************************************************
+       3050-IMPRIME-ENCABEZADO.
+      *-----------------------------------------------------------------
+           DISPLAY '**************************************************'
+           DISPLAY '*             ROSTER DE S1DQVSAM                 *'
+           DISPLAY '**************************************************'
+           DISPLAY 'EMPNO  LASTNAME        FIRSTNME    DEP JOB  SALARY'
+           .
+      *****************************************************************
+      *               3050-IMPRIME-ENCABEZADO-EXIT                    *
+      *****************************************************************
+       3050-IMPRIME-ENCABEZADO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     3100-ESCRIBE-ESTADISTICAS                 *
+      *****************************************************************
+       3100-ESCRIBE-ESTADISTICAS.
+      *-----------------------------------------------------------------
+           DISPLAY '**************************************************'
+           DISPLAY '*               PROGRAMA NEO4ROST                *'
+           DISPLAY '* REGISTROS LEIDOS:' CN-REGISTROS-LEIDOS
+           DISPLAY '* REGISTROS EN REPORTE:' CN-CONTADOR-TOTAL
+           DISPLAY '**************************************************'
+           .
+      *****************************************************************
+      *                  3100-ESCRIBE-ESTADISTICAS-EXIT                *
+      *****************************************************************
+       3100-ESCRIBE-ESTADISTICAS-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     3200-GENERA-REPORTE                       *
+      *  PRODUCE EL REPORTE IMPRIMIBLE Y PAGINADO DE S1DQVSAM,        *
+      *  ORDENADO Y AGRUPADO POR WORKDEPT, EN REPFILE.                *
+      *****************************************************************
+       3200-GENERA-REPORTE.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT REPFILE
+
+           IF FS-REPFILE NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR REPFILE. FS=' FS-REPFILE
+              MOVE 8                         TO RETURN-CODE
+           ELSE
+              SET NO-FIN-VSAM                TO TRUE
+              MOVE LOW-VALUES                TO EMP-EMPNO
+
+              START S1DQVSAM
+                    KEY IS GREATER THAN EMP-EMPNO
+                 INVALID KEY
+                    SET SI-FIN-VSAM          TO TRUE
+              END-START
+
+              SORT SORTWORK
+                 ON ASCENDING KEY SORT-WORKDEPT
+                                  SORT-EMPNO
+                 INPUT  PROCEDURE IS 4000-CARGA-SORT
+                            THRU  4000-CARGA-SORT-EXIT
+                 OUTPUT PROCEDURE IS 5000-IMPRIME-REPORTE
+                            THRU  5000-IMPRIME-REPORTE-EXIT
+
+              CLOSE REPFILE
+           END-IF
+           .
+      *****************************************************************
+      *                  3200-GENERA-REPORTE-EXIT                     *
+      *****************************************************************
+       3200-GENERA-REPORTE-EXIT.
+           EXIT.
+      *****************************************************************
+      *                       4000-CARGA-SORT                         *
+      *  PROCEDIMIENTO DE ENTRADA DEL SORT: RECORRE S1DQVSAM Y        *
+      *  LIBERA (RELEASE) UN REGISTRO DE TRABAJO POR CADA EMPLEADO.   *
+      *****************************************************************
+       4000-CARGA-SORT.
+      *-----------------------------------------------------------------
+           PERFORM 1100-LEE-VSAM
+              THRU 1100-LEE-VSAM-EXIT
+
+           PERFORM 4100-CARGA-UN-REGISTRO
+              THRU 4100-CARGA-UN-REGISTRO-EXIT
+              UNTIL SI-FIN-VSAM
+           .
+      *****************************************************************
+      *                    4000-CARGA-SORT-EXIT                       *
+      *****************************************************************
+       4000-CARGA-SORT-EXIT.
+           EXIT.
+      *****************************************************************
+      *                   4100-CARGA-UN-REGISTRO                      *
+      *****************************************************************
+       4100-CARGA-UN-REGISTRO.
+      *-----------------------------------------------------------------
+           MOVE EMP-WORKDEPT                TO SORT-WORKDEPT
+           MOVE EMP-EMPNO                    TO SORT-EMPNO
+           MOVE EMP-FIRSTNME                 TO SORT-FIRSTNME
+           MOVE EMP-LASTNAME                 TO SORT-LASTNAME
+           MOVE EMP-JOB                      TO SORT-JOB
+           MOVE EMP-SALARY                   TO SORT-SALARY
+
+           RELEASE REG-SORTWORK
+
+           PERFORM 1100-LEE-VSAM
+              THRU 1100-LEE-VSAM-EXIT
+           .
+      *****************************************************************
+      *                4100-CARGA-UN-REGISTRO-EXIT                    *
+      *****************************************************************
+       4100-CARGA-UN-REGISTRO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    5000-IMPRIME-REPORTE                       *
+      *  PROCEDIMIENTO DE SALIDA DEL SORT: RECORRE LOS REGISTROS YA   *
+      *  ORDENADOS POR WORKDEPT/EMPNO E IMPRIME EL REPORTE PAGINADO,  *
+      *  CON QUIEBRE DE CONTROL Y SUBTOTAL POR DEPARTAMENTO.          *
+      *****************************************************************
+       5000-IMPRIME-REPORTE.
+      *-----------------------------------------------------------------
+           SET SI-PRIMER-DEPT                TO TRUE
+           MOVE SPACES                       TO WS-WORKDEPT-ANT
+           MOVE 99                           TO WS-LINEA-ACTUAL
+           MOVE ZEROS                        TO WS-PAGINA-ACTUAL
+                                                 CN-CONTADOR-DEPT
+                                                 CN-CONTADOR-TOTAL
+
+           RETURN SORTWORK
+              AT END
+                 SET SI-FIN-SORT             TO TRUE
+           END-RETURN
+
+           PERFORM 5100-PROCESA-REGISTRO
+              THRU 5100-PROCESA-REGISTRO-EXIT
+              UNTIL SI-FIN-SORT
+
+           IF NOT SI-PRIMER-DEPT
+              PERFORM 5400-SUBTOTAL-DEPT
+                 THRU 5400-SUBTOTAL-DEPT-EXIT
+           END-IF
+
+           MOVE CN-CONTADOR-TOTAL            TO LIN-TOT-CONTADOR
+           WRITE REG-REPFILE FROM WS-LINEA-TOTAL-GENERAL
+                 AFTER ADVANCING 2 LINES
+           .
+      *****************************************************************
+      *                 5000-IMPRIME-REPORTE-EXIT                     *
+      *****************************************************************
+       5000-IMPRIME-REPORTE-EXIT.
+           EXIT.
+      *****************************************************************
+      *                   5100-PROCESA-REGISTRO                       *
+      *****************************************************************
+       5100-PROCESA-REGISTRO.
+      *-----------------------------------------------------------------
+           IF SORT-WORKDEPT NOT EQUAL WS-WORKDEPT-ANT
+              IF NOT SI-PRIMER-DEPT
+                 PERFORM 5400-SUBTOTAL-DEPT
+                    THRU 5400-SUBTOTAL-DEPT-EXIT
+              END-IF
+              MOVE 'N'                       TO SW-PRIMER-DEPT
+              MOVE SORT-WORKDEPT             TO WS-WORKDEPT-ANT
+              MOVE ZEROS                     TO CN-CONTADOR-DEPT
+              PERFORM 5250-VERIFICA-SALTO-PAGINA
+                 THRU 5250-VERIFICA-SALTO-PAGINA-EXIT
+              PERFORM 5200-ENCABEZADO-DEPT
+                 THRU 5200-ENCABEZADO-DEPT-EXIT
+           ELSE
+              PERFORM 5250-VERIFICA-SALTO-PAGINA
+                 THRU 5250-VERIFICA-SALTO-PAGINA-EXIT
+           END-IF
+
+           PERFORM 5300-DETALLE
+              THRU 5300-DETALLE-EXIT
+
+           RETURN SORTWORK
+              AT END
+                 SET SI-FIN-SORT             TO TRUE
+           END-RETURN
+           .
+      *****************************************************************
+      *                5100-PROCESA-REGISTRO-EXIT                     *
+      *****************************************************************
+       5100-PROCESA-REGISTRO-EXIT.
+           EXIT.
+      *****************************************************************
+      *               5150-NUEVA-PAGINA                                *
+      *  IMPRIME EL ENCABEZADO DE REPORTE AL INICIO DE CADA PAGINA.   *
+      *****************************************************************
+       5150-NUEVA-PAGINA.
+      *-----------------------------------------------------------------
+           ADD CT-1                          TO WS-PAGINA-ACTUAL
+
+           MOVE WS-PAGINA-ACTUAL             TO LIN-TIT-PAGINA
+
+           IF WS-PAGINA-ACTUAL IS GREATER THAN 1
+              WRITE REG-REPFILE FROM WS-LINEA-TITULO
+                    AFTER ADVANCING PAGE
+           ELSE
+              WRITE REG-REPFILE FROM WS-LINEA-TITULO
+                    AFTER ADVANCING 0 LINES
+           END-IF
+
+           WRITE REG-REPFILE FROM WS-LINEA-COLUMNAS
+                 AFTER ADVANCING 2 LINES
+
+           MOVE 3                            TO WS-LINEA-ACTUAL
+
+           IF NOT SI-PRIMER-DEPT
+              PERFORM 5200-ENCABEZADO-DEPT
+                 THRU 5200-ENCABEZADO-DEPT-EXIT
+           END-IF
+           .
+      *****************************************************************
+      *                 5150-NUEVA-PAGINA-EXIT                        *
+      *****************************************************************
+       5150-NUEVA-PAGINA-EXIT.
+           EXIT.
+      *****************************************************************
+      *              5200-ENCABEZADO-DEPT                             *
+      *****************************************************************
+       5200-ENCABEZADO-DEPT.
+      *-----------------------------------------------------------------
+           MOVE WS-WORKDEPT-ANT              TO LIN-DEPTO-WORKDEPT
+           WRITE REG-REPFILE FROM WS-LINEA-DEPTO
+                 AFTER ADVANCING 2 LINES
+
+           ADD 2                             TO WS-LINEA-ACTUAL
+           .
+      *****************************************************************
+      *            5200-ENCABEZADO-DEPT-EXIT                          *
+      *****************************************************************
+       5200-ENCABEZADO-DEPT-EXIT.
+           EXIT.
+      *****************************************************************
+      *           5250-VERIFICA-SALTO-PAGINA                          *
+      *****************************************************************
+       5250-VERIFICA-SALTO-PAGINA.
+      *-----------------------------------------------------------------
+           IF WS-LINEA-ACTUAL IS GREATER THAN CT-MAX-LINEAS-PAGINA
+              PERFORM 5150-NUEVA-PAGINA
+                 THRU 5150-NUEVA-PAGINA-EXIT
+           END-IF
+           .
+      *****************************************************************
+      *         5250-VERIFICA-SALTO-PAGINA-EXIT                       *
+      *****************************************************************
+       5250-VERIFICA-SALTO-PAGINA-EXIT.
+           EXIT.
+      *****************************************************************
+      *                      5300-DETALLE                             *
+      *****************************************************************
+       5300-DETALLE.
+      *-----------------------------------------------------------------
+           MOVE SORT-EMPNO                   TO LIN-DET-EMPNO
+           MOVE SORT-FIRSTNME                TO LIN-DET-FIRSTNME
+           MOVE SORT-LASTNAME                TO LIN-DET-LASTNAME
+           MOVE SORT-WORKDEPT                TO LIN-DET-WORKDEPT
+           MOVE SORT-JOB                     TO LIN-DET-JOB
+           MOVE SORT-SALARY                  TO LIN-DET-SALARY
+
+           WRITE REG-REPFILE FROM WS-LINEA-DETALLE
+                 AFTER ADVANCING 1 LINE
+
+           ADD CT-1                          TO WS-LINEA-ACTUAL
+                                                 CN-CONTADOR-DEPT
+                                                 CN-CONTADOR-TOTAL
+           .
+      *****************************************************************
+      *                    5300-DETALLE-EXIT                          *
+      *****************************************************************
+       5300-DETALLE-EXIT.
+           EXIT.
+      *****************************************************************
+      *                   5400-SUBTOTAL-DEPT                          *
+      *****************************************************************
+       5400-SUBTOTAL-DEPT.
+      *-----------------------------------------------------------------
+           MOVE CN-CONTADOR-DEPT             TO LIN-SUB-CONTADOR
+           WRITE REG-REPFILE FROM WS-LINEA-SUBTOTAL
+                 AFTER ADVANCING 1 LINE
+
+           ADD CT-1                          TO WS-LINEA-ACTUAL
+           .
+      *****************************************************************
+      *                 5400-SUBTOTAL-DEPT-EXIT                       *
+      *****************************************************************
+       5400-SUBTOTAL-DEPT-EXIT.
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
