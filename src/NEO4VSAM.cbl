@@ -4,7 +4,16 @@
       *                                                               *
       * DATE       AUTHOR        MAINTENANCE REQUIREMENT.             *
       * ---------- ------------  -------------------------------------*
-      * 16/06/2023 MARIO IBARRA  VERSION INICIAL,                     * 
+      * 16/06/2023 MARIO IBARRA  VERSION INICIAL,                     *
+      * 09/08/2026 GFORRICH      LOAD S1DQVSAM FROM E1DQ0010 INSTEAD  *
+      *                          OF HARDCODED TEST EMPLOYEES.         *
+      * 09/08/2026 GFORRICH      REWRITE ON DUPLICATE KEY INSTEAD OF  *
+      *                          ABENDING ON A RERUN.                 *
+      * 09/08/2026 GFORRICH      USE GOBACK INSTEAD OF STOP RUN SO    *
+      *                          THIS PROGRAM CAN ALSO RUN AS A STEP  *
+      *                          CALLED FROM A CHAIN DRIVER.          *
+      * 09/08/2026 GFORRICH      OPEN S1DQVSAM I-O INSTEAD OF OUTPUT  *
+      *                          SO THE REWRITE ON A RERUN IS VALID.  *
       *****************************************************************
       *                                                               *
       *          I D E N T I F I C A T I O N  D I V I S I O N         *
@@ -36,11 +45,14 @@
        FILE-CONTROL.
 
            SELECT S1DQVSAM             ASSIGN       TO S1DQVSAM
-                                       ORGANIZATION IS INDEXED 
+                                       ORGANIZATION IS INDEXED
                                        ACCESS       IS DYNAMIC
                                        RECORD KEY   IS EMP-EMPNO
                                        FILE STATUS  IS FS-VSAM.
 
+           SELECT E1DQ0010             ASSIGN       TO E1DQ0010
+                                       FILE STATUS  IS FS-E1DQ0010.
+
       *****************************************************************
       *                                                               *
       *                      D A T A   D I V I S I O N                *
@@ -55,6 +67,12 @@
        01  REG-S1DQVSAM.
            COPY NETCEMP0.
 
+       FD  E1DQ0010
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS  90 CHARACTERS.
+       01  REG-E1DQ0010            PIC X(90).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -62,17 +80,29 @@
       *****************************************************************
        01  CT-CONSTANTES.
            05 CT-1                          PIC 9(01) VALUE 1.
-           05 CT-MANAGER                    PIC x(08) VALUE 'MANAGER '.
+           05 CT-TRAILER-EMPNO              PIC X(06) VALUE '999999'.
       *****************************************************************
       *                    DEFINICION DE CONTADORES                   *
       *****************************************************************
        01  CN-CONTADORES.
+           05 CN-REGISTROS-LEIDOS           PIC 9(10).
            05 CN-REGISTROS-ESCRITOS         PIC 9(10).
+           05 CN-REGISTROS-REESCRITOS       PIC 9(10).
+      *****************************************************************
+      *                  DEFINICION DE SWITCHES DE ARCHIVO            *
+      *****************************************************************
+       01  SW-VARIABLES-LECT.
+           05 SW-FIN-ARCHIVO                PIC X(01) VALUE 'N'.
+              88 SI-FIN-ARCHIVO                       VALUE 'S'.
+              88 NO-FIN-ARCHIVO                       VALUE 'N'.
       *****************************************************************
       *                     DEFINICION DE VARIABLES                   *
       *****************************************************************
        01  WS-VARIABLES.
            05 FS-VSAM                     PIC  X(02) VALUE SPACES.
+              88 FS-VSAM-88-OK                        VALUE '00'.
+              88 FS-VSAM-88-DUPLICADO                 VALUE '22'.
+           05 FS-E1DQ0010                 PIC  X(02) VALUE SPACES.
            05 WS-CURRENT-DATE-DATA.
               10 WS-CURRENT-DATE.
                  15 WS-CURRENT-YEAR         PIC 9(04).
@@ -84,6 +114,9 @@
                  15 WS-CURRENT-SECOND       PIC 9(02).
                  15 WS-CURRENT-MILLISECONDS PIC 9(02).
 
+       01  WS-NETCEMP0-01.
+           COPY NETCEMP0.
+
       *****************************************************************
       *                                                               *
       *              P R O C E D U R E   D I V I S I O N              *
@@ -97,7 +130,12 @@
        0000-MAINLINE.
       *-----------------------------------------------------------------
            PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+
            PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+              UNTIL SI-FIN-ARCHIVO
+
            PERFORM 3000-FINAL
            .
       *****************************************************************
@@ -106,123 +144,137 @@
        1000-INICIO.
       *-----------------------------------------------------------------
            INITIALIZE  CN-CONTADORES
-           OPEN OUTPUT S1DQVSAM
+
+           OPEN I-O    S1DQVSAM
+
+           IF FS-VSAM NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR S1DQVSAM. FILE STATUS=' FS-VSAM
+              MOVE 8                         TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN INPUT  E1DQ0010
+
+           IF FS-E1DQ0010 NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR E1DQ0010. FS=' FS-E1DQ0010
+              MOVE 8                         TO RETURN-CODE
+              CLOSE S1DQVSAM
+              GOBACK
+           END-IF
+
+           PERFORM 1100-LEE-ENTRADA
+              THRU 1100-LEE-ENTRADA-EXIT
+           .
+      *****************************************************************
+      *                        1000-INICIO-EXIT                       *
+      *****************************************************************
+       1000-INICIO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                        1100-LEE-ENTRADA                       *
+      *****************************************************************
+       1100-LEE-ENTRADA.
+      *-----------------------------------------------------------------
+           READ E1DQ0010 INTO WS-NETCEMP0-01
+                AT END
+                SET SI-FIN-ARCHIVO           TO TRUE
+           END-READ
+
+           IF NO-FIN-ARCHIVO
+              IF EMP-EMPNO OF WS-NETCEMP0-01 EQUAL CT-TRAILER-EMPNO
+                 SET SI-FIN-ARCHIVO          TO TRUE
+              ELSE
+                 ADD CT-1                    TO CN-REGISTROS-LEIDOS
+              END-IF
+           END-IF
            .
       *****************************************************************
+      *                     1100-LEE-ENTRADA-EXIT                     *
+      *****************************************************************
+       1100-LEE-ENTRADA-EXIT.
+           EXIT.
+      *****************************************************************
       *                           2000-PROCESO                        *
       *****************************************************************
        2000-PROCESO.
       *-----------------------------------------------------------------
            PERFORM 2100-MUEVE-DATOS
+              THRU 2100-MUEVE-DATOS-EXIT
+
+           PERFORM 2300-ESCRIBE-SALIDA
+              THRU 2300-ESCRIBE-SALIDA-EXIT
+
+           PERFORM 1100-LEE-ENTRADA
+              THRU 1100-LEE-ENTRADA-EXIT
            .
       *****************************************************************
+      *                        2000-PROCESO-EXIT                      *
+      *****************************************************************
+       2000-PROCESO-EXIT.
+           EXIT.
+      *****************************************************************
       *                       2100-MUEVE-DATOS                        *
       *****************************************************************
        2100-MUEVE-DATOS.
       *-----------------------------------------------------------------
-           INITIALIZE NETCEMP0
-           MOVE '000010'                    TO EMP-EMPNO
-           MOVE 'CHRISTINE   '              TO EMP-FIRSTNME
-           MOVE 'I'                         TO EMP-MIDINIT 
-           MOVE 'HAAS           '           TO EMP-LASTNAME
-           MOVE 'A00'                       TO EMP-WORKDEPT
-           MOVE '3978'                      TO EMP-PHONENO
-           MOVE '1965-01-01'                TO EMP-HIREDATE
-           MOVE 'PRES    '                  TO EMP-JOB
-           MOVE 18                          TO EMP-EDLEVEL
-           MOVE 'F'                         TO EMP-SEX
-           MOVE '1933-08-14'                TO EMP-BIRTHDATE
-           MOVE 52750,00                    TO EMP-SALARY
-           MOVE 1000,00                     TO EMP-BONUS
-           MOVE 4220,00                     TO EMP-COMM
-           MOVE 'TEST'                      TO EMP-JOB
-           MOVE 'TEST'                      TO EMP-JOB
-           PERFORM 2300-ESCRIBE-SALIDA
-      *
-           INITIALIZE  NETCEMP0
-           MOVE '000020'                    TO EMP-EMPNO
-           MOVE 'MICHAEL     '              TO EMP-FIRSTNME
-           MOVE 'L'                         TO EMP-LASTNAME
-           MOVE 'THOMPSON       '           TO EMP-LASTNAME
-           MOVE 'B01'                       TO EMP-WORKDEPT
-           MOVE '3476'                      TO EMP-PHONENO
-           MOVE '1973-10-10'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 18                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1948-02-02'                TO EMP-BIRTHDATE
-           MOVE 41250,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3300,00                     TO EMP-COMM
-           PERFORM 2300-ESCRIBE-SALIDA
-      *
-           INITIALIZE NETCEMP0
-           MOVE '000030'                    TO EMP-EMPNO
-           MOVE 'SALLY       '              TO EMP-FIRSTNME
-           MOVE 'A'                         TO EMP-LASTNAME
-           MOVE 'KWAN           '           TO EMP-LASTNAME
-           MOVE 'C01'                       TO EMP-WORKDEPT
-           MOVE '4738'                      TO EMP-PHONENO
-           MOVE '1975-04-05'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 20                          TO EMP-EDLEVEL
-           MOVE 'F'                         TO EMP-SEX
-           MOVE '1941-05-11'                TO EMP-BIRTHDATE
-           MOVE 38250,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3060,00                     TO EMP-COMM
-           PERFORM 2300-ESCRIBE-SALIDA
-      *
-           INITIALIZE NETCEMP0
-           MOVE '000050'                    TO EMP-EMPNO
-           MOVE 'JOHN        '              TO EMP-FIRSTNME
-           MOVE 'B'                         TO EMP-LASTNAME
-           MOVE 'GEYER          '           TO EMP-LASTNAME
-           MOVE 'E01'                       TO EMP-WORKDEPT
-           MOVE '6789'                      TO EMP-PHONENO
-           MOVE '1949-08-17'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 16                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1925-09-15'                TO EMP-BIRTHDATE
-           MOVE 40175,00                    TO EMP-SALARY
-           MOVE 800,00                      TO EMP-BONUS
-           MOVE 3214,00                     TO EMP-COMM
-           PERFORM 2300-ESCRIBE-SALIDA
-      *
-           INITIALIZE NETCEMP0
-           MOVE '000060'                    TO EMP-EMPNO
-           MOVE 'IRVING      '              TO EMP-FIRSTNME
-           MOVE 'F'                         TO EMP-LASTNAME
-           MOVE 'STERN          '           TO EMP-LASTNAME
-           MOVE 'D11'                       TO EMP-WORKDEPT
-           MOVE '6423'                      TO EMP-PHONENO
-           MOVE '1973-09-14'                TO EMP-HIREDATE
-           MOVE CT-MANAGER                  TO EMP-JOB
-           MOVE 16                          TO EMP-EDLEVEL
-           MOVE 'M'                         TO EMP-SEX
-           MOVE '1945-07-07'                TO EMP-BIRTHDATE
-           MOVE 32250,00                    TO EMP-SALARY
-           MOVE 600,00                      TO EMP-BONUS
-           MOVE 2580,00                     TO EMP-COMM
-           PERFORM 2300-ESCRIBE-SALIDA
+           MOVE WS-NETCEMP0-01               TO REG-S1DQVSAM
            .
       *****************************************************************
+      *                     2100-MUEVE-DATOS-EXIT                     *
+      *****************************************************************
+       2100-MUEVE-DATOS-EXIT.
+           EXIT.
+      *****************************************************************
       *                      2300-ESCRIBE-SALIDA                      *
       *****************************************************************
        2300-ESCRIBE-SALIDA.
       *-----------------------------------------------------------------
            WRITE REG-S1DQVSAM
-           ADD CT-1                         TO CN-REGISTROS-ESCRITOS
+           INVALID KEY
+              IF FS-VSAM-88-DUPLICADO
+                 PERFORM 2350-REESCRIBE-SALIDA
+                    THRU 2350-REESCRIBE-SALIDA-EXIT
+              ELSE
+                 DISPLAY 'ERROR AL ESCRIBIR S1DQVSAM. FILE STATUS='
+                         FS-VSAM
+                 MOVE 8                     TO RETURN-CODE
+              END-IF
+           NOT INVALID KEY
+              ADD CT-1                       TO CN-REGISTROS-ESCRITOS
+           END-WRITE
+           .
+      *****************************************************************
+      *                    2300-ESCRIBE-SALIDA-EXIT                   *
+      *****************************************************************
+       2300-ESCRIBE-SALIDA-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    2350-REESCRIBE-SALIDA                      *
+      *****************************************************************
+       2350-REESCRIBE-SALIDA.
+      *-----------------------------------------------------------------
+           REWRITE REG-S1DQVSAM
+           INVALID KEY
+              DISPLAY 'ERROR AL REGRABAR S1DQVSAM. FILE STATUS='
+                      FS-VSAM
+           NOT INVALID KEY
+              ADD CT-1                       TO CN-REGISTROS-REESCRITOS
+           END-REWRITE
            .
       *****************************************************************
+      *                  2350-REESCRIBE-SALIDA-EXIT                   *
+      *****************************************************************
+       2350-REESCRIBE-SALIDA-EXIT.
+           EXIT.
+      *****************************************************************
       *                              3000-FINAL                         *
       *****************************************************************
        3000-FINAL.
       *-----------------------------------------------------------------
            PERFORM 3100-ESCRIBE-ESTADISTICAS
            CLOSE S1DQVSAM
-           STOP RUN
+                 E1DQ0010
+           GOBACK
            .
       *****************************************************************
       *                     3100-ESCRIBE-ESTADISTICAS                 *
@@ -232,8 +284,10 @@
            DISPLAY '**************************************************'
            DISPLAY '*               PROGRAMA NEO4VSAM                *'
            DISPLAY '*                    TEST                        *'
+           DISPLAY '* REGISTROS LEIDOS:  ' CN-REGISTROS-LEIDOS
            DISPLAY '* REGISTROS ESCRITOS:' CN-REGISTROS-ESCRITOS
-           DISPLAY '*                                                *'         
+           DISPLAY '* REGISTROS REESCRITOS:' CN-REGISTROS-REESCRITOS
+           DISPLAY '*                                                *'
            DISPLAY '**************************************************'
            .
       ******************************************************************
