@@ -7,7 +7,24 @@
       * Date       Author        Maintenance Requirement.             *
       * ---------- ------------  -------------------------------------*
       * 22/02/2022 gforrich      Initial Version.                     *
-      * 14/08/2023 gforrich      Sonar GateWay.                       *     
+      * 14/08/2023 gforrich      Sonar GateWay.                       *
+      * 09/08/2026 gforrich      Recognize and validate the trailer   *
+      *                          record appended by DEMO00.           *
+      * 09/08/2026 gforrich      Compute bonus/commission increases   *
+      *                          alongside the salary increase.       *
+      * 09/08/2026 gforrich      Load seniority bands/percentages     *
+      *                          from PARMSEN instead of literals.    *
+      * 09/08/2026 gforrich      Write date-routine failures to       *
+      *                          EXCDEMO1 instead of just DISPLAY.    *
+      * 09/08/2026 gforrich      Breakdown report of seniority vs.    *
+      *                          birthday increases at end of run.    *
+      * 09/08/2026 gforrich      Check FILE STATUS on open and abort  *
+      *                          the run if any file fails.           *
+      * 09/08/2026 gforrich      Validate HIREDATE/BIRTHDATE as real  *
+      *                          calendar dates before date math.     *
+      * 09/08/2026 gforrich      Guard the HIREDATE NUMVAL calls with *
+      *                          an IS NUMERIC check, same as         *
+      *                          BIRTHDATE already has.               *
       *****************************************************************
       *****************************************************************
       *                                                               *
@@ -39,9 +56,17 @@
       *****************************************************************
        FILE-CONTROL.
 
-           SELECT E1DQ0010 ASSIGN TO E1DQ0010.
+           SELECT E1DQ0010 ASSIGN TO E1DQ0010
+                           FILE STATUS IS FS-E1DQ0010.
 
-           SELECT S1DQ0010 ASSIGN TO S1DQ0010.
+           SELECT S1DQ0010 ASSIGN TO S1DQ0010
+                           FILE STATUS IS FS-S1DQ0010.
+
+           SELECT PARMSEN  ASSIGN TO PARMSEN
+                           FILE STATUS IS FS-PARMSEN.
+
+           SELECT EXCDEMO1 ASSIGN TO EXCDEMO1
+                           FILE STATUS IS FS-EXCDEMO1.
       *****************************************************************
       *                                                               *
       *                      D A T A   D I V I S I O N                *
@@ -61,10 +86,33 @@
            RECORD CONTAINS 120 CHARACTERS.
        01  REG-S1DQ0010            PIC X(120).
 
+       FD  PARMSEN
+           RECORDING MODE IS F
+           RECORD CONTAINS 017 CHARACTERS.
+       01  REG-PARMSEN.
+           05 PARM-DIAS-DESDE             PIC 9(07).
+           05 PARM-DIAS-HASTA             PIC 9(07).
+           05 PARM-PORCENTAJE             PIC 9V99.
+
+       FD  EXCDEMO1
+           RECORDING MODE IS F
+           RECORD CONTAINS 029 CHARACTERS.
+       01  REG-EXCDEMO1.
+           05 EXC-REGISTRO                PIC 9(05).
+           05 EXC-EMPNO                   PIC X(06).
+           05 EXC-FECHA1                  PIC 9(08).
+           05 EXC-FECHA2                  PIC 9(08).
+           05 EXC-CDRETORN                PIC X(02).
+
        WORKING-STORAGE SECTION.
        
        01  WS-VARIABLES.
-           
+
+           05 FS-E1DQ0010                   PIC X(02) VALUE SPACES.
+           05 FS-S1DQ0010                   PIC X(02) VALUE SPACES.
+           05 FS-PARMSEN                    PIC X(02) VALUE SPACES.
+           05 FS-EXCDEMO1                   PIC X(02) VALUE SPACES.
+
            05 WS-CURRENT-DATE-DATA.
               10 WS-CURRENT-DATE.
                  15 WS-CURRENT-YEAR         PIC 9(04).
@@ -98,7 +146,36 @@
               10 WS-BIRTHDATE-MM            PIC X(02).
               10 WS-BIRTHDATE-AAAA          PIC X(04).
 
-           05 WS-BONUS-BIRTHDATE            PIC S9(09)V9(02) COMP-3.           
+           05 WS-BONUS-BIRTHDATE            PIC S9(09)V9(02) COMP-3.
+
+      *****************************************************************
+      *        AREA DE TRABAJO PARA VALIDAR FECHAS COMO CALENDARIO    *
+      *****************************************************************
+       01  WS-VALIDA-FECHA.
+           05 WS-VAL-DD                     PIC 9(02).
+           05 WS-VAL-MM                     PIC 9(02).
+           05 WS-VAL-AAAA                   PIC 9(04).
+           05 WS-VAL-DIAS-MAX               PIC 9(02).
+
+      *****************************************************************
+      *            TABLA DE CANTIDAD DE DIAS POR MES (NO BISIESTO)    *
+      *****************************************************************
+       01  TB-DIAS-POR-MES.
+           05 TB-DM-DATOS.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 28.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 30.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 30.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 30.
+              10 FILLER                     PIC 9(02) VALUE 31.
+              10 FILLER                     PIC 9(02) VALUE 30.
+              10 FILLER                     PIC 9(02) VALUE 31.
+           05 TB-DIAS-MES REDEFINES TB-DM-DATOS
+                          PIC 9(02) OCCURS 12 TIMES.
 
       *****************************************************************
       *                     DEFINICION DE SWITCHES                    *
@@ -109,6 +186,20 @@
               88 SI-FIN-ARCHIVO                       VALUE 'S'.
               88 NO-FIN-ARCHIVO                       VALUE 'N'.
 
+           05 SW-FIN-PARM                   PIC X(01) VALUE 'N'.
+              88 SI-FIN-PARM                          VALUE 'S'.
+              88 NO-FIN-PARM                          VALUE 'N'.
+
+           05 SW-AUMENTO-ANTIGUEDAD         PIC X(01) VALUE 'N'.
+              88 SI-AUMENTO-ANTIGUEDAD               VALUE 'S'.
+
+           05 SW-AUMENTO-CUMPLE             PIC X(01) VALUE 'N'.
+              88 SI-AUMENTO-CUMPLE                   VALUE 'S'.
+
+           05 SW-FECHA-VALIDA               PIC X(01) VALUE 'S'.
+              88 SI-FECHA-VALIDA                     VALUE 'S'.
+              88 NO-FECHA-VALIDA                     VALUE 'N'.
+
       *****************************************************************
       *                    DEFINICION DE CONSTANTES                   *
       *****************************************************************
@@ -118,19 +209,39 @@
            05 CT-TC8C1220                   PIC x(08) VALUE 'TC8C1220'.
            05 CT-COD-ERROR                  PIC S9(4) COMP VALUE 9999.
            05 CT-OPCION-3                   PIC 9(01) VALUE 3.
-           05 CT-RETORNO-OK                 PIC X(02) VALUE '00'. 
+           05 CT-RETORNO-OK                 PIC X(02) VALUE '00'.
+           05 CT-RETORNO-FECHA-INV          PIC X(02) VALUE 'FI'.
+           05 CT-NUMDIAS-INVALIDO           PIC 9(05) VALUE 99999.
+           05 CT-TRAILER-EMPNO              PIC X(06) VALUE '999999'.
       *****************************************************************
       *                    DEFINICION DE CONTADORES                   *
       *****************************************************************
        01  CN-CONTADORES.
-           05 CN-REGISTROS-LEIDO            PIC 9(01).
-           05 CN-REGISTROS-ESCRITOS         PIC 9(01).
+           05 CN-REGISTROS-LEIDO            PIC 9(05).
+           05 CN-REGISTROS-ESCRITOS         PIC 9(05).
+           05 CN-REGISTROS-EXCEPCION        PIC 9(05).
+           05 CN-SOLO-ANTIGUEDAD            PIC 9(05).
+           05 CN-SOLO-CUMPLE                PIC 9(05).
+           05 CN-ANTIGUEDAD-Y-CUMPLE        PIC 9(05).
+
+      *****************************************************************
+      *         TABLA DE BANDAS DE ANTIGUEDAD (CARGADA DE PARMSEN)    *
+      *****************************************************************
+       01  TB-BANDAS-SENIORIDAD.
+           05 TB-CANT-BANDAS                PIC 9(02) VALUE ZERO.
+           05 TB-BANDA OCCURS 10 TIMES
+                       INDEXED BY IX-BANDA.
+              10 TB-DIAS-DESDE              PIC 9(07).
+              10 TB-DIAS-HASTA              PIC 9(07).
+              10 TB-PORCENTAJE              PIC 9V99.
 
       *****************************************************************
       *                     DEFINICION DE COPYBOOKS                   *
       *****************************************************************
        01  WS-NETCEMP0-01.
            COPY NETCEMP0.
+       01  WS-NETCTRL0-01.
+           COPY NETCTRL0.
        01  WS-NEEC0001-01.
            COPY NEEC0001.    
        01  WS-WMECRET0-01.
@@ -165,14 +276,45 @@
        1000-INICIO.
 
            INITIALIZE  CN-CONTADORES
+
            OPEN INPUT  E1DQ0010
+
+           IF FS-E1DQ0010 NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR E1DQ0010. FILE STATUS='
+                      FS-E1DQ0010
+              MOVE 8                         TO RETURN-CODE
+              STOP RUN
+           END-IF
+
            OPEN OUTPUT S1DQ0010
 
+           IF FS-S1DQ0010 NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR S1DQ0010. FILE STATUS='
+                      FS-S1DQ0010
+              MOVE 8                         TO RETURN-CODE
+              CLOSE E1DQ0010
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCDEMO1
+
+           IF FS-EXCDEMO1 NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR EXCDEMO1. FILE STATUS='
+                      FS-EXCDEMO1
+              MOVE 8                         TO RETURN-CODE
+              CLOSE E1DQ0010
+                    S1DQ0010
+              STOP RUN
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE       TO WS-CURRENT-DATE-DATA
-           MOVE WS-CURRENT-DAY              TO WS-CURRENT-DD 
-           MOVE WS-CURRENT-MONTH            TO WS-CURRENT-MM 
+           MOVE WS-CURRENT-DAY              TO WS-CURRENT-DD
+           MOVE WS-CURRENT-MONTH            TO WS-CURRENT-MM
            MOVE WS-CURRENT-YEAR             TO WS-CURRENT-AAAA
 
+           PERFORM 1200-CARGA-BANDAS
+              THRU 1200-CARGA-BANDAS-EXIT
+
            PERFORM 1100-LEER-ARCHIVO
               THRU 1100-LEER-ARCHIVO-EXIT.
 
@@ -182,6 +324,71 @@
        1000-INICIO-EXIT.
            EXIT.
       *****************************************************************
+      *                       1200-CARGA-BANDAS                       *
+      *****************************************************************
+       1200-CARGA-BANDAS.
+
+           OPEN INPUT PARMSEN
+
+           IF FS-PARMSEN NOT EQUAL '00'
+              DISPLAY 'ERROR AL ABRIR PARMSEN. FILE STATUS=' FS-PARMSEN
+              MOVE 8                         TO RETURN-CODE
+              CLOSE E1DQ0010
+                    S1DQ0010
+                    EXCDEMO1
+              STOP RUN
+           END-IF
+
+           PERFORM 1210-LEE-PARMSEN
+              THRU 1210-LEE-PARMSEN-EXIT
+
+           PERFORM 1220-CARGA-BANDA
+              THRU 1220-CARGA-BANDA-EXIT
+              UNTIL SI-FIN-PARM
+
+           CLOSE PARMSEN.
+
+      *****************************************************************
+      *                     1200-CARGA-BANDAS-EXIT                    *
+      *****************************************************************
+       1200-CARGA-BANDAS-EXIT.
+           EXIT.
+      *****************************************************************
+      *                       1210-LEE-PARMSEN                        *
+      *****************************************************************
+       1210-LEE-PARMSEN.
+
+           READ PARMSEN
+                AT END
+                SET SI-FIN-PARM             TO TRUE
+           END-READ.
+
+      *****************************************************************
+      *                     1210-LEE-PARMSEN-EXIT                     *
+      *****************************************************************
+       1210-LEE-PARMSEN-EXIT.
+           EXIT.
+      *****************************************************************
+      *                       1220-CARGA-BANDA                        *
+      *****************************************************************
+       1220-CARGA-BANDA.
+
+           ADD CT-1                         TO TB-CANT-BANDAS
+           SET IX-BANDA                     TO TB-CANT-BANDAS
+
+           MOVE PARM-DIAS-DESDE             TO TB-DIAS-DESDE(IX-BANDA)
+           MOVE PARM-DIAS-HASTA             TO TB-DIAS-HASTA(IX-BANDA)
+           MOVE PARM-PORCENTAJE             TO TB-PORCENTAJE(IX-BANDA)
+
+           PERFORM 1210-LEE-PARMSEN
+              THRU 1210-LEE-PARMSEN-EXIT.
+
+      *****************************************************************
+      *                     1220-CARGA-BANDA-EXIT                     *
+      *****************************************************************
+       1220-CARGA-BANDA-EXIT.
+           EXIT.
+      *****************************************************************
       *                        1100-LEER-ARCHIVO                      *
       *****************************************************************
        1100-LEER-ARCHIVO.
@@ -192,7 +399,14 @@
            END-READ
 
            IF NO-FIN-ARCHIVO
-              ADD CT-1                      TO CN-REGISTROS-LEIDO
+              IF EMP-EMPNO EQUAL CT-TRAILER-EMPNO
+                 MOVE WS-NETCEMP0-01        TO WS-NETCTRL0-01
+                 PERFORM 1150-VALIDA-TRAILER
+                    THRU 1150-VALIDA-TRAILER-EXIT
+                 SET SI-FIN-ARCHIVO         TO TRUE
+              ELSE
+                 ADD CT-1                   TO CN-REGISTROS-LEIDO
+              END-IF
            END-IF.
 
       *****************************************************************
@@ -201,6 +415,21 @@
        1100-LEER-ARCHIVO-EXIT.
            EXIT.
       *****************************************************************
+      *                      1150-VALIDA-TRAILER                      *
+      *****************************************************************
+       1150-VALIDA-TRAILER.
+
+           IF TRL-CANT-REGISTROS NOT EQUAL CN-REGISTROS-LEIDO
+              DISPLAY 'ADVERTENCIA: TRAILER=' TRL-CANT-REGISTROS
+              DISPLAY 'LEIDOS=' CN-REGISTROS-LEIDO
+           END-IF.
+
+      *****************************************************************
+      *                    1150-VALIDA-TRAILER-EXIT                   *
+      *****************************************************************
+       1150-VALIDA-TRAILER-EXIT.
+           EXIT.
+      *****************************************************************
       *                           2000-PROCESO                        *
       *****************************************************************
        2000-PROCESO.
@@ -228,16 +457,30 @@
        2100-CALCULA-AUMENTO.
 
            INITIALIZE WS-NEEC0001-01
-      
+           MOVE 'N'                         TO SW-AUMENTO-ANTIGUEDAD
+           MOVE 'N'                         TO SW-AUMENTO-CUMPLE
+
       * Si este año cumple 5 - 10 - 20 años en la empresa
       * incremento % de la cantidad de año
            
            MOVE EMP-HIREDATE                TO WS-FECHA-AUX
-           COMPUTE WS-HIREDATE-DD   = FUNCTION NUMVAL(WS-FECHA-AUX-DD)
-           COMPUTE WS-HIREDATE-MM   = FUNCTION NUMVAL(WS-FECHA-AUX-MM) 
-           COMPUTE WS-HIREDATE-AAAA = FUNCTION NUMVAL(WS-FECHA-AUX-DD)  
+           IF WS-FECHA-AUX-DD IS NUMERIC AND WS-FECHA-AUX-MM IS NUMERIC
+                                    AND WS-FECHA-AUX-AAAA IS NUMERIC
+              COMPUTE WS-HIREDATE-DD = FUNCTION NUMVAL(WS-FECHA-AUX-DD)
+              COMPUTE WS-HIREDATE-MM = FUNCTION NUMVAL(WS-FECHA-AUX-MM)
+              COMPUTE WS-HIREDATE-AAAA =
+                 FUNCTION NUMVAL(WS-FECHA-AUX-AAAA)
+           ELSE
+              MOVE ZEROS                    TO WS-HIREDATE-DD
+              MOVE ZEROS                    TO WS-HIREDATE-MM
+              MOVE ZEROS                    TO WS-HIREDATE-AAAA
+           END-IF
 
-           INITIALIZE TCWC1750 
+           MOVE WS-HIREDATE-DD              TO WS-VAL-DD
+           MOVE WS-HIREDATE-MM              TO WS-VAL-MM
+           MOVE WS-HIREDATE-AAAA            TO WS-VAL-AAAA
+
+           INITIALIZE TCWC1750
 
            MOVE CT-OPCION-3                 TO W175-CDOPCIO 
            MOVE WS-CURRENT-DATE-DDMMAAAA    TO W175-FHGRE1
@@ -247,55 +490,103 @@
               THRU 9000-CALCULA-FECHAS-EXIT
 
            MOVE ZEROS                       TO 0001-SALARY-INC
-           
-           IF W175-NUMDIAS IS GREATER THAN 1824 AND 
-              W175-NUMDIAS IS LESS THAN 3650
-              
-              MULTIPLY EMP-SALARY BY 0,05 GIVING 0001-SALARY-INC
+           MOVE ZEROS                       TO 0001-BONUS-INC
+           MOVE ZEROS                       TO 0001-COMM-INC
 
-           END-IF
-
-           IF W175-NUMDIAS IS GREATER THAN 3649 AND 
-              W175-NUMDIAS IS LESS THAN 7300
-
-              MULTIPLY EMP-SALARY BY 0,1 GIVING 0001-SALARY-INC
-
-           END-IF 
-           
-           IF W175-NUMDIAS IS GREATER THAN 7299
-
-              MULTIPLY EMP-SALARY BY 0,2 GIVING 0001-SALARY-INC
-
-           END-IF 
+           PERFORM 2150-BUSCA-BANDA
+              THRU 2150-BUSCA-BANDA-EXIT
+              VARYING IX-BANDA FROM 1 BY 1
+              UNTIL IX-BANDA IS GREATER THAN TB-CANT-BANDAS
 
       * Si ademas está cumpleño el dia de hoy
       * le damos un 2% de incremento
-           
-           MOVE EMP-BIRTHDATE               TO WS-FECHA-AUX 
+
+           MOVE EMP-BIRTHDATE               TO WS-FECHA-AUX
            MOVE WS-FECHA-AUX-DD             TO WS-BIRTHDATE-DD
-           MOVE WS-FECHA-AUX-MM             TO WS-BIRTHDATE-MM 
+           MOVE WS-FECHA-AUX-MM             TO WS-BIRTHDATE-MM
            MOVE WS-FECHA-AUX-AAAA           TO WS-BIRTHDATE-AAAA
 
-           INITIALIZE TCWC1750 
+           IF WS-BIRTHDATE-DD IS NUMERIC AND WS-BIRTHDATE-MM IS NUMERIC
+                                     AND WS-BIRTHDATE-AAAA IS NUMERIC
+              MOVE WS-BIRTHDATE-DD          TO WS-VAL-DD
+              MOVE WS-BIRTHDATE-MM          TO WS-VAL-MM
+              MOVE WS-BIRTHDATE-AAAA        TO WS-VAL-AAAA
+           ELSE
+              MOVE ZEROS                    TO WS-VAL-DD
+              MOVE ZEROS                    TO WS-VAL-MM
+              MOVE ZEROS                    TO WS-VAL-AAAA
+           END-IF
 
-           MOVE CT-OPCION-3                 TO W175-CDOPCIO 
+           INITIALIZE TCWC1750
+
+           MOVE CT-OPCION-3                 TO W175-CDOPCIO
            MOVE WS-CURRENT-DATE-DDMMAAAA    TO W175-FHGRE1
            MOVE WS-BIRTHDATE                TO W175-FHGRE2
 
            PERFORM 9000-CALCULA-FECHAS
               THRU 9000-CALCULA-FECHAS-EXIT
 
-           IF W175-NUMDIAS EQUAL ZERO 
+           IF W175-NUMDIAS EQUAL ZERO
 
-              MULTIPLY 0001-SALARY BY 1,02 GIVING 0001-SALARY 
+              MULTIPLY 0001-SALARY-INC BY 1,02 GIVING 0001-SALARY-INC
+              MULTIPLY 0001-BONUS-INC  BY 1,02 GIVING 0001-BONUS-INC
+              MULTIPLY 0001-COMM-INC   BY 1,02 GIVING 0001-COMM-INC
+              MOVE 'S'                      TO SW-AUMENTO-CUMPLE
 
-           END-IF.
+           END-IF
+
+           PERFORM 2160-CLASIFICA-AUMENTO
+              THRU 2160-CLASIFICA-AUMENTO-EXIT.
 
       *****************************************************************
       *                       2100-RECUPERA-DEP                       *
       *****************************************************************
        2100-CALCULA-AUMENTO-EXIT.
            EXIT.
+      *****************************************************************
+      *                       2150-BUSCA-BANDA                        *
+      *****************************************************************
+       2150-BUSCA-BANDA.
+
+           IF W175-NUMDIAS IS GREATER THAN TB-DIAS-DESDE(IX-BANDA) AND
+              W175-NUMDIAS IS LESS THAN TB-DIAS-HASTA(IX-BANDA)
+
+              MULTIPLY EMP-SALARY BY TB-PORCENTAJE(IX-BANDA)
+                 GIVING 0001-SALARY-INC
+              MULTIPLY EMP-BONUS  BY TB-PORCENTAJE(IX-BANDA)
+                 GIVING 0001-BONUS-INC
+              MULTIPLY EMP-COMM   BY TB-PORCENTAJE(IX-BANDA)
+                 GIVING 0001-COMM-INC
+              MOVE 'S'                      TO SW-AUMENTO-ANTIGUEDAD
+
+           END-IF.
+
+      *****************************************************************
+      *                     2150-BUSCA-BANDA-EXIT                     *
+      *****************************************************************
+       2150-BUSCA-BANDA-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    2160-CLASIFICA-AUMENTO                     *
+      *****************************************************************
+       2160-CLASIFICA-AUMENTO.
+
+           IF SI-AUMENTO-ANTIGUEDAD AND SI-AUMENTO-CUMPLE
+              ADD CT-1                      TO CN-ANTIGUEDAD-Y-CUMPLE
+           ELSE
+              IF SI-AUMENTO-ANTIGUEDAD
+                 ADD CT-1                   TO CN-SOLO-ANTIGUEDAD
+              END-IF
+              IF SI-AUMENTO-CUMPLE
+                 ADD CT-1                   TO CN-SOLO-CUMPLE
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      *                  2160-CLASIFICA-AUMENTO-EXIT                  *
+      *****************************************************************
+       2160-CLASIFICA-AUMENTO-EXIT.
+           EXIT.
 
       *****************************************************************
       *                       2100-RECUPERA-DEP                       *
@@ -345,8 +636,13 @@
            PERFORM 3100-ESCRIBE-ESTADISTICAS
               THRU 3100-ESCRIBE-ESTADISTICAS-EXIT
 
+           IF CN-REGISTROS-EXCEPCION IS GREATER THAN ZEROS
+              MOVE 4                         TO RETURN-CODE
+           END-IF
+
            CLOSE E1DQ0010
                  S1DQ0010
+                 EXCDEMO1
 
            STOP RUN.
 
@@ -356,8 +652,13 @@
        3100-ESCRIBE-ESTADISTICAS.
 
            DISPLAY '***********************************************'
-           DISPLAY 'REGISTROS LEIDOS:'   CN-REGISTROS-LEIDO
-           DISPLAY 'REGISTROS ESCRITOS:' CN-REGISTROS-ESCRITOS
+           DISPLAY 'REGISTROS LEIDOS:'    CN-REGISTROS-LEIDO
+           DISPLAY 'REGISTROS ESCRITOS:'  CN-REGISTROS-ESCRITOS
+           DISPLAY 'REGISTROS EN EXCEPCION:' CN-REGISTROS-EXCEPCION
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'AUMENTO SOLO POR ANTIGUEDAD:' CN-SOLO-ANTIGUEDAD
+           DISPLAY 'AUMENTO SOLO POR CUMPLEANOS:' CN-SOLO-CUMPLE
+           DISPLAY 'AUMENTO POR AMBOS MOTIVOS:  ' CN-ANTIGUEDAD-Y-CUMPLE
            DISPLAY '***********************************************'.
 
       *****************************************************************
@@ -371,15 +672,80 @@
       *****************************************************************
        9000-CALCULA-FECHAS.
 
-           CALL CT-TC8C1220 USING TCWC1750
+           PERFORM 9050-VALIDA-FECHA
+              THRU 9050-VALIDA-FECHA-EXIT
 
-           IF W175-CDRETORN NOT EQUAL CT-RETORNO-OK
+           IF SI-FECHA-VALIDA
 
-              DISPLAY 'ERROR EN REGISTRO:' CN-REGISTROS-LEIDO
-              DISPLAY 'CALCULO DE FECHAS:' W175-FHGRE1 W175-FHGRE2 
-              DISPLAY 'CODIGO DE RETORNO:' W175-CDRETORN
+              CALL CT-TC8C1220 USING TCWC1750
+
+              IF W175-CDRETORN NOT EQUAL CT-RETORNO-OK
+
+                 PERFORM 9100-ESCRIBE-EXCEPCION
+                    THRU 9100-ESCRIBE-EXCEPCION-EXIT
+
+              END-IF
+
+           ELSE
+
+              MOVE CT-RETORNO-FECHA-INV     TO W175-CDRETORN
+              MOVE CT-NUMDIAS-INVALIDO      TO W175-NUMDIAS
+
+              PERFORM 9100-ESCRIBE-EXCEPCION
+                 THRU 9100-ESCRIBE-EXCEPCION-EXIT
 
            END-IF.
 
        9000-CALCULA-FECHAS-EXIT.
            EXIT.
+      *****************************************************************
+      *                      9050-VALIDA-FECHA                        *
+      *                                                                *
+      *    - VALIDA QUE WS-VAL-DD/MM/AAAA FORMEN UNA FECHA DE          *
+      *      CALENDARIO VALIDA (MES 01-12, DIA ACORDE AL MES,          *
+      *      CONTEMPLANDO ANOS BISIESTOS PARA FEBRERO)                 *
+      *****************************************************************
+       9050-VALIDA-FECHA.
+
+           SET SI-FECHA-VALIDA               TO TRUE
+
+           IF WS-VAL-MM IS LESS THAN 1 OR WS-VAL-MM IS GREATER THAN 12
+              SET NO-FECHA-VALIDA            TO TRUE
+           ELSE
+              MOVE TB-DIAS-MES (WS-VAL-MM)   TO WS-VAL-DIAS-MAX
+
+              IF WS-VAL-MM EQUAL 2
+                 AND FUNCTION MOD(WS-VAL-AAAA, 4) EQUAL 0
+                 AND (FUNCTION MOD(WS-VAL-AAAA, 100) NOT EQUAL 0
+                      OR FUNCTION MOD(WS-VAL-AAAA, 400) EQUAL 0)
+                 ADD 1                       TO WS-VAL-DIAS-MAX
+              END-IF
+
+              IF WS-VAL-DD IS LESS THAN 1
+                 OR WS-VAL-DD IS GREATER THAN WS-VAL-DIAS-MAX
+                 SET NO-FECHA-VALIDA         TO TRUE
+              END-IF
+           END-IF.
+
+       9050-VALIDA-FECHA-EXIT.
+           EXIT.
+      *****************************************************************
+      *                     9100-ESCRIBE-EXCEPCION                    *
+      *****************************************************************
+       9100-ESCRIBE-EXCEPCION.
+
+           MOVE CN-REGISTROS-LEIDO          TO EXC-REGISTRO
+           MOVE EMP-EMPNO                   TO EXC-EMPNO
+           MOVE W175-FHGRE1                 TO EXC-FECHA1
+           MOVE W175-FHGRE2                 TO EXC-FECHA2
+           MOVE W175-CDRETORN               TO EXC-CDRETORN
+
+           WRITE REG-EXCDEMO1
+
+           ADD CT-1                         TO CN-REGISTROS-EXCEPCION.
+
+      *****************************************************************
+      *                   9100-ESCRIBE-EXCEPCION-EXIT                 *
+      *****************************************************************
+       9100-ESCRIBE-EXCEPCION-EXIT.
+           EXIT.
