@@ -30,7 +30,7 @@
 
        FD  OUTFILE
             RECORDING MODE IS F
-            RECORD CONTAINS 109 CHARACTERS.
+            RECORD CONTAINS 115 CHARACTERS.
        01  REG-OUTFILE2.
            COPY NE36EM03.
 
@@ -53,6 +53,9 @@
            05 WS-FILE-READ-2                   PIC 9(02) .
            05 WS-FIN-ARCHIVO1                  PIC 9(02) VALUE ZEROS.
            05 WS-FIN-ARCHIVO2                  PIC 9(02) VALUE ZEROS.
+           05 WS-FIN-DEPTO                      PIC 9(02) VALUE ZEROS.
+           05 WS-REG-ORFANO-EMP                PIC 9(05) VALUE ZEROS.
+           05 WS-REG-ORFANO-DEPTO              PIC 9(05) VALUE ZEROS.
 
        01  SW-VARIABLES-FORMATO.
            05  FECHA-AUX.
@@ -62,6 +65,37 @@
                   10 FILLER                PIC X(01) VALUE "/". 
                   10 AUX-EMP-ANIO          PIC X(04).
 
+       01  SW-SECUENCIA.
+           05 WS-ULT-WORKDEPT                  PIC X(03) VALUE SPACE.
+           05 WS-ULT-ADMRDEPT                  PIC X(03) VALUE SPACE.
+
+       01  TB-LOCALIDADES.
+           05 TB-CANT-LOCALIDADES              PIC 9(02) VALUE ZERO.
+           05 TB-LOCALIDAD OCCURS 50 TIMES
+                           INDEXED BY IX-LOC IX-LOC2.
+              10 TB-LOC-DEPTNO                 PIC X(03).
+              10 TB-LOC-LOCATION                PIC X(16).
+              10 TB-LOC-CANTIDAD                PIC 9(05) VALUE ZERO.
+
+       01  WS-VARIABLES-LOCALIDAD.
+           05 WS-LOC-TOTAL                     PIC 9(05) VALUE ZERO.
+           05 SW-LOC-YA-IMPRESA                PIC X(01) VALUE 'N'.
+              88 LOC-88-YA-IMPRESA                        VALUE 'S'.
+
+      ******************************************************************
+      *                      SQL SECTION                               *
+      ******************************************************************
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+           EXEC SQL INCLUDE NEGTDEP END-EXEC.
+
+           EXEC SQL
+              DECLARE CURDEPT CURSOR FOR
+              SELECT DEPTNO,
+                     LOCATION
+                FROM NEOSB36.DEPT
+           END-EXEC.
+
        PROCEDURE DIVISION.
 
            PERFORM 1000-START
@@ -84,21 +118,27 @@
            OPEN INPUT INFIL1
            IF NOT FS-88-OK
               DISPLAY 'ERROR OPEN INFILE 1 CODE: ' SW-FILE-STATUS
+              MOVE 8                         TO RETURN-CODE
               PERFORM 3000-END
            END-IF
 
             OPEN INPUT INFIL2
            IF NOT FS-88-OK
               DISPLAY 'ERROR OPEN INFILE 2 CODE: ' SW-FILE-STATUS
+              MOVE 8                         TO RETURN-CODE
               PERFORM 3000-END
            END-IF
 
            OPEN OUTPUT OUTFILE
            IF NOT FS-88-OK
               DISPLAY 'ERROR OPEN OUTFILE 2 CODE: ' SW-FILE-STATUS
+              MOVE 8                         TO RETURN-CODE
               PERFORM 3000-END
            END-IF
 
+           PERFORM 1050-CARGA-LOCALIDADES
+              THRU 1050-CARGA-LOCALIDADES-EXIT
+
            PERFORM 2100-READ-FILE1
               THRU 2100-READ-FILE1-EXIT
            PERFORM 2200-READ-FILE2
@@ -108,6 +148,58 @@
        1000-START-EXIT.
            EXIT.
 
+       1050-CARGA-LOCALIDADES.
+           EXEC SQL
+              OPEN CURDEPT
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              DISPLAY 'ERROR ABRIENDO CURSOR DEPT. SQLCODE: ' SQLCODE
+              MOVE 8                         TO RETURN-CODE
+              PERFORM 3000-END
+           END-IF
+
+           PERFORM 1060-FETCH-DEPTO
+              THRU 1060-FETCH-DEPTO-EXIT
+
+           PERFORM 1070-CARGA-LOCALIDAD
+              THRU 1070-CARGA-LOCALIDAD-EXIT
+              UNTIL WS-FIN-DEPTO EQUAL TO 10
+
+           EXEC SQL
+              CLOSE CURDEPT
+           END-EXEC
+           .
+       1050-CARGA-LOCALIDADES-EXIT.
+           EXIT.
+
+       1060-FETCH-DEPTO.
+           EXEC SQL
+              FETCH CURDEPT
+              INTO :DCLDEP-DEPTNO,
+                   :DCLDEP-LOCATION
+           END-EXEC
+
+           IF SQLCODE EQUAL +100
+              MOVE 10 TO WS-FIN-DEPTO
+           END-IF
+           .
+       1060-FETCH-DEPTO-EXIT.
+           EXIT.
+
+       1070-CARGA-LOCALIDAD.
+           ADD 1 TO TB-CANT-LOCALIDADES
+           SET IX-LOC TO TB-CANT-LOCALIDADES
+
+           MOVE DCLDEP-DEPTNO      TO TB-LOC-DEPTNO(IX-LOC)
+           MOVE DCLDEP-LOCATION    TO TB-LOC-LOCATION(IX-LOC)
+
+           PERFORM 1060-FETCH-DEPTO
+              THRU 1060-FETCH-DEPTO-EXIT
+           .
+       1070-CARGA-LOCALIDAD-EXIT.
+           EXIT.
+
        2000-PROCESS.               
            EVALUATE SW-END-STATUS  
            WHEN 'NN'
@@ -118,21 +210,30 @@
                     THRU 2100-READ-FILE1-EXIT
               ELSE
                  IF DEP0-WORKDEPT IS GREATER THAN INDEP-ADMRDEPT
+                    PERFORM 2600-ORFANO-DEPTO
+                       THRU 2600-ORFANO-DEPTO-EXIT
                     PERFORM 2200-READ-FILE2
                        THRU 2200-READ-FILE2-EXIT
-                 ELSE                   
+                 ELSE
+                    PERFORM 2700-ORFANO-EMPLEADO
+                       THRU 2700-ORFANO-EMPLEADO-EXIT
                     PERFORM 2100-READ-FILE1
                        THRU 2100-READ-FILE1-EXIT
                  END-IF
               END-IF
            WHEN 'NS'
+              PERFORM 2700-ORFANO-EMPLEADO
+                 THRU 2700-ORFANO-EMPLEADO-EXIT
               PERFORM 2100-READ-FILE1
                  THRU 2100-READ-FILE1-EXIT
            WHEN 'SN'
+              PERFORM 2600-ORFANO-DEPTO
+                 THRU 2600-ORFANO-DEPTO-EXIT
               PERFORM 2200-READ-FILE2
                  THRU 2200-READ-FILE2-EXIT
            WHEN OTHER
                  DISPLAY "ERROR"
+                 MOVE 8                      TO RETURN-CODE
                  PERFORM 3000-END
            END-EVALUATE
 
@@ -147,24 +248,40 @@
                 MOVE 10 TO WS-FIN-ARCHIVO1
                 MOVE 'SN' TO SW-END-STATUS
                 NOT AT END
-                ADD 1 TO WS-FILE-READ-1                
-           END-READ     
-           
+                ADD 1 TO WS-FILE-READ-1
+                PERFORM 2150-VALIDA-SECUENCIA-1
+                   THRU 2150-VALIDA-SECUENCIA-1-EXIT
+           END-READ
+
            IF WS-FIN-ARCHIVO1 EQUAL TO 10
               AND WS-FIN-ARCHIVO2 EQUAL TO 10
                   MOVE 'SS' TO SW-END-STATUS
-           END-IF 
+           END-IF
            .
        2100-READ-FILE1-EXIT.
            EXIT.
 
+       2150-VALIDA-SECUENCIA-1.
+           IF DEP0-WORKDEPT IS LESS THAN WS-ULT-WORKDEPT
+              DISPLAY 'ERROR: INFILE1 FUERA DE SECUENCIA - WORKDEPT: '
+                      DEP0-WORKDEPT
+              MOVE 8                         TO RETURN-CODE
+              PERFORM 3000-END
+           END-IF
+           MOVE DEP0-WORKDEPT TO WS-ULT-WORKDEPT
+           .
+       2150-VALIDA-SECUENCIA-1-EXIT.
+           EXIT.
+
        2200-READ-FILE2.
-           READ INFIL2 
+           READ INFIL2
                 AT END
                 MOVE 10 TO WS-FIN-ARCHIVO2
                 MOVE 'NS' TO SW-END-STATUS
                 NOT AT END
                 ADD 1 TO WS-FILE-READ-2
+                PERFORM 2250-VALIDA-SECUENCIA-2
+                   THRU 2250-VALIDA-SECUENCIA-2-EXIT
            END-READ
 
            IF WS-FIN-ARCHIVO1 EQUAL TO 10
@@ -176,29 +293,48 @@
        2200-READ-FILE2-EXIT.
            EXIT.
 
+       2250-VALIDA-SECUENCIA-2.
+           IF INDEP-ADMRDEPT IS LESS THAN WS-ULT-ADMRDEPT
+              DISPLAY 'ERROR: INFILE2 FUERA DE SECUENCIA - ADMRDEPT: '
+                      INDEP-ADMRDEPT
+              MOVE 8                         TO RETURN-CODE
+              PERFORM 3000-END
+           END-IF
+           MOVE INDEP-ADMRDEPT TO WS-ULT-ADMRDEPT
+           .
+       2250-VALIDA-SECUENCIA-2-EXIT.
+           EXIT.
+
        2300-ANALISYS.
-           EVALUATE INDEP-ADMRDEPT 
-              WHEN 'A00'
-                 MOVE "BS AS" TO OUT-LOCATION 
-                 MOVE INDEP-DEPTNO   TO OUT-DEPTNO
-                 MOVE INDEP-DEPTNAME TO OUT-DEPTNAME 
-              WHEN 'D01'
-                 MOVE "CORDOBA" TO OUT-LOCATION 
-                 MOVE INDEP-DEPTNO   TO OUT-DEPTNO
-                 MOVE INDEP-DEPTNAME TO OUT-DEPTNAME 
-              WHEN 'E01'
-                 MOVE "MENDOZA" TO OUT-LOCATION 
-                 MOVE INDEP-DEPTNO   TO OUT-DEPTNO
-                 MOVE INDEP-DEPTNAME TO OUT-DEPTNAME 
-              WHEN OTHER 
-                 MOVE SPACES TO OUT-LOCATION 
-                 MOVE SPACES  TO OUT-DEPTNO
-                 MOVE SPACES TO OUT-DEPTNAME  
-              END-EVALUATE
+           PERFORM 2320-MOVE-DEPTO
+              THRU 2320-MOVE-DEPTO-EXIT
+
+           PERFORM 2350-BUSCA-LOCALIDAD
+              THRU 2350-BUSCA-LOCALIDAD-EXIT
+              VARYING IX-LOC FROM 1 BY 1
+              UNTIL IX-LOC > TB-CANT-LOCALIDADES
             .
        2300-ANALISYS-EXIT.
            EXIT.
 
+       2320-MOVE-DEPTO.
+           MOVE INDEP-LOCATION TO OUT-LOCATION
+           MOVE INDEP-DEPTNO   TO OUT-DEPTNO
+           MOVE INDEP-DEPTNAME TO OUT-DEPTNAME
+           MOVE INDEP-MGRNO    TO OUT-MGRNO
+           MOVE INDEP-ADMRDEPT TO OUT-ADMRDEPT
+           .
+       2320-MOVE-DEPTO-EXIT.
+           EXIT.
+
+       2350-BUSCA-LOCALIDAD.
+           IF INDEP-ADMRDEPT EQUAL TO TB-LOC-DEPTNO(IX-LOC)
+              ADD 1 TO TB-LOC-CANTIDAD(IX-LOC)
+           END-IF
+           .
+       2350-BUSCA-LOCALIDAD-EXIT.
+           EXIT.
+
        2400-MOVE.                            
    
            MOVE DEP0-FIRSTNME  TO OUT-FIRSTNME
@@ -209,8 +345,7 @@
            MOVE DEP0-EMP-ANIO  TO AUX-EMP-ANIO 
            MOVE DEP0-EMP-MES   TO AUX-EMP-MES
            MOVE DEP0-EMP-DIA   TO AUX-EMP-DIA
-           MOVE FECHA-AUX      TO OUT-BIRTHDATE  
-           MOVE INDEP-ADMRDEPT TO OUT-ADMRDEPT              
+           MOVE FECHA-AUX      TO OUT-BIRTHDATE
             .
        2400-MOVE-EXIT.
            EXIT.
@@ -227,7 +362,88 @@
        2500-WRITE-1-EXIT.
            EXIT.
 
-     
+       2600-ORFANO-DEPTO.
+           ADD 1 TO WS-REG-ORFANO-DEPTO
+
+           INITIALIZE REG-OUTFILE2
+           PERFORM 2320-MOVE-DEPTO
+              THRU 2320-MOVE-DEPTO-EXIT
+
+           ADD 1 TO WS-REG-RECORD-1
+           WRITE REG-OUTFILE2
+           .
+       2600-ORFANO-DEPTO-EXIT.
+           EXIT.
+
+       2700-ORFANO-EMPLEADO.
+           ADD 1 TO WS-REG-ORFANO-EMP
+           .
+       2700-ORFANO-EMPLEADO-EXIT.
+           EXIT.
+
+       3060-REPORTE-LOCALIDADES.
+           DISPLAY "RESUMEN DE EMPLEADOS POR LOCALIDAD"
+
+           PERFORM 3070-IMPRIME-LOCALIDAD
+              THRU 3070-IMPRIME-LOCALIDAD-EXIT
+              VARYING IX-LOC FROM 1 BY 1
+              UNTIL IX-LOC > TB-CANT-LOCALIDADES
+           .
+       3060-REPORTE-LOCALIDADES-EXIT.
+           EXIT.
+
+       3070-IMPRIME-LOCALIDAD.
+           PERFORM 3072-VERIFICA-DUPLICADA
+              THRU 3072-VERIFICA-DUPLICADA-EXIT
+
+           IF NOT LOC-88-YA-IMPRESA
+              PERFORM 3074-SUMA-LOCALIDAD
+                 THRU 3074-SUMA-LOCALIDAD-EXIT
+              DISPLAY TB-LOC-LOCATION(IX-LOC) " : " WS-LOC-TOTAL
+           END-IF
+           .
+       3070-IMPRIME-LOCALIDAD-EXIT.
+           EXIT.
+
+       3072-VERIFICA-DUPLICADA.
+           MOVE 'N' TO SW-LOC-YA-IMPRESA
+
+           PERFORM 3073-COMPARA-ANTERIOR
+              THRU 3073-COMPARA-ANTERIOR-EXIT
+              VARYING IX-LOC2 FROM 1 BY 1
+              UNTIL IX-LOC2 >= IX-LOC
+           .
+       3072-VERIFICA-DUPLICADA-EXIT.
+           EXIT.
+
+       3073-COMPARA-ANTERIOR.
+           IF TB-LOC-LOCATION(IX-LOC2) EQUAL TB-LOC-LOCATION(IX-LOC)
+              MOVE 'S' TO SW-LOC-YA-IMPRESA
+           END-IF
+           .
+       3073-COMPARA-ANTERIOR-EXIT.
+           EXIT.
+
+       3074-SUMA-LOCALIDAD.
+           MOVE ZERO TO WS-LOC-TOTAL
+
+           PERFORM 3075-ACUMULA-LOCALIDAD
+              THRU 3075-ACUMULA-LOCALIDAD-EXIT
+              VARYING IX-LOC2 FROM 1 BY 1
+              UNTIL IX-LOC2 > TB-CANT-LOCALIDADES
+           .
+       3074-SUMA-LOCALIDAD-EXIT.
+           EXIT.
+
+       3075-ACUMULA-LOCALIDAD.
+           IF TB-LOC-LOCATION(IX-LOC2) EQUAL TB-LOC-LOCATION(IX-LOC)
+              ADD TB-LOC-CANTIDAD(IX-LOC2) TO WS-LOC-TOTAL
+           END-IF
+           .
+       3075-ACUMULA-LOCALIDAD-EXIT.
+           EXIT.
+
+
        9100-CLOSE-FILES.
            CLOSE INFIL1 
            CLOSE INFIL2
@@ -241,8 +457,20 @@
               THRU 9100-CLOSE-FILES-EXIT
            DISPLAY "REGISTROS LEIDOS INFILE 1  : " WS-FILE-READ-1
            DISPLAY "REGISTROS LEIDOS INFILE 2  : " WS-FILE-READ-2
-           DISPLAY "REGISTROS GRABADOS OUTFILED : " WS-REG-RECORD-1 
+           DISPLAY "REGISTROS GRABADOS OUTFILED : " WS-REG-RECORD-1
+           DISPLAY "EMPLEADOS SIN DEPTO        : " WS-REG-ORFANO-EMP
+           DISPLAY "DEPTOS SIN EMPLEADOS       : " WS-REG-ORFANO-DEPTO
+
+           IF RETURN-CODE EQUAL ZERO
+              IF WS-REG-ORFANO-EMP IS GREATER THAN ZEROS OR
+                 WS-REG-ORFANO-DEPTO IS GREATER THAN ZEROS
+                 MOVE 4                      TO RETURN-CODE
+              END-IF
+           END-IF
+
+           PERFORM 3060-REPORTE-LOCALIDADES
+              THRU 3060-REPORTE-LOCALIDADES-EXIT
 
 
            .
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
\ No newline at end of file
