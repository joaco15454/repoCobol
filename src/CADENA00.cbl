@@ -0,0 +1,202 @@
+      *****************************************************************
+      * Program name:    CADENA00.                                    *
+      * Original author: gforrich.                                    *
+      *                                                               *
+      * Maintenence Log                                               *
+      * Date       Author        Maintenance Requirement.             *
+      * ---------- ------------  -------------------------------------*
+      * 09/08/2026 gforrich      Initial Version. Chains the nightly  *
+      *                          DEMO00 -> FINALB36 -> NEO4VSAM run.  *
+      * 09/08/2026 gforrich      WS-RC-PASO now tracks the highest    *
+      *                          RETURN-CODE seen across all steps,   *
+      *                          not just the last one, so an early   *
+      *                          warning is not overwritten by a      *
+      *                          later step's zero.                   *
+      *****************************************************************
+      *                                                               *
+      *          I D E N T I F I C A T I O N  D I V I S I O N         *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CADENA00.
+       AUTHOR. GUILLERMO FORRICH.
+       INSTALLATION. IBM Z/OS.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY. CONFIDENTIAL.
+      *****************************************************************
+      *                                                               *
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+              DECIMAL-POINT IS COMMA.
+      *****************************************************************
+      *                                                               *
+      *                      D A T A   D I V I S I O N                *
+      *                                                               *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *                    DEFINICION DE CONSTANTES                   *
+      *****************************************************************
+       01  CT-CONSTANTES.
+           05 CT-PASO-DEMO00                PIC X(08) VALUE 'DEMO00'.
+           05 CT-PASO-FINALB36              PIC X(08) VALUE 'FINALB36'.
+           05 CT-PASO-NEO4VSAM              PIC X(08) VALUE 'NEO4VSAM'.
+           05 CT-RC-FATAL                   PIC S9(04) COMP VALUE 8.
+      *****************************************************************
+      *                     DEFINICION DE VARIABLES                   *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05 WS-PASO-ACTUAL                PIC X(08) VALUE SPACES.
+           05 WS-RC-PASO                    PIC S9(04) COMP VALUE ZERO.
+
+      *****************************************************************
+      *                                                               *
+      *              P R O C E D U R E   D I V I S I O N              *
+      *                                                               *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *                        0000-MAINLINE                          *
+      *****************************************************************
+       0000-MAINLINE.
+
+           PERFORM 1000-EJECUTA-DEMO00
+              THRU 1000-EJECUTA-DEMO00-EXIT
+
+           IF WS-RC-PASO NOT EQUAL CT-RC-FATAL
+              PERFORM 2000-EJECUTA-FINALB36
+                 THRU 2000-EJECUTA-FINALB36-EXIT
+           END-IF
+
+           IF WS-RC-PASO NOT EQUAL CT-RC-FATAL
+              PERFORM 3000-EJECUTA-NEO4VSAM
+                 THRU 3000-EJECUTA-NEO4VSAM-EXIT
+           END-IF
+
+           PERFORM 9000-FIN
+              THRU 9000-FIN-EXIT.
+
+      *****************************************************************
+      *                    1000-EJECUTA-DEMO00                        *
+      *****************************************************************
+       1000-EJECUTA-DEMO00.
+
+           MOVE CT-PASO-DEMO00              TO WS-PASO-ACTUAL
+           MOVE ZERO                        TO RETURN-CODE
+
+           CALL CT-PASO-DEMO00
+
+           IF RETURN-CODE IS GREATER THAN WS-RC-PASO
+              MOVE RETURN-CODE              TO WS-RC-PASO
+           END-IF
+
+           IF WS-RC-PASO EQUAL CT-RC-FATAL
+              PERFORM 9100-ERROR-PASO
+                 THRU 9100-ERROR-PASO-EXIT
+           ELSE
+              IF WS-RC-PASO NOT EQUAL ZERO
+                 PERFORM 9150-AVISO-PASO
+                    THRU 9150-AVISO-PASO-EXIT
+              END-IF
+           END-IF
+           .
+       1000-EJECUTA-DEMO00-EXIT.
+           EXIT.
+      *****************************************************************
+      *                   2000-EJECUTA-FINALB36                       *
+      *****************************************************************
+       2000-EJECUTA-FINALB36.
+
+           MOVE CT-PASO-FINALB36            TO WS-PASO-ACTUAL
+           MOVE ZERO                        TO RETURN-CODE
+
+           CALL CT-PASO-FINALB36
+
+           IF RETURN-CODE IS GREATER THAN WS-RC-PASO
+              MOVE RETURN-CODE              TO WS-RC-PASO
+           END-IF
+
+           IF WS-RC-PASO EQUAL CT-RC-FATAL
+              PERFORM 9100-ERROR-PASO
+                 THRU 9100-ERROR-PASO-EXIT
+           ELSE
+              IF WS-RC-PASO NOT EQUAL ZERO
+                 PERFORM 9150-AVISO-PASO
+                    THRU 9150-AVISO-PASO-EXIT
+              END-IF
+           END-IF
+           .
+       2000-EJECUTA-FINALB36-EXIT.
+           EXIT.
+      *****************************************************************
+      *                   3000-EJECUTA-NEO4VSAM                       *
+      *****************************************************************
+       3000-EJECUTA-NEO4VSAM.
+
+           MOVE CT-PASO-NEO4VSAM            TO WS-PASO-ACTUAL
+           MOVE ZERO                        TO RETURN-CODE
+
+           CALL CT-PASO-NEO4VSAM
+
+           IF RETURN-CODE IS GREATER THAN WS-RC-PASO
+              MOVE RETURN-CODE              TO WS-RC-PASO
+           END-IF
+
+           IF WS-RC-PASO EQUAL CT-RC-FATAL
+              PERFORM 9100-ERROR-PASO
+                 THRU 9100-ERROR-PASO-EXIT
+           ELSE
+              IF WS-RC-PASO NOT EQUAL ZERO
+                 PERFORM 9150-AVISO-PASO
+                    THRU 9150-AVISO-PASO-EXIT
+              END-IF
+           END-IF
+           .
+       3000-EJECUTA-NEO4VSAM-EXIT.
+           EXIT.
+      *****************************************************************
+      *                      9000-FIN                                 *
+      *****************************************************************
+       9000-FIN.
+
+           MOVE WS-RC-PASO                  TO RETURN-CODE
+
+           DISPLAY '**************************************************'
+           DISPLAY '*                PROGRAMA CADENA00                *'
+           DISPLAY '*         CADENA NOCTURNA DE PROCESOS             *'
+           DISPLAY '* ULTIMO PASO EJECUTADO : ' WS-PASO-ACTUAL
+           DISPLAY '* RETURN-CODE FINAL     : ' WS-RC-PASO
+           DISPLAY '**************************************************'
+
+           GOBACK.
+       9000-FIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    9100-ERROR-PASO                            *
+      *****************************************************************
+       9100-ERROR-PASO.
+
+           DISPLAY '*** CADENA00: PASO ' WS-PASO-ACTUAL
+                   ' TERMINO CON RETURN-CODE ' WS-RC-PASO
+                   ' -- SE DETIENE LA CADENA ***'
+           .
+       9100-ERROR-PASO-EXIT.
+           EXIT.
+      *****************************************************************
+      *                    9150-AVISO-PASO                            *
+      *****************************************************************
+       9150-AVISO-PASO.
+
+           DISPLAY '*** CADENA00: PASO ' WS-PASO-ACTUAL
+                   ' TERMINO CON RETURN-CODE ' WS-RC-PASO
+                   ' -- AVISO NO FATAL, CONTINUA LA CADENA ***'
+           .
+       9150-AVISO-PASO-EXIT.
+           EXIT.
